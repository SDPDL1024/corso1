@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URFAVU10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - STORICO DELLE SELEZIONI DI MENU' PER OPERATORE,      ****
+      *****     RICHIAMATO DA GBASE001 SIA PER        ****
+      *****     REGISTRARE OGNI SELEZIONE (LREAD-FILE = 0) SIA PER   ****
+      *****     SCORRERLE IN LETTURA (LREAD-FILE = 19/9) E COSTRUIRE ****
+      *****     LA STRISCIA DEI PREFERITI                            ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F09FAV-FILE          ASSIGN TO "F09FAV"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F09FAV-CHIAVE OF
+                                                        F09FAV-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F09FAV-FILE.
+       COPY "F09FAV.REC" REPLACING ==F09FAV== BY ==F09FAV-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-IDEN-CERCA               PIC X(08)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F09FAV.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F09FAV LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F09FAV-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F09FAV-FILE
+                 CLOSE       F09FAV-FILE
+                 OPEN I-O    F09FAV-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Registra/incrementa una selezione (chiave completa)
+                   MOVE F09FAV             TO  F09FAV-REC
+                   READ F09FAV-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     ADD  1                TO
+                                F09FAV-CONTA OF F09FAV-REC
+                     MOVE LDATE-ACTL       TO
+                                F09FAV-ULTIMO-USO OF F09FAV-REC
+                     REWRITE F09FAV-REC
+                   ELSE
+                     MOVE 1                TO
+                                F09FAV-CONTA OF F09FAV-REC
+                     MOVE LDATE-ACTL       TO
+                                F09FAV-ULTIMO-USO OF F09FAV-REC
+                     WRITE F09FAV-REC
+                   END-IF
+                   MOVE F09FAV-REC         TO  F09FAV
+                 WHEN 19
+      *              Inizio scorrimento storico di un operatore
+                   MOVE F09FAV-IDEN-UTEN OF F09FAV
+                                           TO  WL-IDEN-CERCA
+                   MOVE WL-IDEN-CERCA      TO
+                                F09FAV-IDEN-UTEN OF F09FAV-REC
+                   MOVE 0                  TO
+                                F09FAV-KEY-STATUS OF F09FAV-REC
+                   START F09FAV-FILE KEY NOT LESS
+                                F09FAV-CHIAVE OF F09FAV-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   IF  WL-FILE-STATUS NOT EQUAL "10"
+                     READ F09FAV-FILE NEXT RECORD
+                       AT END
+                         MOVE "10"         TO  WL-FILE-STATUS
+                     END-READ
+                     IF  F09FAV-IDEN-UTEN OF F09FAV-REC
+                                NOT EQUAL WL-IDEN-CERCA
+                       MOVE "10"           TO  WL-FILE-STATUS
+                     END-IF
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F09FAV-REC       TO  F09FAV
+                   END-IF
+                 WHEN 9
+      *              Prosegue scorrimento storico dello stesso operatore
+                   READ F09FAV-FILE NEXT RECORD
+                     AT END
+                       MOVE "10"           TO  WL-FILE-STATUS
+                   END-READ
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     AND F09FAV-IDEN-UTEN OF F09FAV-REC
+                                NOT EQUAL WL-IDEN-CERCA
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F09FAV-REC       TO  F09FAV
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F09FAV-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
