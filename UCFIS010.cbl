@@ -72,15 +72,110 @@
                05  WS-CODCAR              OCCURS 16 INDEXED IXC.
                    07  WS-CODNUM   PIC 9.
       *
+090826*----------  TABELLA LETTERE MESE PER LA GENERAZIONE DEL CODICE
+090826*             FISCALE (GENERA, VEDI SW-FUNZ)
+090826 01  C-TABLMESE.
+090826     03  FILLER              PIC X       VALUE "A".
+090826     03  FILLER              PIC X       VALUE "B".
+090826     03  FILLER              PIC X       VALUE "C".
+090826     03  FILLER              PIC X       VALUE "D".
+090826     03  FILLER              PIC X       VALUE "E".
+090826     03  FILLER              PIC X       VALUE "H".
+090826     03  FILLER              PIC X       VALUE "L".
+090826     03  FILLER              PIC X       VALUE "M".
+090826     03  FILLER              PIC X       VALUE "P".
+090826     03  FILLER              PIC X       VALUE "R".
+090826     03  FILLER              PIC X       VALUE "S".
+090826     03  FILLER              PIC X       VALUE "T".
+090826 01  C-TABLMESE-R    REDEFINES   C-TABLMESE.
+090826     03  C-TABL-MESE-X       PIC X       OCCURS 12.
+090826*
+090826*----------  POSIZIONI DEL CODICE FISCALE SOGGETTE A SOSTITUZIONE
+090826*             PER OMOCODIA, E TABELLA DI DECODIFICA LETTERA->CIFRA
+090826 01  C-TABLOMOPOS.
+090826     03  FILLER              PIC 99      VALUE 07.
+090826     03  FILLER              PIC 99      VALUE 08.
+090826     03  FILLER              PIC 99      VALUE 10.
+090826     03  FILLER              PIC 99      VALUE 11.
+090826     03  FILLER              PIC 99      VALUE 13.
+090826     03  FILLER              PIC 99      VALUE 14.
+090826     03  FILLER              PIC 99      VALUE 15.
+090826 01  C-TABLOMOPOS-R  REDEFINES   C-TABLOMOPOS.
+090826     03  C-TABL-OMOPOS-X     PIC 99      OCCURS 7.
+090826*
+090826 01  C-TABLOMO.
+090826     03  FILLER              PIC X(2)    VALUE "L0".
+090826     03  FILLER              PIC X(2)    VALUE "M1".
+090826     03  FILLER              PIC X(2)    VALUE "N2".
+090826     03  FILLER              PIC X(2)    VALUE "P3".
+090826     03  FILLER              PIC X(2)    VALUE "Q4".
+090826     03  FILLER              PIC X(2)    VALUE "R5".
+090826     03  FILLER              PIC X(2)    VALUE "S6".
+090826     03  FILLER              PIC X(2)    VALUE "T7".
+090826     03  FILLER              PIC X(2)    VALUE "U8".
+090826     03  FILLER              PIC X(2)    VALUE "V9".
+090826 01  C-TABLOMO-R     REDEFINES   C-TABLOMO.
+090826     03  C-TABLOMO-ELEM      OCCURS 10.
+090826         05  C-OMO-LET       PIC X.
+090826         05  C-OMO-DIG       PIC X.
+090826*
+090826 77  W-OMO-IND               PIC S99     COMP-3 VALUE 0.
+090826 77  W-OMO-IND2              PIC S99     COMP-3 VALUE 0.
+090826*
+090826*----------  AREA DI LAVORO PER LA GENERAZIONE DEL CODICE FISCALE
+090826*             A PARTIRE DA COGNOME/NOME/DATA NASCITA/SESSO/COMUNE
+090826 01  WS-GENA.
+090826     03  WS-GA-NOMESRC       PIC X(20).
+090826     03  WS-GA-CONSTAB.
+090826         05  WS-GA-CONSCH    PIC X       OCCURS 20.
+090826     03  WS-GA-VOCTAB.
+090826         05  WS-GA-VOCCH     PIC X       OCCURS 20.
+090826     03  WS-GA-NCONS         PIC S99     COMP-3 VALUE 0.
+090826     03  WS-GA-NVOC          PIC S99     COMP-3 VALUE 0.
+090826     03  WS-GA-IND           PIC S99     COMP-3 VALUE 0.
+090826     03  WS-GA-POS-BASE      PIC S99     COMP-3 VALUE 0.
+090826     03  WS-GA-POS-FINE      PIC S99     COMP-3 VALUE 0.
+090826     03  WS-GA-ANNO2         PIC 99      VALUE 0.
+090826     03  WS-GA-ANNO2-R  REDEFINES WS-GA-ANNO2.
+090826         05  WS-GA-AN1       PIC 9.
+090826         05  WS-GA-AN2       PIC 9.
+090826     03  WS-GA-CENT          PIC 99      VALUE 0.
+090826     03  WS-GA-GIORNO        PIC 99      VALUE 0.
+090826     03  WS-GA-GIORNO-R REDEFINES WS-GA-GIORNO.
+090826         05  WS-GA-GG1       PIC 9.
+090826         05  WS-GA-GG2       PIC 9.
+      *
        LINKAGE SECTION.
        01  CODICE.
            03  SW-COD              PIC 9.
            03  COD-FIS.
                05  COD-FISN        PIC 9(16).
+090826     03  SW-FUNZ             PIC 9       VALUE 0.
+090826         88  SW-FUNZ-GENERA              VALUE 1.
+090826     03  CD-COGNOME          PIC X(20).
+090826     03  CD-NOME             PIC X(20).
+090826     03  CD-DATA-NASC.
+090826         05  CD-DN-AAAA      PIC 9999.
+090826         05  CD-DN-MM        PIC 99.
+090826         05  CD-DN-GG        PIC 99.
+090826     03  CD-SESSO            PIC X.
+090826         88  CD-SESSO-F                  VALUE "F".
+090826     03  CD-COMUNE           PIC X(4).
+090826     03  CD-VIES-PAESE       PIC X(2)    VALUE SPACES.
+090826     03  CD-VIES-ESI         PIC X       VALUE "N".
+090826         88  CD-VIES-ESI-SI              VALUE "S".
+090826     03  CD-OMOCODIA-SI      PIC X       VALUE "N".
+090826         88  CD-OMOCODIA-SI-SI           VALUE "S".
+090826     03  CD-COD-DECOD        PIC X(16)   VALUE SPACES.
        PROCEDURE   DIVISION        USING  CODICE.
        INIZIO.
                MOVE    CODICE      TO  WS-CODICE.
                MOVE    ZERO        TO  WS-SWCOD.
+090826     MOVE    "N"             TO  CD-OMOCODIA-SI.
+090826     MOVE    "N"             TO  CD-VIES-ESI.
+090826     MOVE    SPACES          TO  CD-COD-DECOD.
+090826     IF  SW-FUNZ-GENERA
+090826             GO  TO  GENERA.
            IF  COD-FIS EQUAL SPACES
                    GO  TO  STOP-PROG.
                MOVE    ZERO        TO  SOMMA.
@@ -110,9 +205,19 @@
                SUBTRACT CAMPO-22   FROM    10  GIVING  CAMPO-22.
            IF  CAMPO-22  NOT EQUAL WS-CODNUM(16)
                    GO TO   STOP-ERR.
+090826*----------  CONTROLLO ONLINE VIES PER LE PARTITE IVA
+090826*             COMUNITARIE (SOLO SE IL CHIAMANTE HA VALORIZZATO
+090826*             IL PAESE; NESSUN SENSO CONTROLLARE ONLINE UN
+090826*             NUMERO CHE NON HA GIA' SUPERATO IL CHECKSUM)
+090826     IF  CD-VIES-PAESE NOT EQUAL SPACES
+090826         CALL    "URVIES10"  USING   CD-VIES-PAESE
+090826                                     WPART-IVA
+090826                                     CD-VIES-ESI
+090826     END-IF.
                    GO  TO  STOP-PROG.
       *
        ELAB-ALFA.
+090826     PERFORM CONTROLLA-OMOCODIA  THRU    CONTROLLA-OMOCODIA-EX.
                SET     IXC         TO  1.
       *
        LOOP-ALFA.
@@ -141,7 +246,8 @@
        STOP-ERR.
                MOVE    1           TO  WS-SWCOD.
        STOP-PROG.
-               MOVE    WS-CODICE   TO  CODICE.
+               MOVE    WS-SWCOD    TO  SW-COD.
+               MOVE    WS-CODFIS   TO  COD-FIS.
            EXIT PROGRAM.
       *
       *****************    RICERCA ELEM. CARATTERE    ******************
@@ -157,3 +263,161 @@
                SET     IXC         UP  BY 1.
        SCORRI-TAB-EX.
                EXIT.
+      *
+090826*****************    GENERAZIONE CODICE FISCALE    *************
+090826*    COSTRUISCE LE 16 POSIZIONI DEL CODICE (3+3 LETTERE, ANNO,
+090826*    MESE, GIORNO+SESSO, COMUNE) E RICALCOLA IL CARATTERE DI
+090826*    CONTROLLO CON LA STESSA TABELLA USATA IN VALIDAZIONE
+090826 GENERA.
+090826         PERFORM   GENERA-COGNOME.
+090826         PERFORM   GENERA-NOME.
+090826         DIVIDE  CD-DN-AAAA  BY  100     GIVING  WS-GA-CENT
+090826                                         REMAINDER WS-GA-ANNO2.
+090826         MOVE    WS-GA-AN1   TO  WS-CODCAR(7).
+090826         MOVE    WS-GA-AN2   TO  WS-CODCAR(8).
+090826         MOVE    C-TABL-MESE-X(CD-DN-MM)  TO  WS-CODCAR(9).
+090826         MOVE    CD-DN-GG    TO  WS-GA-GIORNO.
+090826     IF  CD-SESSO-F
+090826             ADD     40      TO  WS-GA-GIORNO.
+090826         MOVE    WS-GA-GG1   TO  WS-CODCAR(10).
+090826         MOVE    WS-GA-GG2   TO  WS-CODCAR(11).
+090826         MOVE    CD-COMUNE(1:1)  TO  WS-CODCAR(12).
+090826         MOVE    CD-COMUNE(2:1)  TO  WS-CODCAR(13).
+090826         MOVE    CD-COMUNE(3:1)  TO  WS-CODCAR(14).
+090826         MOVE    CD-COMUNE(4:1)  TO  WS-CODCAR(15).
+090826         PERFORM   CALCOLA-CHECK-CHAR  THRU CALCOLA-CHECK-CHAR-EX.
+090826         MOVE    ZERO        TO  WS-SWCOD.
+090826                 GO  TO  STOP-PROG.
+      *
+090826*----------  ESTRAE LE 3 LETTERE COGNOME (CONSONANTI, POI
+090826*             VOCALI, POI "X" DI RIEMPIMENTO)
+090826 GENERA-COGNOME.
+090826         MOVE    CD-COGNOME  TO  WS-GA-NOMESRC.
+090826         PERFORM   ESTRAI-LETTERE   THRU DOPO-ESTRAI.
+090826         MOVE    1           TO  WS-GA-POS-BASE.
+090826         MOVE    3           TO  WS-GA-POS-FINE.
+090826         PERFORM   COMPONI-3LETTERE THRU COMPONI-3LETTERE-EX.
+      *
+090826*----------  ESTRAE LE 3 LETTERE NOME: SE IL NOME HA ALMENO 4
+090826*             CONSONANTI SI PRENDE LA 1A, 3A E 4A (REGOLA
+090826*             UFFICIALE), ALTRIMENTI STESSA REGOLA DEL COGNOME
+090826 GENERA-NOME.
+090826         MOVE    CD-NOME     TO  WS-GA-NOMESRC.
+090826         PERFORM   ESTRAI-LETTERE   THRU DOPO-ESTRAI.
+090826         MOVE    4           TO  WS-GA-POS-BASE.
+090826         MOVE    6           TO  WS-GA-POS-FINE.
+090826     IF  WS-GA-NCONS NOT LESS 4
+090826             MOVE    WS-GA-CONSCH(1) TO  WS-CODCAR(4)
+090826             MOVE    WS-GA-CONSCH(3) TO  WS-CODCAR(5)
+090826             MOVE    WS-GA-CONSCH(4) TO  WS-CODCAR(6)
+090826     ELSE
+090826             PERFORM   COMPONI-3LETTERE THRU COMPONI-3LETTERE-EX.
+      *
+090826*----------  SEPARA UN NOME/COGNOME NELLE SUE CONSONANTI E
+090826*             VOCALI (WS-GA-NOMESRC E' A SX, TERMINATO DA UNO
+090826*             SPAZIO, COME UN CAMPO ANAGRAFICO NORMALE)
+090826 ESTRAI-LETTERE.
+090826         MOVE    0           TO  WS-GA-NCONS WS-GA-NVOC.
+090826         SET     IXC         TO  1.
+090826 LOOP-ESTRAI.
+090826     IF  WS-GA-NOMESRC(IXC:1) EQUAL SPACE
+090826             GO  TO  DOPO-ESTRAI.
+090826     IF  WS-GA-NOMESRC(IXC:1) EQUAL "A" OR "E" OR "I" OR "O"
+090826                                     OR "U"
+090826         ADD     1           TO  WS-GA-NVOC
+090826         MOVE WS-GA-NOMESRC(IXC:1) TO WS-GA-VOCCH(WS-GA-NVOC)
+090826     ELSE
+090826         ADD     1           TO  WS-GA-NCONS
+090826         MOVE WS-GA-NOMESRC(IXC:1) TO WS-GA-CONSCH(WS-GA-NCONS).
+090826         SET     IXC         UP  BY  1.
+090826     IF  IXC NOT GREATER 20
+090826             GO  TO  LOOP-ESTRAI.
+090826 DOPO-ESTRAI.
+090826         EXIT.
+      *
+090826*----------  RIEMPIE WS-CODCAR DA WS-GA-POS-BASE A WS-GA-POS-FINE
+090826*             CON LE CONSONANTI TROVATE, POI LE VOCALI, POI "X"
+090826 COMPONI-3LETTERE.
+090826         SET     IXC         TO  WS-GA-POS-BASE.
+090826         MOVE    "X"         TO  WS-CODCAR(IXC).
+090826         SET     IXC         UP  BY  1.
+090826         MOVE    "X"         TO  WS-CODCAR(IXC).
+090826         SET     IXC         UP  BY  1.
+090826         MOVE    "X"         TO  WS-CODCAR(IXC).
+090826         SET     IXC         TO  WS-GA-POS-BASE.
+090826         MOVE    1           TO  WS-GA-IND.
+090826 LOOP-COMPONI-CONS.
+090826     IF  WS-GA-IND GREATER WS-GA-NCONS
+090826             GO  TO  LOOP-COMPONI-VOC-INIT.
+090826     IF  IXC GREATER WS-GA-POS-FINE
+090826             GO  TO  COMPONI-3LETTERE-EX.
+090826         MOVE  WS-GA-CONSCH(WS-GA-IND)    TO  WS-CODCAR(IXC).
+090826         SET     IXC         UP  BY  1.
+090826         ADD     1           TO  WS-GA-IND.
+090826                 GO  TO  LOOP-COMPONI-CONS.
+090826 LOOP-COMPONI-VOC-INIT.
+090826         MOVE    1           TO  WS-GA-IND.
+090826 LOOP-COMPONI-VOC.
+090826     IF  WS-GA-IND GREATER WS-GA-NVOC
+090826             GO  TO  COMPONI-3LETTERE-EX.
+090826     IF  IXC GREATER WS-GA-POS-FINE
+090826             GO  TO  COMPONI-3LETTERE-EX.
+090826         MOVE  WS-GA-VOCCH(WS-GA-IND)     TO  WS-CODCAR(IXC).
+090826         SET     IXC         UP  BY  1.
+090826         ADD     1           TO  WS-GA-IND.
+090826                 GO  TO  LOOP-COMPONI-VOC.
+090826 COMPONI-3LETTERE-EX.
+090826         EXIT.
+      *
+090826*****************    RICALCOLO CARATTERE DI CONTROLLO    ********
+090826*    STESSA LOGICA DI LOOP-ALFA/DOPO-LOOP/LOOP-CONV, MA INVECE DI
+090826*    CONFRONTARE IL CARATTERE 16 LO ASSEGNA (VEDI GENERA)
+090826 CALCOLA-CHECK-CHAR.
+090826         MOVE    ZERO        TO  SOMMA.
+090826         SET     IXC         TO  1.
+090826 LOOP-CALC-CHECK.
+090826       PERFORM   SCORRI-TAB  THRU    SCORRI-TAB-EX.
+090826         ADD     TDISP       TO  SOMMA.
+090826     IF  IXC NOT GREATER 14
+090826       PERFORM   SCORRI-TAB  THRU    SCORRI-TAB-EX
+090826         ADD     TPARI       TO  SOMMA
+090826                 GO  TO  LOOP-CALC-CHECK.
+090826         DIVIDE  SOMMA  BY 26  GIVING  SOMMA  REMAINDER  CAMPO2.
+090826         SET     IXT         TO  11.
+090826 LOOP-CALC-CONV.
+090826     IF  IXT     GREATER     36
+090826             GO  TO  STOP-ERR.
+090826     IF  T-PARI(IXT) NOT EQUAL   CAMPO2
+090826         SET     IXT         UP  BY  1
+090826                 GO  TO  LOOP-CALC-CONV.
+090826         MOVE    T-CHAR(IXT) TO  WS-CODCAR(16).
+090826 CALCOLA-CHECK-CHAR-EX.
+090826         EXIT.
+      *
+090826*****************    OMOCODIA    ****************************
+090826*    RILEVA LE SOSTITUZIONI LETTERA/CIFRA NELLE 7 POSIZIONI
+090826*    NUMERICHE DEL CODICE FISCALE (ANNO/GIORNO/COMUNE) E
+090826*    RESTITUISCE UNA COPIA DECODIFICATA (TUTTA NUMERICA IN
+090826*    QUELLE POSIZIONI) PER CHI DEVE INTERPRETARE DATA/COMUNE
+090826 CONTROLLA-OMOCODIA.
+090826         MOVE    WS-CODFIS   TO  CD-COD-DECOD.
+090826         MOVE    1           TO  W-OMO-IND.
+090826 LOOP-OMOCODIA.
+090826         SET     IXC     TO  C-TABL-OMOPOS-X(W-OMO-IND).
+090826     IF  WS-CODCAR(IXC) NUMERIC
+090826             GO  TO  DOPO-OMOCODIA.
+090826         MOVE    "S"         TO  CD-OMOCODIA-SI.
+090826         MOVE    1           TO  W-OMO-IND2.
+090826 LOOP-OMOCODIA-CONV.
+090826     IF  W-OMO-IND2 GREATER 10
+090826             GO  TO  DOPO-OMOCODIA.
+090826     IF  C-OMO-LET(W-OMO-IND2) NOT EQUAL WS-CODCAR(IXC)
+090826         ADD     1           TO  W-OMO-IND2
+090826                 GO  TO  LOOP-OMOCODIA-CONV.
+090826         MOVE  C-OMO-DIG(W-OMO-IND2) TO  CD-COD-DECOD(IXC:1).
+090826 DOPO-OMOCODIA.
+090826         ADD     1           TO  W-OMO-IND.
+090826     IF  W-OMO-IND NOT GREATER 7
+090826             GO  TO  LOOP-OMOCODIA.
+090826 CONTROLLA-OMOCODIA-EX.
+090826         EXIT.
