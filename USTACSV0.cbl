@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USTACSV0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   ESPORTAZIONE IN CSV CON UN TASTO DELLA GRIGLIA
+      *****   STATISTICHE ATTUALMENTE VISUALIZZATA (F0SSTAT, TRAMITE
+      *****   "URSTAT10"): LA GRIGLIA E' GIA' NELLO STESSO FORMATO A
+      *****   COLONNE ALLINEATE A SINISTRA CHE "UCSVBAT0" SI ASPETTA IN
+      *****   INGRESSO, QUINDI LA SI SCRIVE SU "CSVBATIN" E SI DELEGA A
+      *****   "UCSVBAT0" (LBAT-TIPO-CONV = 2) LA CONVERSIONE VERA E
+      *****   PROPRIA, INVECE DI RIPETERE QUI LA LOGICA DI "UCSV2X10".
+      *****   IL RISULTATO RESTA SU "CSVBATOU", PRONTO PER IL CLIENT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSVBATIN-FILE        ASSIGN TO "CSVBATIN"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-IN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSVBATIN-FILE.
+       01  CSVBATIN-REC                PIC X(10100).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-IN                  PIC X(02)   VALUE SPACES.
+      *
+       COPY "F0SSTAT.REC".
+      *
+       LINKAGE SECTION.
+       01  LSTAC-CTRL.
+           03  LSTAC-CODE-CLIE         PIC 9(04).
+           03  LSTAC-NUMR-INST         PIC 9(04).
+       01  LBAT-CTRL.
+           03  LBAT-TIPO-CONV          PIC 9.
+           03  LBAT-DELIM              PIC X.
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LSTAC-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE    LSTAC-CODE-CLIE     TO  F0SSTAT-CODE-CLIE
+           MOVE    LSTAC-NUMR-INST     TO  F0SSTAT-NUMR-INST
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URSTAT10"             USING F0SSTAT LWCOMAR
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URSTAT10"             USING F0SSTAT LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URSTAT10"             USING F0SSTAT LWCOMAR
+           PERFORM 1000-SCRIVI-INGRESSO
+           MOVE    2                   TO  LBAT-TIPO-CONV
+           MOVE    SPACE               TO  LBAT-DELIM
+           CALL "UCSVBAT0"             USING LBAT-CTRL
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  SCRIVE LA GRIGLIA SU "CSVBATIN" NEL FORMATO ASCII A
+      *            COLONNE FISSE CHE "UCSVBAT0" SI ASPETTA IN INGRESSO
+       1000-SCRIVI-INGRESSO.
+           OPEN OUTPUT CSVBATIN-FILE
+           MOVE SPACES                 TO  CSVBATIN-REC
+           MOVE F0SSTAT-GRIGLIA        TO  CSVBATIN-REC(1:10000)
+           WRITE CSVBATIN-REC
+           CLOSE CSVBATIN-FILE
+           .
+      *(END)
