@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UGATEJS0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   GATEWAY JSON DI SOLA LETTURA SU LICENZA (URHXTB20) E
+      *****   ANAGRAFICA/STATO CLIENTE (URMNUC30), PER UNA FUTURA APP
+      *****   MOBILE: NON APRE NESSUNA PORTA DI RETE (QUESTO RIMANE
+      *****   FUORI DAL PERIMETRO ACUCOBOL), MA FA DA PONTE DATI TRA
+      *****   LE STESSE CALL GIA' USATE DA GBASE001/UBASE001 E UN
+      *****   FRONT-END HTTP ESTERNO CHE DEPOSITA LE RICHIESTE SU
+      *****   GATEREQ E LEGGE LE RISPOSTE JSON DA GATERES, RIGA PER
+      *****   RIGA, COME GIA' FA "UCSVBAT0" PER I FILE CSV.
+      *****
+      *****   GATEREQ-OPERAZIONE :
+      *****     "L" = STATO LICENZA (F0S, TRAMITE "URHXTB20")
+      *****     "A" = ANAGRAFICA/STATO CLIENTE (RMN/FAN, TRAMITE
+      *****           "URMNUC30")
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GATEREQ-FILE         ASSIGN TO "GATEREQ"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-REQ.
+           SELECT GATERES-FILE         ASSIGN TO "GATERES"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-RES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GATEREQ-FILE.
+       01  GATEREQ-REC.
+           03  GATEREQ-ID-RICH         PIC X(10).
+           03  GATEREQ-OPERAZIONE      PIC X(01).
+               88  GATEREQ-OP-LICENZA               VALUE "L".
+               88  GATEREQ-OP-ANAGRA                 VALUE "A".
+           03  FILLER                  PIC X(121).
+       FD  GATERES-FILE.
+       01  GATERES-REC                 PIC X(256).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-REQ                 PIC X(02)   VALUE SPACES.
+       77  WL-STAT-RES                 PIC X(02)   VALUE SPACES.
+       77  W-EOF                       PIC X       VALUE "N".
+           88  W-EOF-SI                            VALUE "S".
+       77  W-LINEA                     PIC X(256)  VALUE SPACES.
+       77  W-STATO-LICE                PIC X(08)   VALUE SPACES.
+       77  W-DATA-ED                   PIC X(10)   VALUE SPACES.
+       77  W-OGGI                      PIC X(08)   VALUE SPACES.
+       77  W-NUMR-GG-ED                PIC -(5)9   VALUE 0.
+      *
+090826*----------  AREE DI SERVIZIO PER L'ESCAPE DEI CARATTERI
+090826*            SPECIALI JSON (" E \) PRIMA DELL'INTERPOLAZIONE
+090826*            IN UN VALORE STRINGA
+090826 77  W-JSON-SRC                  PIC X(40)   VALUE SPACES.
+090826 77  W-JSON-ESC                  PIC X(120)  VALUE SPACES.
+090826 77  W-JSON-ESC2                 PIC X(120)  VALUE SPACES.
+090826 77  W-JSON-PTR                  PIC S9(05) COMP-3 VALUE 0.
+090826 77  W-JSON-CTR                  PIC S9(05) COMP-3 VALUE 0.
+090826 77  W-JSON-CAR                  PIC X(01)   VALUE SPACE.
+      *
+       01  W-AREADATE.
+           03  W-DATE-DA               PIC X(8).
+           03  W-DATE-AL               PIC X(8).
+           03  W-NUMR-GG               PIC S9(5)  COMP-3.
+           03  W-NUMR-GG-LAV           PIC S9(5)  COMP-3.
+      *
+       COPY "F0S.REC".
+       COPY "RMN.REC".
+       COPY "FAN.REC".
+      *
+090826*----------  STESSA COMAREA DI TUTTI GLI ALTRI CHIAMANTI DI
+090826*            "URHXTB20"/"URMNUC30" (GBASE001/UBASE001), NON UNA
+090826*            VERSIONE RIDOTTA: LE ESTERNE SCRIVONO/LEGGONO
+090826*            L'INTERA LWCOMAR.
+090826 COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-OGGI
+           MOVE W-OGGI                 TO  LDATE-ACTL
+           OPEN INPUT  GATEREQ-FILE
+           OPEN OUTPUT GATERES-FILE
+           PERFORM 1000-LEGGI-RICHIESTA
+           PERFORM UNTIL W-EOF-SI
+             PERFORM 2000-TRATTA-RICHIESTA
+             PERFORM 1000-LEGGI-RICHIESTA
+           END-PERFORM
+           CLOSE GATEREQ-FILE GATERES-FILE
+           EXIT PROGRAM.
+      ******************************************************************
+       1000-LEGGI-RICHIESTA.
+           READ GATEREQ-FILE
+             AT END
+               MOVE "S"                 TO  W-EOF
+           END-READ
+           .
+      ******************************************************************
+       2000-TRATTA-RICHIESTA.
+           EVALUATE TRUE
+             WHEN GATEREQ-OP-LICENZA
+               PERFORM 3000-RISPOSTA-LICENZA
+             WHEN GATEREQ-OP-ANAGRA
+               PERFORM 4000-RISPOSTA-ANAGRA
+             WHEN OTHER
+               MOVE SPACES               TO  W-LINEA
+               STRING '{"id_richiesta":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(GATEREQ-ID-RICH) DELIMITED BY SIZE
+                   '","esito":"KO","errore":"operazione sconosciuta"}'
+                                         DELIMITED BY SIZE INTO W-LINEA
+               MOVE W-LINEA              TO  GATERES-REC
+               WRITE GATERES-REC
+           END-EVALUATE
+           .
+      ******************************************************************
+      *----------  STATO LICENZA (F0S), TRAMITE "URHXTB20"
+       3000-RISPOSTA-LICENZA.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URHXTB20"             USING F0S LWCOMAR
+090826     MOVE    L-NUMR-INST         TO  F0S-NUMR-INST
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URHXTB20"             USING F0S LWCOMAR
+           MOVE SPACES                 TO  W-LINEA
+           IF  DSTF-IOSR NOT EQUAL 1
+             STRING '{"id_richiesta":"' DELIMITED BY SIZE
+                 FUNCTION TRIM(GATEREQ-ID-RICH) DELIMITED BY SIZE
+                 '","esito":"KO","errore":"licenza non trovata"}'
+                                       DELIMITED BY SIZE INTO W-LINEA
+           ELSE
+             EVALUATE TRUE
+               WHEN F0S-LICE-SCADUTA
+                 MOVE "SCADUTA"        TO  W-STATO-LICE
+               WHEN F0S-LICE-GRAZIA
+                 MOVE "GRAZIA"         TO  W-STATO-LICE
+               WHEN OTHER
+                 MOVE "VALIDA"         TO  W-STATO-LICE
+             END-EVALUATE
+             MOVE F0S-DATA-LIMI        TO  W-DATA-ED
+             MOVE W-OGGI               TO  W-DATE-DA
+             MOVE F0S-DATA-LIMI        TO  W-DATE-AL
+             CALL "UCTGG010"           USING W-AREADATE
+             MOVE W-NUMR-GG            TO  W-NUMR-GG-ED
+             STRING '{"id_richiesta":"' DELIMITED BY SIZE
+                 FUNCTION TRIM(GATEREQ-ID-RICH) DELIMITED BY SIZE
+                 '","esito":"OK","stato_licenza":"'
+                                       DELIMITED BY SIZE
+                 FUNCTION TRIM(W-STATO-LICE) DELIMITED BY SIZE
+                 '","data_scadenza":"' DELIMITED BY SIZE
+                 W-DATA-ED             DELIMITED BY SIZE
+                 '","giorni_residui":' DELIMITED BY SIZE
+                 FUNCTION TRIM(W-NUMR-GG-ED) DELIMITED BY SIZE
+                 '}'                   DELIMITED BY SIZE INTO W-LINEA
+           END-IF
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URHXTB20"             USING F0S LWCOMAR
+           MOVE W-LINEA                TO  GATERES-REC
+           WRITE GATERES-REC
+           .
+      ******************************************************************
+      *----------  ANAGRAFICA/STATO CLIENTE (RMN/FAN), TRAMITE
+      *            "URMNUC30" - stessa lettura di GBASE001/RF30-READ-MENU
+       4000-RISPOSTA-ANAGRA.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URMNUC30"             USING RMN FAN LWCOMAR
+           MOVE    LOW-VALUE           TO  FAN-KEI0
+           MOVE    "A"                 TO  FAN-TIPO-RECO DSTF-TRKR
+           MOVE    19                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URMNUC30"             USING RMN FAN LWCOMAR
+           MOVE SPACES                 TO  W-LINEA
+           IF  DSTF-IOSR NOT EQUAL 1
+             STRING '{"id_richiesta":"' DELIMITED BY SIZE
+                 FUNCTION TRIM(GATEREQ-ID-RICH) DELIMITED BY SIZE
+                 '","esito":"KO","errore":"cliente non trovato"}'
+                                       DELIMITED BY SIZE INTO W-LINEA
+           ELSE
+090826       MOVE  FAN-RAGE-CLIE       TO  W-JSON-SRC
+090826       PERFORM 4900-ESCAPA-JSON
+090826       MOVE  W-JSON-ESC          TO  W-JSON-ESC2
+090826       MOVE  FAN-CITT-CLIE       TO  W-JSON-SRC
+090826       PERFORM 4900-ESCAPA-JSON
+             STRING '{"id_richiesta":"' DELIMITED BY SIZE
+                 FUNCTION TRIM(GATEREQ-ID-RICH) DELIMITED BY SIZE
+                 '","esito":"OK","codice_cliente":' DELIMITED BY SIZE
+                 FAN-CODE-CLIE         DELIMITED BY SIZE
+                 ',"ragione_sociale":"' DELIMITED BY SIZE
+090826           FUNCTION TRIM(W-JSON-ESC2) DELIMITED BY SIZE
+                 '","citta":"'         DELIMITED BY SIZE
+090826           FUNCTION TRIM(W-JSON-ESC) DELIMITED BY SIZE
+                 '"}'                  DELIMITED BY SIZE INTO W-LINEA
+           END-IF
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URMNUC30"             USING RMN FAN LWCOMAR
+           MOVE W-LINEA                TO  GATERES-REC
+           WRITE GATERES-REC
+           .
+      ******************************************************************
+090826*----------  ESCAPE DEI CARATTERI SPECIALI JSON (" E \) PRIMA
+090826*            DELL'INTERPOLAZIONE DI UN VALORE STRINGA (W-JSON-SRC
+090826*            IN INGRESSO, W-JSON-ESC IN USCITA)
+090826 4900-ESCAPA-JSON.
+090826     MOVE    SPACES              TO  W-JSON-ESC
+090826     MOVE    1                   TO  W-JSON-PTR
+090826     PERFORM VARYING W-JSON-CTR FROM 1 BY 1
+090826             UNTIL W-JSON-CTR GREATER 40
+090826         MOVE  W-JSON-SRC(W-JSON-CTR:1) TO  W-JSON-CAR
+090826         EVALUATE W-JSON-CAR
+090826           WHEN '"'
+090826             STRING '\"'         DELIMITED BY SIZE
+090826                                 INTO W-JSON-ESC
+090826                                 WITH POINTER W-JSON-PTR
+090826           WHEN "\"
+090826             STRING '\\'         DELIMITED BY SIZE
+090826                                 INTO W-JSON-ESC
+090826                                 WITH POINTER W-JSON-PTR
+090826           WHEN OTHER
+090826             STRING W-JSON-CAR   DELIMITED BY SIZE
+090826                                 INTO W-JSON-ESC
+090826                                 WITH POINTER W-JSON-PTR
+090826         END-EVALUATE
+090826     END-PERFORM
+090826     .
+      *(END)
