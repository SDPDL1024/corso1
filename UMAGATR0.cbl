@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UMAGATR0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****    FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   TRASFERIMENTO INTERDEPOSITO DI MAGAZZINO: CHIEDE A VIDEO
+      *****   IL DEPOSITO DI ARRIVO, L'ARTICOLO E LA QUANTITA', VERIFICA
+      *****   LA DISPONIBILITA' SUL DEPOSITO DI PARTENZA (F0SMAGA,
+      *****   TRAMITE "URMAGA10"), AGGIORNA LE GIACENZE DI ENTRAMBI I
+      *****   DEPOSITI E DEPOSITA SU F0STRAS (TRAMITE "URTRAS10") LA
+      *****   COPPIA DI DOCUMENTI COLLEGATI, USCITA SUL DEPOSITO DI
+      *****   PARTENZA ED ENTRATA SU QUELLO DI ARRIVO.
+      *****
+      *****   SE LA GIACENZA DI PARTENZA NON BASTA IL TRASFERIMENTO
+      *****   VIENE RIFIUTATO (F0STRAS-RIFIUTATO) E NESSUNA GIACENZA
+      *****   VIENE TOCCATA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-RISP                     PIC X(01)      VALUE SPACE.
+       77  WL-NUMR-TRAS                PIC 9(06)      VALUE ZERO.
+       77  WL-STAT-TRAS                PIC X(01)      VALUE SPACE.
+       77  WL-GIAC-ED                  PIC ---.---.--9,999 VALUE 0.
+      *
+       COPY "F0SMAGA.REC" REPLACING ==F0SMAGA== BY ==WL-MAGA-PART==.
+       COPY "F0SMAGA.REC" REPLACING ==F0SMAGA== BY ==WL-MAGA-DEST==.
+      *
+       LINKAGE SECTION.
+       01  L-TRAS-CTRL.
+           03  L-TRAS-CODE-CLIE        PIC 9(04).
+           03  L-TRAS-NUMR-INST        PIC 9(04).
+           03  L-TRAS-NUMR-INST-DEST   PIC 9(04).
+           03  L-TRAS-CODE-ARTI        PIC X(15).
+           03  L-TRAS-QTA-TRAS         PIC S9(07)V999 COMP-3.
+           03  L-TRAS-ESITO            PIC X(01).
+               88  L-TRAS-ESITO-OK                    VALUE "S".
+       COPY "F0SMAGA.REC".
+       COPY "F0STRAS.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  L-TRAS-CTRL F0SMAGA
+                                          F0STRAS LWCOMAR.
+       ENTRYS.
+       PAR-0.
+           MOVE    SPACE               TO  L-TRAS-ESITO
+           DISPLAY "TRASFERIMENTO INTERDEPOSITO  -  DITTA "
+                   L-TRAS-CODE-CLIE " DEPOSITO " L-TRAS-NUMR-INST
+           DISPLAY "DEPOSITO DI ARRIVO (NNNN)   : " WITH NO ADVANCING
+           ACCEPT   L-TRAS-NUMR-INST-DEST
+           DISPLAY "CODICE ARTICOLO             : " WITH NO ADVANCING
+           ACCEPT   L-TRAS-CODE-ARTI
+           DISPLAY "QUANTITA' DA TRASFERIRE     : " WITH NO ADVANCING
+           ACCEPT   L-TRAS-QTA-TRAS
+           DISPLAY "CONFERMI IL TRASFERIMENTO ? (S/N) : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP NOT EQUAL "S") AND (WL-RISP NOT EQUAL "s")
+             DISPLAY "TRASFERIMENTO ANNULLATO"
+             GO TO EXIT-PRO
+           END-IF
+      *
+      *      Lettura giacenza di partenza
+           MOVE    L-TRAS-CODE-CLIE    TO  F0SMAGA-CODE-CLIE OF
+                                            F0SMAGA
+           MOVE    L-TRAS-NUMR-INST    TO  F0SMAGA-NUMR-INST OF
+                                            F0SMAGA
+           MOVE    L-TRAS-CODE-ARTI    TO  F0SMAGA-CODE-ARTI OF
+                                            F0SMAGA
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URMAGA10"              USING F0SMAGA LWCOMAR
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URMAGA10"              USING F0SMAGA LWCOMAR
+           IF  DSTF-IOSR NOT EQUAL 1
+             DISPLAY "ARTICOLO NON PRESENTE SUL DEPOSITO DI PARTENZA"
+             GO TO CHIU-PARTENZA
+           END-IF
+           MOVE    F0SMAGA             TO  WL-MAGA-PART
+      *
+      *      Lettura (o inizializzazione) giacenza di arrivo
+           MOVE    L-TRAS-CODE-CLIE    TO  F0SMAGA-CODE-CLIE OF
+                                            F0SMAGA
+           MOVE    L-TRAS-NUMR-INST-DEST TO F0SMAGA-NUMR-INST OF
+                                            F0SMAGA
+           MOVE    L-TRAS-CODE-ARTI    TO  F0SMAGA-CODE-ARTI OF
+                                            F0SMAGA
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URMAGA10"              USING F0SMAGA LWCOMAR
+           IF  DSTF-IOSR EQUAL 1
+             MOVE  F0SMAGA             TO  WL-MAGA-DEST
+           ELSE
+      *        Deposito di arrivo senza giacenza propria: nuova riga
+      *        per lo stesso articolo, con i dati anagrafici copiati
+      *        dal deposito di partenza
+             MOVE  WL-MAGA-PART        TO  WL-MAGA-DEST
+             MOVE  L-TRAS-CODE-CLIE    TO  F0SMAGA-CODE-CLIE OF
+                                            WL-MAGA-DEST
+             MOVE  L-TRAS-NUMR-INST-DEST TO F0SMAGA-NUMR-INST OF
+                                            WL-MAGA-DEST
+             MOVE  ZERO                TO  F0SMAGA-QTA-GIAC OF
+                                            WL-MAGA-DEST
+           END-IF
+      *
+           IF  F0SMAGA-QTA-GIAC OF WL-MAGA-PART LESS L-TRAS-QTA-TRAS
+             DISPLAY "GIACENZA INSUFFICIENTE SUL DEPOSITO DI PARTENZA"
+             MOVE    "R"               TO  WL-STAT-TRAS
+             PERFORM RT7-DEPOSITA-DOCUMENTI
+             GO TO CHIU-PARTENZA
+           END-IF
+      *
+      *      Aggiorna le due giacenze
+           SUBTRACT L-TRAS-QTA-TRAS  FROM F0SMAGA-QTA-GIAC OF
+                                          WL-MAGA-PART
+           ADD      L-TRAS-QTA-TRAS  TO   F0SMAGA-QTA-GIAC OF
+                                          WL-MAGA-DEST
+           MOVE     WL-MAGA-PART     TO   F0SMAGA
+           MOVE     0                TO   LREAD-FILE
+           MOVE     3                TO   DSTF-IOSR
+           CALL  "URMAGA10"            USING F0SMAGA LWCOMAR
+           MOVE     WL-MAGA-DEST     TO   F0SMAGA
+           MOVE     0                TO   LREAD-FILE
+           MOVE     3                TO   DSTF-IOSR
+           CALL  "URMAGA10"            USING F0SMAGA LWCOMAR
+      *
+           MOVE     "E"              TO   WL-STAT-TRAS
+           PERFORM RT7-DEPOSITA-DOCUMENTI
+           MOVE     "S"              TO   L-TRAS-ESITO
+           MOVE     F0SMAGA-QTA-GIAC OF WL-MAGA-PART TO WL-GIAC-ED
+           DISPLAY "TRASFERIMENTO ESEGUITO - NUOVA GIACENZA PARTENZA "
+                   WL-GIAC-ED
+      *
+       CHIU-PARTENZA.
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URMAGA10"              USING F0SMAGA LWCOMAR
+       EXIT-PRO.
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  NUMERO DI TRASFERIMENTO E COPPIA DI DOCUMENTI
+      *            (USCITA/ENTRATA) SU F0STRAS
+       RT7-DEPOSITA-DOCUMENTI.
+           MOVE    L-TRAS-CODE-CLIE    TO  F0STRAS-CODE-CLIE
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URTRAS10"              USING F0STRAS LWCOMAR
+           MOVE    50                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URTRAS10"              USING F0STRAS LWCOMAR
+           MOVE    F0STRAS-NUMR-TRAS   TO  WL-NUMR-TRAS
+      *
+           MOVE    WL-NUMR-TRAS        TO  F0STRAS-NUMR-TRAS
+           MOVE    L-TRAS-CODE-CLIE    TO  F0STRAS-CODE-CLIE
+           MOVE    FUNCTION CURRENT-DATE(1:8)
+                                       TO  F0STRAS-DATA-TRAS
+           MOVE    L-TRAS-CODE-ARTI    TO  F0STRAS-CODE-ARTI
+           MOVE    L-TRAS-QTA-TRAS     TO  F0STRAS-QTA-TRAS
+           MOVE    WL-STAT-TRAS        TO  F0STRAS-STAT-TRAS
+      *
+           MOVE    "U"                 TO  F0STRAS-TIPO-DOCU
+           MOVE    L-TRAS-NUMR-INST    TO  F0STRAS-NUMR-INST
+           MOVE    L-TRAS-NUMR-INST-DEST TO F0STRAS-NUMR-INST-ALTRO
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URTRAS10"              USING F0STRAS LWCOMAR
+      *
+           MOVE    "I"                 TO  F0STRAS-TIPO-DOCU
+           MOVE    L-TRAS-NUMR-INST-DEST TO F0STRAS-NUMR-INST
+           MOVE    L-TRAS-NUMR-INST    TO  F0STRAS-NUMR-INST-ALTRO
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URTRAS10"              USING F0STRAS LWCOMAR
+      *
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URTRAS10"              USING F0STRAS LWCOMAR
+           .
+      *(END)
