@@ -4,6 +4,8 @@
       ******************************************************************
       *****       FUNZIONE DEL PROGRAMMA:                           ****
       *****          - CALCOLA NUMERO GIORNI TRA DUE DATE           ****
+090826*****          - CALCOLA ANCHE I GIORNI LAVORATIVI, ESCLUDENDO ***
+090826*****            SABATO E DOMENICA                             ***
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,11 +15,23 @@
        WORKING-STORAGE SECTION.
        77  WS-NUMR-GG                   PIC S9(5)  COMP-3 VALUE 0.
        77  WS-SERV                      PIC S999   COMP-3 VALUE 0.
-       77  WS-REST                      PIC S9     COMP-3 VALUE 0.
+090826 77  WS-REST                      PIC S999   COMP-3 VALUE 0.
        01  WS-DATE                                 VALUE "20030415".
            03  WS-AAAA                  PIC 9999.
            03  WS-MM                    PIC 99.
            03  WS-GG                    PIC 99.
+090826 01  WS-DATE-R   REDEFINES WS-DATE PIC 9(8).
+090826*
+090826*----------  AREE DI SERVIZIO PER IL CALCOLO GIORNI LAVORATIVI
+090826*             STESSA TECNICA DI UGGSET10 (SERIALE
+090826*             FUNCTION INTEGER-OF-DATE, RESTO MOD 7 = GIORNO)
+090826 77  WS-SER-DA                    PIC S9(9)  COMP-3 VALUE 0.
+090826 77  WS-SER-AL                    PIC S9(9)  COMP-3 VALUE 0.
+090826 77  WS-SER-MIN                   PIC S9(9)  COMP-3 VALUE 0.
+090826 77  WS-SER-MAX                   PIC S9(9)  COMP-3 VALUE 0.
+090826 77  WS-SER-CUR                   PIC S9(9)  COMP-3 VALUE 0.
+090826 77  WS-GG-SETT                   PIC S999   COMP-3 VALUE 0.
+090826 77  WS-NUMR-GG-LAV               PIC S9(5)  COMP-3 VALUE 0.
       *
        01  C-TABLGG.
            03  C-MM2                   PIC 999  COMP-3 VALUE  31.
@@ -39,14 +53,19 @@
            03  L-DATE-DA               PIC X(8).
            03  L-DATE-AL               PIC X(8).
            03  L-NUMR-GG               PIC S9(5)  COMP-3.
+090826     03  L-NUMR-GG-LAV           PIC S9(5)  COMP-3.
        PROCEDURE DIVISION              USING L-AREADATE.
        ENTRYS.
                MOVE    L-DATE-AL       TO  WS-DATE.
              PERFORM   R100-LAV        THRU R100-EX.
+090826     COMPUTE  WS-SER-AL   =  FUNCTION INTEGER-OF-DATE(WS-DATE-R).
                MOVE    WS-NUMR-GG       TO  L-NUMR-GG
                MOVE    L-DATE-DA       TO  WS-DATE
              PERFORM   R100-LAV        THRU R100-EX.
+090826     COMPUTE  WS-SER-DA   =  FUNCTION INTEGER-OF-DATE(WS-DATE-R).
              SUBTRACT  WS-NUMR-GG       FROM L-NUMR-GG.
+090826     PERFORM   R200-LAV-GG-LAV THRU R200-EX.
+090826     MOVE    WS-NUMR-GG-LAV      TO  L-NUMR-GG-LAV.
        EXIT-PRO.
            EXIT PROGRAM.
       ******************************************************************
@@ -63,12 +82,53 @@
            IF  WS-MM LESS 3
                    GO TO   R100EBISEST.
       *
+090826*----------  ANNO BISESTILE: REGOLA GREGORIANA
+090826*             COMPLETA, NON SOLO "DIVISIBILE PER 4" (ESCLUDE I
+090826*             SECOLI NON DIVISIBILI PER 400, es. 1900, 2100)
        R100-BISEST.
              DIVIDE 4 INTO WS-AAAA GIVING WS-SERV REMAINDER WS-REST.
            IF  WS-REST EQUAL 0
-               ADD     1               TO  WS-NUMR-GG.
+090826         DIVIDE   100 INTO WS-AAAA GIVING WS-SERV
+090826                                          REMAINDER WS-REST
+090826         IF  WS-REST NOT EQUAL 0
+090826             ADD     1           TO  WS-NUMR-GG
+090826         ELSE
+090826             DIVIDE   400 INTO WS-AAAA GIVING WS-SERV
+090826                                          REMAINDER WS-REST
+090826             IF  WS-REST EQUAL 0
+090826                 ADD     1       TO  WS-NUMR-GG
+090826             END-IF
+090826         END-IF
+090826     END-IF.
       *
        R100EBISEST.
            IF  WS-MM GREATER 1
                ADD C-TABL-GG-X(WS-MM - 1)   TO  WS-NUMR-GG.
        R100-EX. EXIT.
+      *
+090826******************************************************************
+090826*****    CALCOLA N. GIORNI LAVORATIVI: CONTA I GIORNI DEL     ***
+090826*****    PERIODO CHE NON SONO SABATO O DOMENICA              ***
+090826 R200-LAV-GG-LAV.
+090826     MOVE    0                   TO  WS-NUMR-GG-LAV.
+090826     IF  WS-SER-DA NOT LESS WS-SER-AL
+090826         MOVE    WS-SER-AL       TO  WS-SER-MIN
+090826         MOVE    WS-SER-DA       TO  WS-SER-MAX
+090826     ELSE
+090826         MOVE    WS-SER-DA       TO  WS-SER-MIN
+090826         MOVE    WS-SER-AL       TO  WS-SER-MAX.
+090826     ADD     1                   TO  WS-SER-MIN.
+090826     PERFORM VARYING WS-SER-CUR FROM WS-SER-MIN BY 1
+090826             UNTIL WS-SER-CUR GREATER WS-SER-MAX
+090826         DIVIDE   WS-SER-CUR BY 7    GIVING  WS-SERV
+090826                                     REMAINDER WS-GG-SETT
+090826         IF  WS-GG-SETT EQUAL 0
+090826             MOVE    7           TO  WS-GG-SETT
+090826         END-IF
+090826         IF  WS-GG-SETT LESS 6
+090826             ADD     1           TO  WS-NUMR-GG-LAV
+090826         END-IF
+090826     END-PERFORM.
+090826     IF  WS-SER-DA GREATER WS-SER-AL
+090826         MULTIPLY -1             BY  WS-NUMR-GG-LAV.
+090826 R200-EX. EXIT.
