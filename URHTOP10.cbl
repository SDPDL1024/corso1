@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URHTOP10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - ARGOMENTI DELLA GUIDA IN LINEA, DEPOSITATI/AGGIORNATI  ****
+      *****     DALLA MANUTENZIONE "UHTOPMU0" (LREAD-FILE = 0)         ****
+      *****                                                         ****
+      *****   - LETTURA PER CHIAVE DI UN SINGOLO ARGOMENTO, SENZA      ****
+      *****     MODIFICARLO (LREAD-FILE = 1)                          ****
+      *****                                                         ****
+      *****   - RICERCA LIBERA PER PAROLA CHIAVE, SU TITOLO E PAROLE   ****
+      *****     CHIAVE DI TUTTI GLI ARGOMENTI: IL CHIAMANTE VALORIZZA  ****
+      *****     F0SHTOP-PARO-CHIA CON IL TERMINE CERCATO (ALLINEATO A  ****
+      *****     SINISTRA) PRIMA DI INIZIARE (LREAD-FILE = 19 PER        ****
+      *****     INIZIARE LA RICERCA, 9 PER PROSEGUIRLA)                ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SHTOP-FILE         ASSIGN TO "F0SHTOP"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS
+                                                F0SHTOP-CODE-TOPIC OF
+                                                F0SHTOP-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SHTOP-FILE.
+       COPY "F0SHTOP.REC" REPLACING ==F0SHTOP== BY ==F0SHTOP-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-TROVATO                  PIC X          VALUE "N".
+           88  WL-TROVATO-SI                          VALUE "S".
+       77  WL-FILT-PARO-CHIA           PIC X(80)      VALUE SPACES.
+       77  WL-FILT-PARO-LEN            PIC 9(02)      VALUE ZERO.
+       77  WL-CONT-TROVA               PIC 9(02)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0SHTOP.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SHTOP LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SHTOP-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SHTOP-FILE
+                 CLOSE       F0SHTOP-FILE
+                 OPEN I-O    F0SHTOP-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna un argomento
+                   MOVE F0SHTOP            TO  F0SHTOP-REC
+                   READ F0SHTOP-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SHTOP-REC
+                   ELSE
+                     WRITE   F0SHTOP-REC
+                   END-IF
+                 WHEN 1
+      *              Legge un argomento per chiave, senza modificarlo
+                   MOVE F0SHTOP-CODE-TOPIC OF F0SHTOP
+                                          TO
+                                F0SHTOP-CODE-TOPIC OF F0SHTOP-REC
+                   READ F0SHTOP-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SHTOP-REC       TO  F0SHTOP
+                   END-IF
+                 WHEN 19
+      *              Inizio ricerca libera per parola chiave
+                   MOVE F0SHTOP-PARO-CHIA OF F0SHTOP
+                                          TO  WL-FILT-PARO-CHIA
+                   MOVE ZERO               TO  WL-FILT-PARO-LEN
+                   INSPECT WL-FILT-PARO-CHIA
+                       TALLYING WL-FILT-PARO-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+                   MOVE LOW-VALUES        TO
+                                F0SHTOP-CODE-TOPIC OF F0SHTOP-REC
+                   START F0SHTOP-FILE KEY NOT LESS
+                                F0SHTOP-CODE-TOPIC OF F0SHTOP-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-PAROLA-CHIAVE
+                   IF  WL-TROVATO-SI
+                     MOVE F0SHTOP-REC       TO  F0SHTOP
+                   END-IF
+                 WHEN 9
+      *              Prosegue la ricerca libera per parola chiave
+                   PERFORM CERCA-PAROLA-CHIAVE
+                   IF  WL-TROVATO-SI
+                     MOVE F0SHTOP-REC       TO  F0SHTOP
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SHTOP-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+       CERCA-PAROLA-CHIAVE.
+           MOVE    "N"                 TO  WL-TROVATO
+           PERFORM UNTIL WL-TROVATO-SI OR WL-FILE-STATUS NOT EQUAL "00"
+             READ F0SHTOP-FILE NEXT RECORD
+               AT END
+                 MOVE "10"             TO  WL-FILE-STATUS
+             END-READ
+             IF  WL-FILE-STATUS EQUAL "00"
+               AND WL-FILT-PARO-LEN GREATER ZERO
+               MOVE 0                  TO  WL-CONT-TROVA
+               INSPECT F0SHTOP-TITOLO OF F0SHTOP-REC
+                   TALLYING WL-CONT-TROVA FOR ALL
+                       WL-FILT-PARO-CHIA(1:WL-FILT-PARO-LEN)
+               IF  WL-CONT-TROVA EQUAL ZERO
+                 INSPECT F0SHTOP-PARO-CHIA OF F0SHTOP-REC
+                     TALLYING WL-CONT-TROVA FOR ALL
+                         WL-FILT-PARO-CHIA(1:WL-FILT-PARO-LEN)
+               END-IF
+               IF  WL-CONT-TROVA GREATER ZERO
+                 MOVE "S"              TO  WL-TROVATO
+               END-IF
+             END-IF
+           END-PERFORM.
+      *(END)
