@@ -5,6 +5,9 @@
 000700*****   -DECODIFICA CIFRE-LETTERE                             ****
 000700*****   -DECODIFICA CIFRE-LETTERE ANCHE LE ULT. 3 CIFRE       ****
 000700*****   -                    DOPO BARRA CENT. DI EURO         ****
+090826*****   -IMPORTI NEGATIVI: PREFISSO "MENO-"         ****
+090826*****   -CIFRA MASSIMA ESTESA AI MILIARDI           ****
+090826*****   -LC-LINGUA = "E": DECODIFICA IN INGLESE     ****
 000800******************************************************************
 000900******************************************************************
 001000 ENVIRONMENT DIVISION.
@@ -18,22 +21,22 @@
 001900 77  IND                     PIC S999 COMP-3  VALUE ZERO.
 002000 77  CTR-P                   PIC S999 COMP-3  VALUE ZERO.
        01  WAREA.
-260901     03  WIMP                    PIC 9(9)V99 VALUE ZERO.
+090826     03  WIMP                    PIC 9(12)V99 VALUE ZERO.
 002200     03  RWIMP   REDEFINES WIMP.
 002300         05  WIMP-CMN            PIC 999.
                05  WIMPCML.
 002500             07  WIMP-CML        PIC 9.                           DECIFLET
 002600             07  WIMP-UML        PIC 99.                          DECIFLET
-002700         05  WIMP-CLIR           PIC 999.                         DECIFLET
+090826         05  WIMP-CLIR           PIC 9(6).
 260901         05  WIMP-DEC            PIC 99.
 003000     03  R2WIMP  REDEFINES WIMP.                                  DECIFLET
 003100         05  FILLER              PIC 9.                           DECIFLET
 003200         05  WIMP-2-7            PIC 99.                          DECIFLET
-003300         05  WIMP-6              PIC 9(6)V99.                     DECIFLET
+090826         05  WIMP-6              PIC 9(9)V99.
 003400     03  WZERO                   PIC  9           VALUE ZERO.     DECIFLET
 003500     03  ST-MIL                  PIC  9           VALUE ZERO.     DECIFLET
 002800 01  R1WAREA REDEFINES WAREA.                                     DECIFLET
-260901     03  WTB-IMP             PIC 9       OCCURS 13 INDEXED IXW.   DECIFLET
+090826     03  WTB-IMP             PIC 9       OCCURS 16 INDEXED IXW.
 003600*                                                                 DECIFLET
 003700*****************    PARAMETRI CARICA BUFFER     *****************DECIFLET
 003800 01  PRM-LOADB.                                                   DECIFLET
@@ -77,8 +80,40 @@
 007600         05  P09-ELC         PIC 999     COMP-3  VALUE 2.
 007700         05  P09-ELCC        PIC 9       COMP-3  VALUE 2.
 007800         05  P09-CTRE        PIC 9       COMP-3  VALUE 3.
+090826*----------  SUFFISSI FISSI MILIONE/MILLE/MILIARDO E PREFISSO
+090826*             "MENO-", SEMPRE LETTI CON IXW SU
+090826*             WZERO (INDICE 15, VALE SEMPRE ZERO) PER PRELEVARE
+090826*             LA PAROLA INTERA SENZA DIPENDERE DA UNA CIFRA
+090826     03  PRM11.
+090826         05  P11-ELC         PIC 999     COMP-3  VALUE 31.
+090826         05  P11-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P11-CTRE        PIC 9       COMP-3  VALUE 8.
+090826     03  PRM12.
+090826         05  P12-ELC         PIC 999     COMP-3  VALUE 32.
+090826         05  P12-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P12-CTRE        PIC 9       COMP-3  VALUE 8.
+090826     03  PRM13.
+090826         05  P13-ELC         PIC 999     COMP-3  VALUE 34.
+090826         05  P13-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P13-CTRE        PIC 9       COMP-3  VALUE 8.
+090826     03  PRM14.
+090826         05  P14-ELC         PIC 999     COMP-3  VALUE 35.
+090826         05  P14-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P14-CTRE        PIC 9       COMP-3  VALUE 8.
+090826     03  PRM15.
+090826         05  P15-ELC         PIC 999     COMP-3  VALUE 36.
+090826         05  P15-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P15-CTRE        PIC 9       COMP-3  VALUE 8.
+090826     03  PRM16.
+090826         05  P16-ELC         PIC 999     COMP-3  VALUE 37.
+090826         05  P16-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P16-CTRE        PIC 9       COMP-3  VALUE 8.
+090826     03  PRM17.
+090826         05  P17-ELC         PIC 999     COMP-3  VALUE 38.
+090826         05  P17-ELCC        PIC 9       COMP-3  VALUE 1.
+090826         05  P17-CTRE        PIC 9       COMP-3  VALUE 8.
 007500 01  PRMTBLD     REDEFINES PRM-LOADB.                             DECIFLET
-007600     03  PRM-TBLD                        OCCURS 10 INDEXED PRM.   DECIFLET
+090826     03  PRM-TBLD                        OCCURS 17 INDEXED PRM.
 007700         05  PRM-ELC         PIC 999     COMP-3.                  DECIFLET
 007800         05  PRM-ELCC        PIC 9       COMP-3.                  DECIFLET
 007900         05  PRM-CTRE        PIC 9       COMP-3.                  DECIFLET
@@ -123,26 +158,116 @@
 011800     03  ASTERX              PIC X(8)  VALUE "UNO-**- ".          DECIFLET
 011900     03  FILLER              PIC X(8)  VALUE "MILIONI-".          DECIFLET
 012000     03  FILLER              PIC X(8)  VALUE "MILA-   ".          DECIFLET
+090826     03  FILLER              PIC X(8)  VALUE "MILIARDO".
+090826     03  FILLER              PIC X(8)  VALUE "MILIARDI".
+090826     03  FILLER              PIC X(8)  VALUE "MENO-   ".
 012100 01  TBCOSLET    REDEFINES COS-LET.                               DECIFLET
-012200     03  TBCOS-LET                     OCCURS 35 INDEXED LE8.     DECIFLET
+090826     03  TBCOS-LET                     OCCURS 38 INDEXED LE8.
 012300         05  TBCOS-ELE       PIC X     OCCURS  8 INDEXED LE1.     DECIFLET
 012400*                                                                 DECIFLET
+090826*----------  DECODIFICA IN INGLESE: TABELLE E CAMPI
+090826*             DEDICATI, INDIPENDENTI DALLA MACCHINA A STATI
+090826*             ITALIANA SOPRA (LE REGOLE DI COMPOSIZIONE DELLE
+090826*             PAROLE INGLESI SONO DIVERSE, NIENTE ELISIONI NE'
+090826*             TRONCAMENTO SU "-")
+090826 01  EN-WORK.
+090826     03  EN-IMP              PIC 9(12)V99.
+090826     03  EN-IMP-R    REDEFINES EN-IMP.
+090826         05  EN-INT.
+090826             07  EN-G-MLD    PIC 999.
+090826             07  EN-G-MLN    PIC 999.
+090826             07  EN-G-MLA    PIC 999.
+090826             07  EN-G-UNI    PIC 999.
+090826         05  EN-DEC          PIC 99.
+090826*----------  DIMENSIONATA SUL CASO PEGGIORE DELLA DICITURA
+090826*            INGLESE (CON SEPARATORI DI SPAZIO TRA OGNI PAROLA,
+090826*            A DIFFERENZA DEL COMPATTO ITALIANO), BEN OLTRE 150
+090826*            CARATTERI PER UN IMPORTO DI 12 CIFRE INTERE
+090826     03  EN-BUFF             PIC X(200).
+090826     03  EN-PTR              PIC S9(3) COMP-3.
+090826     03  EN-GRP              PIC 999.
+090826     03  EN-HUN              PIC 9.
+090826     03  EN-TEN2             PIC 99.
+090826     03  EN-TENDIG           PIC 9.
+090826     03  EN-UNIDIG           PIC 9.
+090826     03  EN-SOME-SI          PIC X       VALUE "N".
+090826         88  EN-SOME-WORD                VALUE "S".
+090826*
+090826 01  UNIT-EN-TBL.
+090826     03  FILLER  PIC X(12)  VALUE "ZERO        ".
+090826     03  FILLER  PIC X(12)  VALUE "ONE         ".
+090826     03  FILLER  PIC X(12)  VALUE "TWO         ".
+090826     03  FILLER  PIC X(12)  VALUE "THREE       ".
+090826     03  FILLER  PIC X(12)  VALUE "FOUR        ".
+090826     03  FILLER  PIC X(12)  VALUE "FIVE        ".
+090826     03  FILLER  PIC X(12)  VALUE "SIX         ".
+090826     03  FILLER  PIC X(12)  VALUE "SEVEN       ".
+090826     03  FILLER  PIC X(12)  VALUE "EIGHT       ".
+090826     03  FILLER  PIC X(12)  VALUE "NINE        ".
+090826     03  FILLER  PIC X(12)  VALUE "TEN         ".
+090826     03  FILLER  PIC X(12)  VALUE "ELEVEN      ".
+090826     03  FILLER  PIC X(12)  VALUE "TWELVE      ".
+090826     03  FILLER  PIC X(12)  VALUE "THIRTEEN    ".
+090826     03  FILLER  PIC X(12)  VALUE "FOURTEEN    ".
+090826     03  FILLER  PIC X(12)  VALUE "FIFTEEN     ".
+090826     03  FILLER  PIC X(12)  VALUE "SIXTEEN     ".
+090826     03  FILLER  PIC X(12)  VALUE "SEVENTEEN   ".
+090826     03  FILLER  PIC X(12)  VALUE "EIGHTEEN    ".
+090826     03  FILLER  PIC X(12)  VALUE "NINETEEN    ".
+090826 01  UNIT-EN-TBL-R   REDEFINES UNIT-EN-TBL.
+090826     03  UNIT-EN-WRD         PIC X(12)   OCCURS 20 INDEXED EN-U.
+090826*
+090826 01  TENS-EN-TBL.
+090826     03  FILLER  PIC X(12)  VALUE "TWENTY      ".
+090826     03  FILLER  PIC X(12)  VALUE "THIRTY      ".
+090826     03  FILLER  PIC X(12)  VALUE "FORTY       ".
+090826     03  FILLER  PIC X(12)  VALUE "FIFTY       ".
+090826     03  FILLER  PIC X(12)  VALUE "SIXTY       ".
+090826     03  FILLER  PIC X(12)  VALUE "SEVENTY     ".
+090826     03  FILLER  PIC X(12)  VALUE "EIGHTY      ".
+090826     03  FILLER  PIC X(12)  VALUE "NINETY      ".
+090826 01  TENS-EN-TBL-R   REDEFINES TENS-EN-TBL.
+090826     03  TENS-EN-WRD         PIC X(12)   OCCURS  8 INDEXED EN-T.
+090826*
+090826 01  SCALE-EN-TBL.
+090826     03  FILLER  PIC X(12)  VALUE "            ".
+090826     03  FILLER  PIC X(12)  VALUE "BILLION     ".
+090826     03  FILLER  PIC X(12)  VALUE "MILLION     ".
+090826     03  FILLER  PIC X(12)  VALUE "THOUSAND    ".
+090826 01  SCALE-EN-TBL-R  REDEFINES SCALE-EN-TBL.
+090826     03  EN-SCALE-WORD       PIC X(12)   OCCURS  4 INDEXED EN-SC.
+090826*
 012500 LINKAGE SECTION.                                                 DECIFLET
 012600 01  LIMPCIF.                                                     DECIFLET
-260901     03  LIMP-CIF            PIC S9(11)V99 COMP-3.                DECIFLET
+090826     03  LIMP-CIF            PIC S9(12)V99 COMP-3.
+090826     03  LC-LINGUA           PIC X       VALUE SPACE.
+090826         88  LC-LINGUA-ENG               VALUE "E".
+090826         88  LC-LINGUA-ITA               VALUE "I", SPACE.
 012800 01  LCAMLET.
-110510     03  FILLER              PIC X(100).
+090826*----------  ALLARGATA A 200 (DA 100) PER LA DICITURA INGLESE
+090826*            CON SEPARATORI DI SPAZIO (VEDI EN-BUFF); INVARIATA
+090826*            LA LOGICA ITALIANA, CHE RESTA BEN ENTRO IL LIMITE
+090826*            PRECEDENTE.
+090826     03  FILLER              PIC X(200).
 110510 01  LCAMLET-R REDEFINES LCAMLET.
 012900     03  LCAM-AST            PIC X.                               DECIFLET
-013000     03  LTBCAM-LET          PIC X       OCCURS 99   INDEXED LET. DECIFLET
+090826     03  LTBCAM-LET          PIC X       OCCURS 199  INDEXED LET.
 013100 PROCEDURE DIVISION          USING   LIMPCIF  LCAMLET.            DECIFLET
 013200 PAR-0.                                                           DECIFLET
 013300         MOVE    "*"         TO  LCAMLET.                         DECIFLET
 013400         SET     LET         TO  1.                               DECIFLET
+090826     IF  LC-LINGUA-ENG
+090826         PERFORM R500-ENG-ROU    THRU R500-ENG-ROU-EXIT
+090826             GO TO   EXIT-PRO.
+090826*----------  IMPORTO NEGATIVO: PREFISSO "MENO-"
+090826     IF  LIMP-CIF LESS ZERO
+090826         SET     IXW         TO  15
+090826         SET     PRM         TO  17
+090826       PERFORM R900-LOA-BUF  THRU R900-EX.
 013500         MOVE    LIMP-CIF    TO  WIMP                             DECIFLET
 013600         MOVE    ZERO        TO  CTR-P   IND ST-MIL.              DECIFLET
 013700*                                                                 DECIFLET
-260901         SET     IXW         TO  12.                              DECIFLET
+090826         SET     IXW         TO  15.
 013900*                                                                 DECIFLET
 014000*****************    ROUTINE DECODIFICA CIFRA/LETTERE    *********DECIFLET
 014100 R100-DEC-ROU.                                                    DECIFLET
@@ -203,18 +328,49 @@
 019600 MOD-3.                                                           DECIFLET
 019700         ADD     3           TO  ST-MIL.                          DECIFLET
 019800 CMP-MIL.                                                         DECIFLET
-019900     IF  ST-MIL EQUAL ZERO                                        DECIFLET
+090826*----------  "UN-" ELISO DAVANTI A MILIONE/MILIARDO, MA NON A
+090826*             MILLE: la tripletta delle migliaia resta
+090826*             CTR-P=2, vedi STAMIL)
+090826     IF  ST-MIL EQUAL CTR-P
+090826     AND CTR-P NOT EQUAL 2
 020000         SET     PRM         TO  6                                DECIFLET
 020100       PERFORM R900-LOA-BUF  THRU R900-EX.                        DECIFLET
 020200*                                                                 DECIFLET
-020300 STAMIL.                                                          DECIFLET
-260901         SET     IXW         TO  13                               DECIFLET
-020500         SET     PRM         TO  7                                DECIFLET
-020600       PERFORM R900-LOA-BUF  THRU R900-EX.                        DECIFLET
+090826*----------  SUFFISSO MIGLIAIA/MILIONI/MILIARDI: UNA
+090826*             TRIPLETTA (CTR-P) VALE MILIARDI (0), MILIONI (1) O
+090826*             MIGLIAIA (2); ST-MIL UGUALE A CTR-P SEGNALA IL
+090826*             CASO SINGOLARE (VALORE ESATTO 1)
+090826 STAMIL.
+090826     IF  CTR-P EQUAL 0
+090826             GO TO   STAMIL-MLD.
+090826     IF  CTR-P EQUAL 1
+090826             GO TO   STAMIL-MLN.
+090826     SET     IXW         TO  15
+090826     IF  ST-MIL EQUAL CTR-P
+090826         SET     PRM     TO  12
+090826     ELSE
+090826         SET     PRM     TO  14.
+090826       PERFORM R900-LOA-BUF  THRU R900-EX
+090826             GO TO   SHIFT3.
+090826 STAMIL-MLN.
+090826     SET     IXW         TO  15
+090826     IF  ST-MIL EQUAL CTR-P
+090826         SET     PRM     TO  11
+090826     ELSE
+090826         SET     PRM     TO  13.
+090826       PERFORM R900-LOA-BUF  THRU R900-EX
+090826             GO TO   SHIFT3.
+090826 STAMIL-MLD.
+090826     SET     IXW         TO  15
+090826     IF  ST-MIL EQUAL CTR-P
+090826         SET     PRM     TO  15
+090826     ELSE
+090826         SET     PRM     TO  16.
+090826       PERFORM R900-LOA-BUF  THRU R900-EX.
 020700 SHIFT3.                                                          DECIFLET
 020800         MULTIPLY WIMP-6 BY 1000   GIVING WIMP                    DECIFLET
 020900         ADD     1           TO  CTR-P.                           DECIFLET
-021000     IF  CTR-P NOT EQUAL 2                                        DECIFLET
+090826     IF  CTR-P NOT EQUAL 3
 021100             GO TO   INIROU.                                      DECIFLET
 021600*
 021700**-----> DECOD. LE ULT. 3 CIFRE
@@ -287,6 +443,106 @@
 022100 USCITA.                                                          DECIFLET
 022200       EXIT  PROGRAM.                                             DECIFLET
 022300*                                                                 DECIFLET
+090826*****************    DECODIFICA IN INGLESE    *********
+090826 R500-ENG-ROU.
+090826     MOVE    SPACES          TO  EN-BUFF.
+090826     MOVE    "*"             TO  EN-BUFF(1:1).
+090826     MOVE    2               TO  EN-PTR.
+090826     MOVE    "N"             TO  EN-SOME-SI.
+090826     IF  LIMP-CIF NOT LESS ZERO
+090826             GO TO   R500-ENG-ABS.
+090826     STRING  "MINUS "        DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826 R500-ENG-ABS.
+090826     MOVE    LIMP-CIF        TO  EN-IMP.
+090826     SET     EN-SC           TO  2.
+090826     MOVE    EN-G-MLD        TO  EN-GRP.
+090826     PERFORM R510-ENG-GRP    THRU R510-ENG-GRP-EXIT.
+090826     SET     EN-SC           TO  3.
+090826     MOVE    EN-G-MLN        TO  EN-GRP.
+090826     PERFORM R510-ENG-GRP    THRU R510-ENG-GRP-EXIT.
+090826     SET     EN-SC           TO  4.
+090826     MOVE    EN-G-MLA        TO  EN-GRP.
+090826     PERFORM R510-ENG-GRP    THRU R510-ENG-GRP-EXIT.
+090826     SET     EN-SC           TO  1.
+090826     MOVE    EN-G-UNI        TO  EN-GRP.
+090826     PERFORM R510-ENG-GRP    THRU R510-ENG-GRP-EXIT.
+090826     IF  EN-SOME-WORD
+090826             GO TO   R500-ENG-CENTS.
+090826     STRING  "ZERO "         DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826 R500-ENG-CENTS.
+090826     STRING  "AND "          DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826     IF  EN-DEC NOT EQUAL ZERO
+090826             GO TO   R500-ENG-DEC.
+090826     STRING  "ZERO "         DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826     GO TO   R500-ENG-END.
+090826 R500-ENG-DEC.
+090826     SET     EN-SC           TO  1.
+090826     MOVE    EN-DEC          TO  EN-GRP.
+090826     PERFORM R510-ENG-GRP    THRU R510-ENG-GRP-EXIT.
+090826 R500-ENG-END.
+090826     STRING  "/100"          DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826     MOVE    EN-BUFF         TO  LCAMLET.
+090826 R500-ENG-ROU-EXIT.
+090826     EXIT.
+090826*                                                                 DECIFLET
+090826*****************    DECODIFICA GRUPPO DI 3 CIFRE (INGLESE) ******
+090826 R510-ENG-GRP.
+090826     IF  EN-GRP EQUAL ZERO
+090826             GO TO   R510-ENG-GRP-EXIT.
+090826     MOVE    "S"             TO  EN-SOME-SI.
+090826     DIVIDE   EN-GRP  BY 100     GIVING EN-HUN
+090826                                 REMAINDER EN-TEN2.
+090826     IF  EN-HUN EQUAL ZERO
+090826             GO TO   R510-ENG-GRP-TEN.
+090826     SET     EN-U            TO  EN-HUN.
+090826     SET     EN-U            UP BY 1.
+090826     STRING  UNIT-EN-WRD(EN-U)   DELIMITED BY SPACE
+090826             " HUNDRED "         DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826 R510-ENG-GRP-TEN.
+090826     IF  EN-TEN2 EQUAL ZERO
+090826             GO TO   R510-ENG-GRP-SCALE.
+090826     IF  EN-TEN2 GREATER 19
+090826             GO TO   R510-ENG-GRP-DEC.
+090826     SET     EN-U            TO  EN-TEN2.
+090826     SET     EN-U            UP BY 1.
+090826     STRING  UNIT-EN-WRD(EN-U)   DELIMITED BY SPACE
+090826             " "                 DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826     GO TO   R510-ENG-GRP-SCALE.
+090826 R510-ENG-GRP-DEC.
+090826     DIVIDE   EN-TEN2 BY 10      GIVING EN-TENDIG
+090826                                 REMAINDER EN-UNIDIG.
+090826     SET     EN-T            TO  EN-TENDIG.
+090826     SET     EN-T            DOWN BY 1.
+090826     IF  EN-UNIDIG NOT EQUAL ZERO
+090826             GO TO   R510-ENG-GRP-CMPD.
+090826     STRING  TENS-EN-WRD(EN-T)    DELIMITED BY SPACE
+090826             " "                  DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826     GO TO   R510-ENG-GRP-SCALE.
+090826 R510-ENG-GRP-CMPD.
+090826     SET     EN-U            TO  EN-UNIDIG.
+090826     SET     EN-U            UP BY 1.
+090826     STRING  TENS-EN-WRD(EN-T)    DELIMITED BY SPACE
+090826             "-"                  DELIMITED BY SIZE
+090826             UNIT-EN-WRD(EN-U)    DELIMITED BY SPACE
+090826             " "                  DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826 R510-ENG-GRP-SCALE.
+090826     IF  EN-SC EQUAL 1
+090826             GO TO   R510-ENG-GRP-EXIT.
+090826     STRING  EN-SCALE-WORD(EN-SC) DELIMITED BY SPACE
+090826             " "                  DELIMITED BY SIZE
+090826             INTO EN-BUFF WITH POINTER EN-PTR.
+090826 R510-ENG-GRP-EXIT.
+090826     EXIT.
+090826*                                                                 DECIFLET
 022400*****************    CARICA  BUFFER              *****************DECIFLET
 022500 R900-LOA-BUF.                                                    DECIFLET
 022600         MOVE  WTB-IMP(IXW)  TO  IND                              DECIFLET
