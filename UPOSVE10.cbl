@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPOSVE10.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   VENDITA RAPIDA DA TOTEM: RACCOGLIE A VIDEO LE RIGHE
+      *****   ARTICOLO (CODICE, QUANTITA', PREZZO UNITARIO), VERIFICA E
+      *****   SCARICA SUBITO LA GIACENZA CORRISPONDENTE SU F0SMAGA
+      *****   (TRAMITE "URMAGA10"), APPLICA L'EVENTUALE SCONTO DEL
+      *****   CLIENTE (F0SSCON, TRAMITE "URSCON10") E DEPOSITA IL
+      *****   DOCUMENTO SU F0SVEND (TRAMITE "URFATT10"), PRONTO PER
+      *****   L'INVIO ALLO SDI COME UN QUALUNQUE ALTRO DOCUMENTO DI
+      *****   VENDITA.
+      *****
+      *****   IL DOCUMENTO VIENE DEPOSITATO GIA' SEGNATO COME SCARICATO
+      *****   A MAGAZZINO (F0SVEND-CHIU-POSTATO), PERCHE' LA GIACENZA E'
+      *****   GIA' STATA AGGIORNATA RIGA PER RIGA AL MOMENTO DELLA
+      *****   VENDITA: LA CHIUSURA GIORNALIERA (UCHIUGG0) NON DEVE
+      *****   RISCARICARLO UNA SECONDA VOLTA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-RISP                     PIC X(01)      VALUE SPACE.
+       77  WL-INDICE                   PIC S9(04) COMP VALUE ZERO.
+       77  WL-RIGA-FINE                PIC X(01)      VALUE SPACE.
+           88  WL-RIGA-FINE-SI                        VALUE "S".
+       77  WL-CODI-CLIF                PIC 9(06)      VALUE ZERO.
+       77  WL-ALIQ-IVA                 PIC S9(03)V99  COMP-3 VALUE 0.
+       77  WL-IMPO-RIGA                PIC S9(09)V99  COMP-3 VALUE 0.
+       77  WL-IMPO-SCON                PIC S9(09)V99  COMP-3 VALUE 0.
+       77  WL-GIAC-ED                  PIC ---.---.--9,999 VALUE 0.
+       77  WL-IMPO-ED                  PIC ---.---.--9,99  VALUE 0.
+      *
+       LINKAGE SECTION.
+       01  L-POSV-CTRL.
+           03  L-POSV-CODE-CLIE        PIC 9(04).
+           03  L-POSV-NUMR-INST        PIC 9(04).
+           03  L-POSV-FINE             PIC X(01).
+               88  L-POSV-FINE-SI                    VALUE "S".
+       COPY "F0SVEND.REC".
+       COPY "F0SMAGA.REC".
+       COPY "F0SSCON.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  L-POSV-CTRL F0SVEND F0SMAGA
+                                          F0SSCON LWCOMAR.
+       ENTRYS.
+       PAR-0.
+           MOVE    SPACE               TO  L-POSV-FINE
+           MOVE    SPACE               TO  WL-RIGA-FINE
+           MOVE    ZERO                TO  WL-INDICE
+           INITIALIZE F0SVEND
+           MOVE    L-POSV-CODE-CLIE    TO  F0SVEND-CODE-CLIE
+           MOVE    L-POSV-NUMR-INST    TO  F0SVEND-NUMR-INST
+           MOVE    "VENDITA DIRETTA"   TO  F0SVEND-RAGE-CLIE
+           DISPLAY "VENDITA RAPIDA (TOTEM)  -  DITTA " L-POSV-CODE-CLIE
+                   " DEPOSITO " L-POSV-NUMR-INST
+      *
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URMAGA10"              USING F0SMAGA LWCOMAR
+           PERFORM RT2-RIGA-ARTICOLO
+               UNTIL F0SVEND-NUMR-RIGHE EQUAL 20 OR WL-RIGA-FINE-SI
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URMAGA10"              USING F0SMAGA LWCOMAR
+      *
+           IF  F0SVEND-NUMR-RIGHE EQUAL ZERO
+             DISPLAY "NESSUNA RIGA VENDUTA - VENDITA ANNULLATA"
+           ELSE
+             PERFORM RT7-APPLICA-SCONTO
+             PERFORM RT8-CHIUDI-VENDITA
+           END-IF
+      *
+           DISPLAY "TERMINARE LA SESSIONE TOTEM ? (S/N) : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP EQUAL "S") OR (WL-RISP EQUAL "s")
+             SET  L-POSV-FINE-SI       TO  TRUE
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  CHIEDE UNA RIGA ARTICOLO E, SE DISPONIBILE, SCARICA
+      *            SUBITO LA GIACENZA CORRISPONDENTE
+       RT2-RIGA-ARTICOLO.
+           DISPLAY "REGISTRARE UN'ALTRA RIGA ? (S/N) : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP NOT EQUAL "S") AND (WL-RISP NOT EQUAL "s")
+             SET  WL-RIGA-FINE-SI      TO  TRUE
+           ELSE
+      *          Riga tentata nello slot successivo all'ultima riga
+      *          effettivamente confermata: se il tentativo fallisce
+      *          (articolo assente o giacenza insufficiente),
+      *          F0SVEND-NUMR-RIGHE non avanza e il prossimo tentativo
+      *          riusa lo stesso slot, cosi' le righe restano
+      *          contigue da 1 a F0SVEND-NUMR-RIGHE.
+             COMPUTE WL-INDICE = F0SVEND-NUMR-RIGHE + 1
+             MOVE SPACES               TO  F0SVEND-RIGA-CODE-ARTI
+                                            (WL-INDICE)
+             DISPLAY "CODICE ARTICOLO             : " WITH NO
+                     ADVANCING
+             ACCEPT   F0SVEND-RIGA-CODE-ARTI(WL-INDICE)
+             DISPLAY "QUANTITA'                   : " WITH NO
+                     ADVANCING
+             ACCEPT   F0SVEND-RIGA-QTA(WL-INDICE)
+      *
+             MOVE    L-POSV-CODE-CLIE  TO  F0SMAGA-CODE-CLIE
+             MOVE    L-POSV-NUMR-INST  TO  F0SMAGA-NUMR-INST
+             MOVE    F0SVEND-RIGA-CODE-ARTI(WL-INDICE)
+                                       TO  F0SMAGA-CODE-ARTI
+             MOVE    1                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL  "URMAGA10"            USING F0SMAGA LWCOMAR
+             IF  DSTF-IOSR NOT EQUAL 1
+               DISPLAY "ARTICOLO NON PRESENTE SUL DEPOSITO"
+             ELSE
+               IF  F0SMAGA-QTA-GIAC LESS F0SVEND-RIGA-QTA(WL-INDICE)
+                 MOVE F0SMAGA-QTA-GIAC TO  WL-GIAC-ED
+                 DISPLAY "GIACENZA INSUFFICIENTE - DISPONIBILI "
+                         WL-GIAC-ED
+               ELSE
+                 DISPLAY "PREZZO UNITARIO             : " WITH NO
+                         ADVANCING
+                 ACCEPT   F0SVEND-RIGA-PREZ(WL-INDICE)
+                 MOVE    F0SMAGA-DESC-ARTI
+                                       TO  F0SVEND-RIGA-DESC
+                                            (WL-INDICE)
+                 COMPUTE WL-IMPO-RIGA ROUNDED =
+                             F0SVEND-RIGA-QTA(WL-INDICE) *
+                             F0SVEND-RIGA-PREZ(WL-INDICE)
+                 MOVE    WL-IMPO-RIGA  TO  F0SVEND-RIGA-IMPO
+                                            (WL-INDICE)
+      *
+                 SUBTRACT F0SVEND-RIGA-QTA(WL-INDICE)
+                                       FROM F0SMAGA-QTA-GIAC
+                 MOVE    0             TO  LREAD-FILE
+                 MOVE    3             TO  DSTF-IOSR
+                 CALL  "URMAGA10"        USING F0SMAGA LWCOMAR
+      *
+                 ADD  1                TO  F0SVEND-NUMR-RIGHE
+                 ADD  WL-IMPO-RIGA     TO  F0SVEND-IMPO-IMPON
+               END-IF
+             END-IF
+           END-IF
+           .
+      ******************************************************************
+      *----------  APPLICA L'EVENTUALE SCONTO CONCORDATO CON IL CLIENTE
+       RT7-APPLICA-SCONTO.
+           DISPLAY "CODICE CLIENTE (0 = NESSUNO)  : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-CODI-CLIF
+           IF  WL-CODI-CLIF NOT EQUAL ZERO
+             MOVE    L-POSV-CODE-CLIE  TO  F0SSCON-CODE-CLIE
+             MOVE    WL-CODI-CLIF      TO  F0SSCON-CODI-CLIF
+             MOVE    -3                TO  DSTF-IOSR
+             CALL  "URSCON10"            USING F0SSCON LWCOMAR
+             MOVE    1                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL  "URSCON10"            USING F0SSCON LWCOMAR
+      *          Uno sconto attivo si applica solo entro la sua
+      *          finestra di validita' (0 = nessun limite su quel lato).
+             IF  DSTF-IOSR EQUAL 1 AND F0SSCON-ATTIVO
+                 AND (F0SSCON-DATA-INIZ EQUAL ZERO
+                      OR LDATE-ACTL NOT LESS F0SSCON-DATA-INIZ)
+                 AND (F0SSCON-DATA-FINE EQUAL ZERO
+                      OR LDATE-ACTL NOT GREATER F0SSCON-DATA-FINE)
+               MOVE    F0SSCON-RAGE-CLIF TO F0SVEND-RAGE-CLIE
+               COMPUTE WL-IMPO-SCON ROUNDED =
+                           F0SVEND-IMPO-IMPON *
+                           F0SSCON-PERC-SCON / 100
+               SUBTRACT WL-IMPO-SCON  FROM F0SVEND-IMPO-IMPON
+               MOVE    WL-IMPO-SCON   TO  WL-IMPO-ED
+               DISPLAY "SCONTO APPLICATO            : " WL-IMPO-ED
+             ELSE
+               DISPLAY "CLIENTE SENZA SCONTO CONCORDATO"
+             END-IF
+             MOVE    -9                TO  DSTF-IOSR
+             CALL  "URSCON10"            USING F0SSCON LWCOMAR
+           END-IF
+           .
+      ******************************************************************
+      *----------  CALCOLA IVA E TOTALE, ASSEGNA IL NUMERO DI DOCUMENTO
+      *            E DEPOSITA LA VENDITA, GIA' SEGNATA COME SCARICATA A
+      *            MAGAZZINO
+       RT8-CHIUDI-VENDITA.
+           DISPLAY "ALIQUOTA IVA (ES. 22,00)    : " WITH NO ADVANCING
+           ACCEPT   WL-ALIQ-IVA
+           MOVE    WL-ALIQ-IVA         TO  F0SVEND-ALIQ-IVA
+           COMPUTE F0SVEND-IMPO-IVA ROUNDED =
+                       F0SVEND-IMPO-IMPON * WL-ALIQ-IVA / 100
+           ADD     F0SVEND-IMPO-IMPON F0SVEND-IMPO-IVA
+                                       GIVING F0SVEND-IMPO-TOTA
+      *
+           MOVE    LDATE-ACTL          TO  F0SVEND-DATA-DOCU
+           SET     F0SVEND-CHIU-POSTATO TO TRUE
+      *
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URFATT10"              USING F0SVEND LWCOMAR
+           MOVE    60                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URFATT10"              USING F0SVEND LWCOMAR
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URFATT10"              USING F0SVEND LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URFATT10"              USING F0SVEND LWCOMAR
+      *
+           MOVE    F0SVEND-IMPO-TOTA   TO  WL-IMPO-ED
+           DISPLAY "VENDITA REGISTRATA - DOCUMENTO N. "
+                   F0SVEND-NUMR-DOCU " TOTALE " WL-IMPO-ED
+           .
+      *(END)
