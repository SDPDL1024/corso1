@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPASCAG0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   REPORT DI AGING (SCADUTO A 30/60/90+ GIORNI) SULLE
+      *****   PARTITE APERTE (F0SPASC, TRAMITE "URPASC10") DI UNA
+      *****   SINGOLA DITTA, PER DARE PRIORITA' ALLE CHIAMATE DI
+      *****   SOLLECITO INVECE DI SCORRERE A OCCHIO L'ELENCO GREZZO.
+      *****
+      *****   I GIORNI DI RITARDO SONO CALCOLATI CON LA STESSA TECNICA
+      *****   GIA' USATA DA UBASE001 (CALL "UCTGG010" CON DATA-DA/
+      *****   DATA-AL): DATA-DA = SCADENZA, DATA-AL = OGGI.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASCAGE-FILE         ASSIGN TO "PASCAGE"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-AGE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PASCAGE-FILE.
+       01  PASCAGE-REC                 PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-AGE                 PIC X(02)   VALUE SPACES.
+       77  W-LINEA                     PIC X(132)  VALUE SPACES.
+       77  W-GIOR-RITA                 PIC S9(05)  COMP-3 VALUE 0.
+       77  W-GIOR-RITA-ED              PIC ---9(04)       VALUE 0.
+       77  W-IMPO-ED                   PIC ---.---.--9,99 VALUE 0.
+      *
+      *----------  AREE DI SCAMBIO CON "UCTGG010", STESSO TRACCIATO
+      *            DELLA LINKAGE DI QUEL PROGRAMMA
+       01  W-AREADATE.
+           03  W-DATE-DA               PIC X(8).
+           03  W-DATE-AL               PIC X(8).
+           03  W-NUMR-GG               PIC S9(5)  COMP-3.
+           03  W-NUMR-GG-LAV           PIC S9(5)  COMP-3.
+      *
+      *----------  TOTALI PER FASCIA (0-30 / 31-60 / 61-90 / OLTRE 90)
+       01  W-BUCKET-TAB.
+           03  W-BUCKET-VOCE           OCCURS 4 TIMES.
+               05  W-BUCKET-NUMR       PIC 9(05)          VALUE 0.
+               05  W-BUCKET-IMPO       PIC S9(09)V99 COMP-3
+                                                          VALUE 0.
+       77  W-IND-BUCKET                PIC 9(01)          VALUE 0.
+       01  C-BUCKET-ETIC.
+           03  C-BUCKET-E1             PIC X(10)  VALUE "0-30".
+           03  C-BUCKET-E2             PIC X(10)  VALUE "31-60".
+           03  C-BUCKET-E3             PIC X(10)  VALUE "61-90".
+           03  C-BUCKET-E4             PIC X(10)  VALUE "OLTRE 90".
+       01  C-BUCKET-ETIC-R REDEFINES C-BUCKET-ETIC.
+           03  C-BUCKET-ETIC-X         PIC X(10)  OCCURS 4 TIMES.
+      *
+       COPY "F0SPASC.REC".
+      *
+       LINKAGE SECTION.
+       01  LPASC-CTRL.
+           03  LPASC-CODE-CLIE         PIC 9(04).
+           03  LPASC-NUMR-INST         PIC 9(04).
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LPASC-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN OUTPUT PASCAGE-FILE
+           PERFORM 1000-INTESTAZIONE
+           PERFORM 2000-SCANDISCI-PARTITE
+           PERFORM 3000-RIEPILOGO
+           CLOSE PASCAGE-FILE
+           EXIT PROGRAM.
+      ******************************************************************
+       1000-INTESTAZIONE.
+           MOVE SPACES               TO  W-LINEA
+           STRING "SCADENZARIO CLIENTI - AGING PARTITE APERTE"
+                                     DELIMITED BY SIZE INTO W-LINEA
+           MOVE W-LINEA              TO  PASCAGE-REC
+           WRITE PASCAGE-REC
+           MOVE SPACES               TO  W-LINEA
+           STRING "DOCUMENTO  SCADENZA  CLIENTE"
+               "                          IMPORTO      GG RITARDO"
+               "  FASCIA"                DELIMITED BY SIZE INTO W-LINEA
+           MOVE W-LINEA              TO  PASCAGE-REC
+           WRITE PASCAGE-REC
+           .
+      ******************************************************************
+      *----------  PARTITE APERTE (F0SPASC), TRAMITE "URPASC10"
+       2000-SCANDISCI-PARTITE.
+           MOVE    LPASC-CODE-CLIE     TO  F0SPASC-CODE-CLIE
+           MOVE    LPASC-NUMR-INST     TO  F0SPASC-NUMR-INST
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URPASC10"             USING F0SPASC LWCOMAR
+           MOVE    19                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URPASC10"             USING F0SPASC LWCOMAR
+           PERFORM UNTIL DSTF-IOSR NOT EQUAL 1
+             PERFORM 2100-TRATTA-PARTITA
+             MOVE 9                    TO  LREAD-FILE
+             MOVE 3                    TO  DSTF-IOSR
+             CALL "URPASC10"           USING F0SPASC LWCOMAR
+           END-PERFORM
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URPASC10"             USING F0SPASC LWCOMAR
+           .
+      ******************************************************************
+      *----------  CALCOLA I GIORNI DI RITARDO E ACCUMULA LA FASCIA
+       2100-TRATTA-PARTITA.
+           MOVE F0SPASC-DATA-SCAD      TO  W-DATE-DA
+           MOVE LDATE-ACTL             TO  W-DATE-AL
+           CALL "UCTGG010"             USING W-AREADATE
+           MOVE W-NUMR-GG              TO  W-GIOR-RITA
+           EVALUATE TRUE
+             WHEN W-GIOR-RITA NOT GREATER 30
+               MOVE 1                  TO  W-IND-BUCKET
+             WHEN W-GIOR-RITA NOT GREATER 60
+               MOVE 2                  TO  W-IND-BUCKET
+             WHEN W-GIOR-RITA NOT GREATER 90
+               MOVE 3                  TO  W-IND-BUCKET
+             WHEN OTHER
+               MOVE 4                  TO  W-IND-BUCKET
+           END-EVALUATE
+           ADD 1                       TO  W-BUCKET-NUMR(W-IND-BUCKET)
+           ADD F0SPASC-IMPO-APER       TO  W-BUCKET-IMPO(W-IND-BUCKET)
+           MOVE W-GIOR-RITA            TO  W-GIOR-RITA-ED
+           MOVE F0SPASC-IMPO-APER      TO  W-IMPO-ED
+           MOVE SPACES                 TO  W-LINEA
+           STRING F0SPASC-NUMR-DOCU    DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               F0SPASC-DATA-SCAD       DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(F0SPASC-RAGE-CLIE)
+                                       DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               W-IMPO-ED               DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               W-GIOR-RITA-ED          DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(C-BUCKET-ETIC-X(W-IND-BUCKET))
+                                       DELIMITED BY SIZE
+                                       INTO W-LINEA
+           MOVE W-LINEA                TO  PASCAGE-REC
+           WRITE PASCAGE-REC
+           .
+      ******************************************************************
+      *----------  RIGA DI TOTALE PER OGNI FASCIA
+       3000-RIEPILOGO.
+           MOVE SPACES                 TO  W-LINEA
+           WRITE PASCAGE-REC           FROM  W-LINEA
+           PERFORM VARYING W-IND-BUCKET FROM 1 BY 1
+               UNTIL W-IND-BUCKET GREATER 4
+             MOVE W-BUCKET-IMPO(W-IND-BUCKET)
+                                       TO  W-IMPO-ED
+             MOVE SPACES               TO  W-LINEA
+             STRING "FASCIA " DELIMITED BY SIZE
+                 FUNCTION TRIM(C-BUCKET-ETIC-X(W-IND-BUCKET))
+                                       DELIMITED BY SIZE
+                 ": "                  DELIMITED BY SIZE
+                 W-BUCKET-NUMR(W-IND-BUCKET)
+                                       DELIMITED BY SIZE
+                 " PARTITE, TOTALE "   DELIMITED BY SIZE
+                 W-IMPO-ED             DELIMITED BY SIZE
+                                       INTO W-LINEA
+             MOVE W-LINEA              TO  PASCAGE-REC
+             WRITE PASCAGE-REC
+           END-PERFORM
+           .
+      *(END)
