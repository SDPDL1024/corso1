@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URSTAT10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - GRIGLIA STATISTICHE CORRENTE DI UNA DITTA,           ****
+      *****     DEPOSITATA DA MBASE027 OGNI VOLTA CHE UNA GRIGLIA E'  ****
+      *****     VISUALIZZATA A VIDEO (LREAD-FILE = 0), LETTA          ****
+      *****     DALL'ESPORTAZIONE CSV PER LA DITTA CORRENTE           ****
+      *****     (LREAD-FILE = 1)                                     ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SSTAT-FILE         ASSIGN TO "F0SSTAT"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SSTAT-CHIAVE OF
+                                                        F0SSTAT-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SSTAT-FILE.
+       COPY "F0SSTAT.REC" REPLACING ==F0SSTAT== BY ==F0SSTAT-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SSTAT.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SSTAT LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SSTAT-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SSTAT-FILE
+                 CLOSE       F0SSTAT-FILE
+                 OPEN I-O    F0SSTAT-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna la griglia corrente della ditta
+                   MOVE F0SSTAT            TO  F0SSTAT-REC
+                   READ F0SSTAT-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SSTAT-REC
+                   ELSE
+                     WRITE   F0SSTAT-REC
+                   END-IF
+                 WHEN 1
+      *              Legge la griglia corrente della ditta per
+      *              l'esportazione CSV
+                   MOVE F0SSTAT-CHIAVE OF F0SSTAT
+                                          TO
+                                F0SSTAT-CHIAVE OF F0SSTAT-REC
+                   READ F0SSTAT-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SSTAT-REC     TO  F0SSTAT
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SSTAT-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
