@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UMAGAAL0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   ALERT SCORTE DI MAGAZZINO: SCANDISCE LE GIACENZE
+      *****   (F0SMAGA, TRAMITE "URMAGA10") DI UNA SINGOLA DITTA E
+      *****   ELENCA GLI ARTICOLI SCESI SOTTO IL PUNTO DI RIORDINO, IN
+      *****   MODO CHE L'UFFICIO ACQUISTI POSSA INTERVENIRE PRIMA CHE
+      *****   L'ARTICOLO VADA FUORI SCORTA INVECE DI SCOPRIRLO QUANDO
+      *****   UN CLIENTE CHIAMA PER CHIEDERNE CONTO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAGAALER-FILE        ASSIGN TO "MAGAALER"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-ALE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAGAALER-FILE.
+       01  MAGAALER-REC                PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-ALE                 PIC X(02)   VALUE SPACES.
+       77  W-LINEA                     PIC X(132)  VALUE SPACES.
+       77  W-QTA-GIAC-ED               PIC ---.---.--9,999 VALUE 0.
+       77  W-QTA-SCOR-ED               PIC ---.---.--9,999 VALUE 0.
+       77  W-QTA-MANC-ED               PIC ---.---.--9,999 VALUE 0.
+       77  W-QTA-MANC                  PIC S9(07)V999 COMP-3 VALUE 0.
+       77  W-NUMR-ALER                 PIC 9(05)          VALUE 0.
+      *
+       COPY "F0SMAGA.REC".
+      *
+       LINKAGE SECTION.
+       01  LMAGA-CTRL.
+           03  LMAGA-CODE-CLIE         PIC 9(04).
+           03  LMAGA-NUMR-INST         PIC 9(04).
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LMAGA-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN OUTPUT MAGAALER-FILE
+           PERFORM 1000-INTESTAZIONE
+           PERFORM 2000-SCANDISCI-GIACENZE
+           PERFORM 3000-RIEPILOGO
+           CLOSE MAGAALER-FILE
+           EXIT PROGRAM.
+      ******************************************************************
+       1000-INTESTAZIONE.
+           MOVE SPACES               TO  W-LINEA
+           STRING "ALERT SCORTE - ARTICOLI SOTTO IL PUNTO DI RIORDINO"
+                                     DELIMITED BY SIZE INTO W-LINEA
+           MOVE W-LINEA              TO  MAGAALER-REC
+           WRITE MAGAALER-REC
+           MOVE SPACES               TO  W-LINEA
+           STRING "ARTICOLO         DESCRIZIONE"
+               "                    GIACENZA       SCORTA     MANCANTE"
+                                     DELIMITED BY SIZE INTO W-LINEA
+           MOVE W-LINEA              TO  MAGAALER-REC
+           WRITE MAGAALER-REC
+           .
+      ******************************************************************
+      *----------  GIACENZE SOTTO SCORTA (F0SMAGA), TRAMITE "URMAGA10"
+       2000-SCANDISCI-GIACENZE.
+           MOVE    LMAGA-CODE-CLIE     TO  F0SMAGA-CODE-CLIE
+           MOVE    LMAGA-NUMR-INST     TO  F0SMAGA-NUMR-INST
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URMAGA10"             USING F0SMAGA LWCOMAR
+           MOVE    19                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URMAGA10"             USING F0SMAGA LWCOMAR
+           PERFORM UNTIL DSTF-IOSR NOT EQUAL 1
+             PERFORM 2100-TRATTA-ARTICOLO
+             MOVE 9                    TO  LREAD-FILE
+             MOVE 3                    TO  DSTF-IOSR
+             CALL "URMAGA10"           USING F0SMAGA LWCOMAR
+           END-PERFORM
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URMAGA10"             USING F0SMAGA LWCOMAR
+           .
+      ******************************************************************
+      *----------  RIGA DI DETTAGLIO PER OGNI ARTICOLO SOTTO SCORTA
+       2100-TRATTA-ARTICOLO.
+           ADD 1                       TO  W-NUMR-ALER
+           COMPUTE W-QTA-MANC = F0SMAGA-QTA-SCOR - F0SMAGA-QTA-GIAC
+           MOVE F0SMAGA-QTA-GIAC       TO  W-QTA-GIAC-ED
+           MOVE F0SMAGA-QTA-SCOR       TO  W-QTA-SCOR-ED
+           MOVE W-QTA-MANC             TO  W-QTA-MANC-ED
+           MOVE SPACES                 TO  W-LINEA
+           STRING F0SMAGA-CODE-ARTI    DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(F0SMAGA-DESC-ARTI)
+                                       DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               W-QTA-GIAC-ED           DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               W-QTA-SCOR-ED           DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               W-QTA-MANC-ED           DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(F0SMAGA-UNIT-MISU)
+                                       DELIMITED BY SIZE
+                                       INTO W-LINEA
+           MOVE W-LINEA                TO  MAGAALER-REC
+           WRITE MAGAALER-REC
+           .
+      ******************************************************************
+       3000-RIEPILOGO.
+           MOVE SPACES                 TO  W-LINEA
+           WRITE MAGAALER-REC          FROM  W-LINEA
+           MOVE SPACES                 TO  W-LINEA
+           STRING "ARTICOLI SOTTO SCORTA: " DELIMITED BY SIZE
+               W-NUMR-ALER             DELIMITED BY SIZE
+                                       INTO W-LINEA
+           MOVE W-LINEA                TO  MAGAALER-REC
+           WRITE MAGAALER-REC
+           .
+      *(END)
