@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URCHIU10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - ESITO DELL'ULTIMA CHIUSURA GIORNALIERA: RECORD UNICO,  ****
+      *****     RISCRITTO DAL JOB DI CHIUSURA (UCHIUGG0)               ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI IN LETTURA   3 = LEGGI          ****
+      *****                -6 = APRI IN SCRITTURA 6 = SCRIVI         ****
+      *****                -9 = CHIUDI                               ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SCHIU-FILE         ASSIGN TO "F0SCHIU"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SCHIU-FILE.
+       COPY "F0SCHIU.REC" REPLACING F0SCHIU BY F0SCHIU-REC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SCHIU.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SCHIU LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN INPUT  F0SCHIU-FILE
+             WHEN 3
+               READ F0SCHIU-FILE
+                 AT END
+                   MOVE "10"             TO  WL-FILE-STATUS
+               END-READ
+               IF  WL-FILE-STATUS EQUAL "00"
+                 MOVE F0SCHIU-REC        TO  F0SCHIU
+               END-IF
+             WHEN -6
+               OPEN OUTPUT F0SCHIU-FILE
+             WHEN 6
+               MOVE    F0SCHIU          TO  F0SCHIU-REC
+               WRITE   F0SCHIU-REC
+             WHEN -9
+               CLOSE   F0SCHIU-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
