@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USCONVE0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****    FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   MANUTENZIONE DEL LISTINO/SCONTI CLIENTE (F0SSCON): CHIEDE
+      *****   A VIDEO IL CODICE CLIENTE, LA PERCENTUALE DI SCONTO
+      *****   CONCORDATA E L'EVENTUALE VALIDITA' (DAL/AL), E DEPOSITA
+      *****   LA RIGA TRAMITE "URSCON10" NEL CONTESTO DELLA DITTA
+      *****   CORRENTE (FAN-CODE-CLIE, LO STESSO IMPOSTATO DA GSDITT00).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-RISP                     PIC X(01)      VALUE SPACE.
+      *
+       LINKAGE SECTION.
+       01  L-SCON-CTRL.
+           03  L-SCON-CODE-CLIE        PIC 9(04).
+           03  L-SCON-ESITO            PIC X(01).
+               88  L-SCON-ESITO-OK                    VALUE "S".
+       COPY "F0SSCON.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  L-SCON-CTRL F0SSCON LWCOMAR.
+       ENTRYS.
+       PAR-0.
+           MOVE    SPACE               TO  L-SCON-ESITO
+           MOVE    L-SCON-CODE-CLIE    TO  F0SSCON-CODE-CLIE
+           DISPLAY "LISTINO/SCONTI CLIENTE  -  DITTA "
+                   L-SCON-CODE-CLIE
+           DISPLAY "CODICE CLIENTE (NNNNNN)     : " WITH NO ADVANCING
+           ACCEPT   F0SSCON-CODI-CLIF
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URSCON10"              USING F0SSCON LWCOMAR
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URSCON10"              USING F0SSCON LWCOMAR
+           IF  DSTF-IOSR EQUAL 1
+             DISPLAY "SCONTO GIA' PRESENTE - RAGIONE SOCIALE "
+                     F0SSCON-RAGE-CLIF
+             DISPLAY "PERCENTUALE ATTUALE         : "
+                     F0SSCON-PERC-SCON
+           ELSE
+             MOVE    L-SCON-CODE-CLIE  TO  F0SSCON-CODE-CLIE
+           END-IF
+           DISPLAY "RAGIONE SOCIALE CLIENTE     : " WITH NO ADVANCING
+           ACCEPT   F0SSCON-RAGE-CLIF
+           DISPLAY "PERCENTUALE DI SCONTO       : " WITH NO ADVANCING
+           ACCEPT   F0SSCON-PERC-SCON
+           DISPLAY "VALIDO DAL (AAAAMMGG, 0=SUBITO)   : " WITH NO
+                   ADVANCING
+           ACCEPT   F0SSCON-DATA-INIZ
+           DISPLAY "VALIDO AL  (AAAAMMGG, 0=SENZA SCADENZA) : " WITH NO
+                   ADVANCING
+           ACCEPT   F0SSCON-DATA-FINE
+           DISPLAY "CONFERMI LA REGISTRAZIONE ? (S/N) : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP NOT EQUAL "S") AND (WL-RISP NOT EQUAL "s")
+             DISPLAY "OPERAZIONE ANNULLATA"
+             GO TO CHIU-SCON
+           END-IF
+           SET  F0SSCON-ATTIVO         TO  TRUE
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URSCON10"              USING F0SSCON LWCOMAR
+           MOVE    "S"                 TO  L-SCON-ESITO
+           DISPLAY "SCONTO CLIENTE REGISTRATO"
+       CHIU-SCON.
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URSCON10"              USING F0SSCON LWCOMAR
+           EXIT PROGRAM.
+      *(END)
