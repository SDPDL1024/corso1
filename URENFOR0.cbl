@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URENFOR0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   REPORT DI PREVISIONE RINNOVI PER L'UFFICIO RINNOVI:
+      *****   LEGGE, TRAMITE "URLFOR10", L'ISTANTANEA DI SCADENZA
+      *****   LICENZA DI TUTTE LE INSTALLAZIONI (F0SLFOR, TENUTA
+      *****   AGGIORNATA DA "UBASE001" AD OGNI AVVIO SESSIONE), NE
+      *****   CALCOLA I GIORNI RESIDUI ALLA SCADENZA TRAMITE
+      *****   "UCTGG010" E PRODUCE, IN ORDINE DI SCADENZA CRESCENTE,
+      *****   UN ELENCO SU FILE (LICFOREC) CON L'EVIDENZA DELLE
+      *****   INSTALLAZIONI CHE SCADONO ENTRO 30/60/90 GIORNI.
+      *****
+      *****   PROGRAMMA STANDALONE, RICHIAMATO FUORI DAL MENU'
+      *****   INTERATTIVO (STESSA IMPOSTAZIONE DI "UBACKV10" E
+      *****   "UCSVBAT0"), NON RICHIEDE ALCUNA VOCE DI MENU' IN
+      *****   GBASE001.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LICFOR-FILE          ASSIGN TO "LICFOREC"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-OU.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LICFOR-FILE.
+       01  LICFOR-REC                  PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-OU                  PIC X(02)   VALUE SPACES.
+       77  WL-DSTF-IOSR                PIC S9(04) COMP  VALUE ZERO.
+       77  WL-NUMR-RIGHE                PIC S9(05) COMP-3 VALUE 0.
+       77  WL-CTR                      PIC S9(05) COMP-3 VALUE 0.
+       77  WL-CTR2                     PIC S9(05) COMP-3 VALUE 0.
+       77  WL-CTR-MINI                 PIC S9(05) COMP-3 VALUE 0.
+       77  WL-SCARTATE                 PIC S9(05) COMP-3 VALUE 0.
+       77  WL-SCARTATE-ED               PIC ZZZZ9.
+      *
+       01  WL-AREADATE.
+           03  WL-DATE-DA              PIC X(8).
+           03  WL-DATE-AL              PIC X(8).
+           03  WL-GG-RESIDUI           PIC S9(5)  COMP-3.
+           03  WL-GG-RESIDUI-LAV       PIC S9(5)  COMP-3.
+      *
+      *----------  TABELLA DI LAVORO: UNA RIGA PER INSTALLAZIONE,
+      *            CAPIENZA ABBONDANTE RISPETTO AL PARCO INSTALLAZIONI
+      *            ATTUALE (CIRCA 150); LE ECCEDENTI VENGONO CONTATE
+      *            IN WL-SCARTATE E SEGNALATE, NON SCARTATE IN
+      *            SILENZIO.
+       01  WL-TAB-INST.
+           03  WL-TAB-RIGA             OCCURS 500 TIMES.
+               05  WL-TAB-NUMR-INST    PIC 9(04).
+               05  WL-TAB-DATA-LIMI    PIC 9(08).
+               05  WL-TAB-LIMI-SCAD    PIC X(01).
+               05  WL-TAB-GG-RESIDUI   PIC S9(5)  COMP-3.
+      *
+       01  WL-RIGA-EDIT.
+           03  WL-RIGA-NUMR-INST       PIC 9(04).
+           03  FILLER                  PIC X(02)  VALUE SPACES.
+           03  WL-RIGA-DATA-LIMI       PIC 9(08).
+           03  FILLER                  PIC X(02)  VALUE SPACES.
+           03  WL-RIGA-GG-RESIDUI      PIC -----9.
+           03  FILLER                  PIC X(02)  VALUE SPACES.
+           03  WL-RIGA-FASCIA          PIC X(10).
+           03  FILLER                  PIC X(40)  VALUE SPACES.
+      *
+       COPY "F0SLFOR.REC".
+       LINKAGE SECTION.
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  LWCOMAR.
+       ENTRYS.
+       PAR-0.
+           OPEN OUTPUT LICFOR-FILE
+           MOVE    "PREVISIONE RINNOVI LICENZA - INSTALLAZIONI IN "
+                   & "ORDINE DI SCADENZA"
+                                       TO  LICFOR-REC
+           WRITE   LICFOR-REC
+           MOVE    SPACES              TO  LICFOR-REC
+           WRITE   LICFOR-REC
+      *
+           MOVE    0                   TO  WL-NUMR-RIGHE WL-SCARTATE
+           PERFORM RT2-CARICA-TABELLA
+           PERFORM RT5-ORDINA-TABELLA
+           PERFORM RT8-SCRIVI-RIGA
+               VARYING WL-CTR FROM 1 BY 1
+               UNTIL WL-CTR GREATER WL-NUMR-RIGHE
+      *
+           IF  WL-SCARTATE GREATER ZERO
+             MOVE    SPACES            TO  LICFOR-REC
+             WRITE   LICFOR-REC
+             MOVE    WL-SCARTATE       TO  WL-SCARTATE-ED
+             STRING  "ATTENZIONE: " DELIMITED BY SIZE
+                     WL-SCARTATE-ED    DELIMITED BY SIZE
+                     " installazioni non incluse per capienza "
+                                       DELIMITED BY SIZE
+                     "tabella"         DELIMITED BY SIZE
+                                       INTO LICFOR-REC
+             WRITE   LICFOR-REC
+           END-IF
+           CLOSE   LICFOR-FILE
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  CARICA IN TABELLA L'ISTANTANEA DI TUTTE LE
+      *            INSTALLAZIONI, TRAMITE "URLFOR10"
+       RT2-CARICA-TABELLA.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URLFOR10"              USING F0SLFOR LWCOMAR
+           MOVE    19                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URLFOR10"              USING F0SLFOR LWCOMAR
+           MOVE    DSTF-IOSR           TO  WL-DSTF-IOSR
+           PERFORM RT3-ACCUMULA-RIGA
+               UNTIL WL-DSTF-IOSR NOT EQUAL 1
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URLFOR10"              USING F0SLFOR LWCOMAR
+           .
+      ******************************************************************
+      *----------  ACCUMULA UNA RIGA LETTA IN TABELLA E PROSEGUE LA
+      *            SCANSIONE
+       RT3-ACCUMULA-RIGA.
+           IF  WL-NUMR-RIGHE LESS 500
+             ADD  1                    TO  WL-NUMR-RIGHE
+             MOVE F0SLFOR-NUMR-INST    TO
+                          WL-TAB-NUMR-INST (WL-NUMR-RIGHE)
+             MOVE F0SLFOR-DATA-LIMI    TO
+                          WL-TAB-DATA-LIMI (WL-NUMR-RIGHE)
+             MOVE F0SLFOR-LIMI-SCAD    TO
+                          WL-TAB-LIMI-SCAD (WL-NUMR-RIGHE)
+             MOVE LDATE-ACTL           TO  WL-DATE-DA
+             MOVE F0SLFOR-DATA-LIMI    TO  WL-DATE-AL
+             CALL  "UCTGG010"            USING WL-AREADATE
+             MOVE WL-GG-RESIDUI        TO
+                          WL-TAB-GG-RESIDUI (WL-NUMR-RIGHE)
+           ELSE
+             ADD  1                    TO  WL-SCARTATE
+           END-IF
+           MOVE    9                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URLFOR10"              USING F0SLFOR LWCOMAR
+           MOVE    DSTF-IOSR           TO  WL-DSTF-IOSR
+           .
+      ******************************************************************
+      *----------  ORDINA LA TABELLA PER GIORNI RESIDUI CRESCENTI
+      *            (SELEZIONE DEL MINIMO): LE INSTALLAZIONI PIU'
+      *            URGENTI (O GIA' SCADUTE) IN TESTA ALL'ELENCO
+       RT5-ORDINA-TABELLA.
+           PERFORM RT6-ORDINA-PASSO
+               VARYING WL-CTR FROM 1 BY 1
+               UNTIL WL-CTR NOT LESS WL-NUMR-RIGHE
+           .
+       RT6-ORDINA-PASSO.
+           MOVE    WL-CTR              TO  WL-CTR-MINI
+           PERFORM RT7-TROVA-MINIMO
+               VARYING WL-CTR2 FROM WL-CTR BY 1
+               UNTIL WL-CTR2 GREATER WL-NUMR-RIGHE
+           IF  WL-CTR-MINI NOT EQUAL WL-CTR
+             MOVE WL-TAB-RIGA (WL-CTR)      TO  WL-RIGA-EDIT
+             MOVE WL-TAB-RIGA (WL-CTR-MINI) TO  WL-TAB-RIGA (WL-CTR)
+             MOVE WL-RIGA-EDIT              TO  WL-TAB-RIGA
+                                                  (WL-CTR-MINI)
+           END-IF
+           .
+       RT7-TROVA-MINIMO.
+           IF  WL-TAB-GG-RESIDUI (WL-CTR2) LESS
+                                    WL-TAB-GG-RESIDUI (WL-CTR-MINI)
+             MOVE WL-CTR2              TO  WL-CTR-MINI
+           END-IF
+           .
+      ******************************************************************
+      *----------  SCRIVE UNA RIGA DEL REPORT, CON LA FASCIA DI
+      *            PREAVVISO (30/60/90 GIORNI, O SCADUTA)
+       RT8-SCRIVI-RIGA.
+           MOVE    WL-TAB-NUMR-INST (WL-CTR)  TO  WL-RIGA-NUMR-INST
+           MOVE    WL-TAB-DATA-LIMI (WL-CTR)  TO  WL-RIGA-DATA-LIMI
+           MOVE    WL-TAB-GG-RESIDUI (WL-CTR) TO  WL-RIGA-GG-RESIDUI
+           EVALUATE TRUE
+             WHEN WL-TAB-GG-RESIDUI (WL-CTR) NOT GREATER ZERO
+               MOVE    "SCADUTA"       TO  WL-RIGA-FASCIA
+             WHEN WL-TAB-GG-RESIDUI (WL-CTR) NOT GREATER 30
+               MOVE    "ENTRO 30GG"    TO  WL-RIGA-FASCIA
+             WHEN WL-TAB-GG-RESIDUI (WL-CTR) NOT GREATER 60
+               MOVE    "ENTRO 60GG"    TO  WL-RIGA-FASCIA
+             WHEN WL-TAB-GG-RESIDUI (WL-CTR) NOT GREATER 90
+               MOVE    "ENTRO 90GG"    TO  WL-RIGA-FASCIA
+             WHEN OTHER
+               MOVE    SPACES          TO  WL-RIGA-FASCIA
+           END-EVALUATE
+           MOVE    WL-RIGA-EDIT        TO  LICFOR-REC
+           WRITE   LICFOR-REC
+           .
+      *(END)
