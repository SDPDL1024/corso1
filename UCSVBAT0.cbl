@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCSVBAT0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   IMPORT/EXPORT DI UN INTERO FILE CSV, RIGA PER RIGA,
+      *****   RICHIAMANDO "UCSV2X10" PER OGNI RIGA INVECE DI LIMITARSI
+      *****   A UNA SINGOLA STRINGA COME FA UCSV2X10 DA SOLO.
+      *****
+      *****   LBAT-TIPO-CONV :
+      *****     1 = IMPORTA  CSVBATIN (CSV)      -> CSVBATOU (ASCII)
+      *****     2 = ESPORTA  CSVBATIN (ASCII)    -> CSVBATOU (CSV)
+      *****   LBAT-DELIM     : separatore CSV; spazi = ";"
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSVBAT-IN-FILE       ASSIGN TO "CSVBATIN"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-IN.
+           SELECT CSVBAT-OU-FILE       ASSIGN TO "CSVBATOU"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-OU.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSVBAT-IN-FILE.
+       01  CSVBAT-IN-REC               PIC X(10100).
+       FD  CSVBAT-OU-FILE.
+       01  CSVBAT-OU-REC               PIC X(10100).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-IN                  PIC X(02)   VALUE SPACES.
+       77  WL-STAT-OU                  PIC X(02)   VALUE SPACES.
+       77  W-EOF                       PIC X       VALUE "N".
+           88  W-EOF-SI                            VALUE "S".
+       77  W-POS                       PIC S9(5) COMP-3 VALUE 0.
+       77  W-NUMR-RIGHE                PIC S9(7) COMP-3 VALUE 0.
+      *
+      *----------  AREE DI SCAMBIO CON "UCSV2X10", STESSO TRACCIATO
+      *            DELLA LINKAGE DI QUEL PROGRAMMA
+       01  W-AREACSV.
+           03  W-CSV-BUFF              PIC X(10100).
+           03  W-TIPO-CONV             PIC 9.
+           03  W-DELIM                 PIC X.
+       01  W-AREASCII.
+           03  W-ASC-BUFF              PIC X(10000).
+      *
+       LINKAGE SECTION.
+       01  LBAT-CTRL.
+           03  LBAT-TIPO-CONV          PIC 9.
+           03  LBAT-DELIM              PIC X.
+       PROCEDURE DIVISION          USING   LBAT-CTRL.
+       ENTRYS.
+       PAR-0000.
+           MOVE    LBAT-DELIM          TO  W-DELIM.
+           MOVE    0                   TO  W-NUMR-RIGHE.
+           IF  LBAT-TIPO-CONV EQUAL 1
+               PERFORM R100-IMPORTA THRU R100-IMPORTA-EXIT
+           ELSE
+               PERFORM R200-ESPORTA THRU R200-ESPORTA-EXIT.
+           GO TO EXIT-PRO.
+      *
+      *----------------------------------------------------------------
+      *      IMPORTAZIONE:  FILE CSV  ->  FILE ASCII A COLONNE FISSE
+       R100-IMPORTA.
+           OPEN INPUT  CSVBAT-IN-FILE
+           OPEN OUTPUT CSVBAT-OU-FILE
+           MOVE    "N"             TO  W-EOF.
+           MOVE    1               TO  W-TIPO-CONV.
+       R100-LEGGI.
+           READ CSVBAT-IN-FILE
+               AT END
+                   MOVE    "S"     TO  W-EOF
+                   GO TO R100-LEGGI-EXIT
+           END-READ
+           MOVE    SPACES          TO  W-CSV-BUFF
+           MOVE    CSVBAT-IN-REC   TO  W-CSV-BUFF
+           MOVE    SPACES          TO  W-ASC-BUFF
+           CALL    "UCSV2X10"      USING W-AREACSV W-AREASCII
+           MOVE    W-ASC-BUFF      TO  CSVBAT-OU-REC
+           WRITE   CSVBAT-OU-REC
+           ADD     1               TO  W-NUMR-RIGHE.
+       R100-LEGGI-EXIT.
+           IF  NOT W-EOF-SI
+               GO TO R100-LEGGI.
+           CLOSE   CSVBAT-IN-FILE  CSVBAT-OU-FILE.
+       R100-IMPORTA-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *      ESPORTAZIONE:  FILE ASCII A COLONNE FISSE  ->  FILE CSV
+       R200-ESPORTA.
+           OPEN INPUT  CSVBAT-IN-FILE
+           OPEN OUTPUT CSVBAT-OU-FILE
+           MOVE    "N"             TO  W-EOF.
+           MOVE    2               TO  W-TIPO-CONV.
+       R200-LEGGI.
+           READ CSVBAT-IN-FILE
+               AT END
+                   MOVE    "S"     TO  W-EOF
+                   GO TO R200-LEGGI-EXIT
+           END-READ
+           MOVE    SPACES          TO  W-ASC-BUFF
+           MOVE    CSVBAT-IN-REC   TO  W-ASC-BUFF
+           MOVE    SPACES          TO  W-CSV-BUFF
+           CALL    "UCSV2X10"      USING W-AREACSV W-AREASCII
+           PERFORM R900-TRIM-CSV
+           IF  W-POS EQUAL 0
+               MOVE    SPACES      TO  CSVBAT-OU-REC
+           ELSE
+               MOVE    W-CSV-BUFF(1:W-POS) TO CSVBAT-OU-REC.
+           WRITE   CSVBAT-OU-REC
+           ADD     1               TO  W-NUMR-RIGHE.
+       R200-LEGGI-EXIT.
+           IF  NOT W-EOF-SI
+               GO TO R200-LEGGI.
+           CLOSE   CSVBAT-IN-FILE  CSVBAT-OU-FILE.
+       R200-ESPORTA-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------
+      *      CALCOLA LA LUNGHEZZA EFFETTIVA DELLA RIGA CSV PRODOTTA
+      *      (TAGLIA GLI SPAZI FINALI DI RIEMPIMENTO DI W-CSV-BUFF)
+       R900-TRIM-CSV.
+           MOVE    10100           TO  W-POS
+           PERFORM UNTIL W-POS EQUAL 0
+                      OR W-CSV-BUFF(W-POS:1) NOT EQUAL SPACE
+               SUBTRACT 1          FROM  W-POS
+           END-PERFORM.
+      *
+       EXIT-PRO.
+           EXIT PROGRAM.
+      *(END)
