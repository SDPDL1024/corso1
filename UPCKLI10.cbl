@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPCKLI10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - CONTROLLO SCADENZA LICENZA DEL SINGOLO PACKAGE      ****
+      *****     (LPACK-ID) RICHIAMATO DA GBASE001 IN R600-CTRL-PACK ****
+      *****     PRIMA DELLA CALL AL PROGRAMMA MBASE0xx****
+      *****   - UN PACKAGE NON PRESENTE IN F0S-PACK-TAB E' CONSIDE- ****
+      *****     RATO INCLUSO NELLA LICENZA BASE (F0S-DATA-LIMI)     ****
+      *****                                                         ****
+      *****   L-PACK-STAT RITORNATO :  SPACE = VALIDO                ****
+      *****                            "G"   = GRAZIA (consultazione)****
+      *****                            "1"   = SCADUTO                ****
+      *****                                                         ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-CTR                       PIC S999   COMP-3 VALUE 0.
+       77  WL-CTR-TROVATO                PIC S999   COMP-3 VALUE 0.
+       77  WL-TROV                      PIC 9(01)         VALUE 0.
+           88  WL-TROVATO                              VALUE 1.
+       01  WL-AREADATE.
+           03  WL-DATE-DA               PIC X(8).
+           03  WL-DATE-AL               PIC X(8).
+           03  WL-GG-RESIDUI            PIC S9(5)  COMP-3.
+090826     03  WL-GG-RESIDUI-LAV        PIC S9(5)  COMP-3.
+       COPY "F0S.REC".
+       LINKAGE SECTION.
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  LWCOMAR.
+       ENTRYS.
+       PAR-0.
+               MOVE    SPACE           TO  L-PACK-STAT
+               MOVE    -3              TO  DSTF-IOSR
+             CALL  "URHXTB20"          USING F0S LWCOMAR
+
+               MOVE    L-NUMR-INST     TO  F0S-NUMR-INST
+               MOVE    3               TO  DSTF-IOSR
+               MOVE    0               TO  LREAD-FILE
+             CALL  "URHXTB20"          USING F0S LWCOMAR
+
+               MOVE    0               TO  WL-TROV
+             PERFORM VARYING WL-CTR FROM 1 BY 1
+                     UNTIL WL-CTR GREATER F0S-NUMR-PACK
+                        OR WL-TROVATO
+               IF  F0S-PACK-ID(WL-CTR) EQUAL LPACK-ID
+                 MOVE    1             TO  WL-TROV
+                 MOVE    WL-CTR        TO  WL-CTR-TROVATO
+               END-IF
+             END-PERFORM
+
+             IF  WL-TROVATO
+      *          Package censito nella tabella: scadenza propria,
+      *          stessa logica di preavviso/grazia di UBASE001.
+               IF  F0S-PACK-SCADUTA(WL-CTR-TROVATO)
+                 MOVE  F0S-PACK-DATA-LIMI(WL-CTR-TROVATO) TO WL-DATE-DA
+                 MOVE    LDATE-ACTL               TO  WL-DATE-AL
+               CALL  "UCTGG010"          USING WL-AREADATE
+                 IF  WL-GG-RESIDUI NOT GREATER F0S-GG-GRAZIA
+                   MOVE  "G"             TO  L-PACK-STAT
+                 ELSE
+                   MOVE  "1"             TO  L-PACK-STAT
+                 END-IF
+               ELSE
+                 IF  LDATE-ACTL NOT LESS
+                                    F0S-PACK-DATA-LIMI(WL-CTR-TROVATO)
+090826*              Prima scadenza rilevata su questo package: come
+090826*              in UBASE001, la decisione fra grazia e blocco va
+090826*              presa subito, non solo dai controlli successivi.
+                   MOVE  "1"       TO F0S-PACK-LIMI-SCAD(WL-CTR-TROVATO)
+090826             MOVE  F0S-PACK-DATA-LIMI(WL-CTR-TROVATO)
+090826                                             TO  WL-DATE-DA
+090826             MOVE    LDATE-ACTL           TO  WL-DATE-AL
+090826           CALL  "UCTGG010"        USING WL-AREADATE
+090826             IF  WL-GG-RESIDUI NOT GREATER F0S-GG-GRAZIA
+090826               MOVE  "G"           TO  L-PACK-STAT
+090826             ELSE
+                     MOVE    "1"             TO  L-PACK-STAT
+090826             END-IF
+                   MOVE  6               TO  DSTF-IOSR
+                 CALL  "URHXTB20"        USING F0S LWCOMAR
+                 END-IF
+               END-IF
+             END-IF
+
+               MOVE    -9              TO  DSTF-IOSR
+             CALL  "URHXTB20"          USING F0S LWCOMAR
+
+             EXIT PROGRAM.
+      *(END)
