@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URNOTI010.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - CODA (APPEND-ONLY) DELLE NOTIFICHE DI SCADENZA       ****
+      *****     LICENZA, RICHIAMATO DA UBASE001       ****
+      *****   - IL FILE PRODOTTO VIENE LETTO DAL JOB NOTTURNO CHE    ****
+      *****     AVVISA VIA MAIL L'ASSISTENZA RINNOVI                 ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI      6 = SCRIVI     -9 = CHIUDI ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SNOTI-FILE         ASSIGN TO "F0SNOTI"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SNOTI-FILE.
+       COPY "F0SNOTI.REC" REPLACING F0SNOTI BY F0SNOTI-REC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SNOTI.REC".
+       COPY "LLSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SNOTI LLCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN EXTEND F0SNOTI-FILE
+               IF  WL-FILE-STATUS EQUAL "35" OR "05"
+                 OPEN OUTPUT F0SNOTI-FILE
+               END-IF
+             WHEN 6
+               MOVE    F0SNOTI         TO  F0SNOTI-REC
+               WRITE   F0SNOTI-REC
+             WHEN -9
+               CLOSE   F0SNOTI-FILE
+           END-EVALUATE
+           EXIT PROGRAM.
+      *(END)
