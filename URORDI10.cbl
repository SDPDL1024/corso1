@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URORDI10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - TESTATE ORDINE CLIENTE, DEPOSITATE DA MBASE029        ****
+      *****     (LREAD-FILE = 0) E SCANDITE DALLA RICONCILIAZIONE     ****
+      *****     ORDINI/FATTURATO, SOLO GLI ORDINI CHIUSI (LREAD-FILE =****
+      *****     19 PER INIZIARE LA SCANSIONE, 9 PER PROSEGUIRLA)      ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SORDI-FILE         ASSIGN TO "F0SORDI"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SORDI-CHIAVE OF
+                                                        F0SORDI-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SORDI-FILE.
+       COPY "F0SORDI.REC" REPLACING ==F0SORDI== BY ==F0SORDI-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-TROVATO                  PIC X          VALUE "N".
+           88  WL-TROVATO-SI                          VALUE "S".
+       77  WL-FILT-CODE-CLIE           PIC 9(04)      VALUE ZERO.
+       77  WL-FILT-NUMR-INST           PIC 9(04)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0SORDI.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SORDI LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SORDI-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SORDI-FILE
+                 CLOSE       F0SORDI-FILE
+                 OPEN I-O    F0SORDI-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna la testata di un ordine
+                   MOVE F0SORDI            TO  F0SORDI-REC
+                   READ F0SORDI-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SORDI-REC
+                   ELSE
+                     WRITE   F0SORDI-REC
+                   END-IF
+                 WHEN 19
+      *              Inizio scansione degli ordini chiusi di una ditta
+                   MOVE F0SORDI-CODE-CLIE OF F0SORDI
+                                          TO  WL-FILT-CODE-CLIE
+                   MOVE F0SORDI-NUMR-INST OF F0SORDI
+                                          TO  WL-FILT-NUMR-INST
+                   MOVE LOW-VALUES        TO
+                                F0SORDI-CHIAVE OF F0SORDI-REC
+                   MOVE WL-FILT-CODE-CLIE TO
+                                F0SORDI-CODE-CLIE OF F0SORDI-REC
+                   MOVE WL-FILT-NUMR-INST TO
+                                F0SORDI-NUMR-INST OF F0SORDI-REC
+                   START F0SORDI-FILE KEY NOT LESS
+                                F0SORDI-CHIAVE OF F0SORDI-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-DITTA-CHIUSO
+                   IF  WL-TROVATO-SI
+                     MOVE F0SORDI-REC       TO  F0SORDI
+                   END-IF
+                 WHEN 9
+      *              Prosegue la scansione degli ordini chiusi della
+      *              ditta
+                   PERFORM CERCA-DITTA-CHIUSO
+                   IF  WL-TROVATO-SI
+                     MOVE F0SORDI-REC       TO  F0SORDI
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SORDI-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+       CERCA-DITTA-CHIUSO.
+           MOVE    "N"                 TO  WL-TROVATO
+           PERFORM UNTIL WL-TROVATO-SI OR WL-FILE-STATUS NOT EQUAL "00"
+             READ F0SORDI-FILE NEXT RECORD
+               AT END
+                 MOVE "10"             TO  WL-FILE-STATUS
+             END-READ
+             IF  WL-FILE-STATUS EQUAL "00"
+               IF  F0SORDI-CODE-CLIE OF F0SORDI-REC NOT EQUAL
+                                              WL-FILT-CODE-CLIE
+                 OR F0SORDI-NUMR-INST OF F0SORDI-REC NOT EQUAL
+                                              WL-FILT-NUMR-INST
+      *              Superata la chiave della ditta cercata: fine
+      *              scansione
+                 MOVE "10"             TO  WL-FILE-STATUS
+               ELSE
+                 IF  F0SORDI-CHIUSO OF F0SORDI-REC
+                   MOVE "S"            TO  WL-TROVATO
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+      *(END)
