@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCHIUGG0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   CHIUSURA GIORNALIERA VENDITE/MAGAZZINO: SCANDISCE I
+      *****   DOCUMENTI DI VENDITA (F0SVEND, DEPOSITATI DA MBASE026) NON
+      *****   ANCORA SCARICATI A MAGAZZINO, E PER OGNI RIGA CON ARTICOLO
+      *****   VALORIZZATO DECREMENTA LA GIACENZA CORRISPONDENTE SU
+      *****   F0SMAGA (TRAMITE "URMAGA10"), NELLO STESSO DEPOSITO DEL
+      *****   DOCUMENTO (F0SVEND-NUMR-INST). OGNI DOCUMENTO SCARICATO
+      *****   VIENE SUBITO SEGNATO SU F0SVEND-CHIU-STATO, COSI' CHE UN
+      *****   RUN INTERROTTO NON RISCARICHI LE STESSE RIGHE UNA SECONDA
+      *****   VOLTA.
+      *****
+      *****   CHECKPOINT/RESTART: IL VERO PUNTO DI RIPARTENZA E'
+      *****   F0SVEND-CHIU-STATO SU CIASCUN DOCUMENTO (STESSA LOGICA
+      *****   GIA' USATA DALL'ESPORTAZIONE SDI PER I DOCUMENTI NON
+      *****   ANCORA INVIATI); F0SCHIU-CKPT-FASE REGISTRA SOLO SE
+      *****   L'ULTIMO RUN E' ARRIVATO IN FONDO, PER LA DIAGNOSTICA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CHIU-DSTF-IOSR           PIC S9(04) COMP  VALUE ZERO.
+       77  WS-CHIU-READ-FILE           PIC S9(04) COMP  VALUE ZERO.
+       77  WS-CHIU-INDICE              PIC S9(04) COMP  VALUE ZERO.
+      *
+       COPY "F0SVEND.REC".
+       COPY "F0SMAGA.REC".
+       COPY "F0SCHIU.REC".
+      *
+       LINKAGE SECTION.
+       01  LCHIU-CTRL.
+           03  LCHIU-ESITO             PIC X(01).
+               88  LCHIU-ESITO-OK                      VALUE "S".
+               88  LCHIU-ESITO-KO                       VALUE "N".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LCHIU-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-LEGGI-CHECKPOINT
+           MOVE    "S"                 TO  LCHIU-ESITO
+           PERFORM 2000-CONTABILIZZA-VENDITE
+           IF  LCHIU-ESITO-OK
+             MOVE 9                    TO  F0SCHIU-CKPT-FASE
+           END-IF
+           PERFORM 9000-SCRIVI-ESITO
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  LEGGE L'ESITO/CHECKPOINT DELL'ULTIMO RUN
+       1000-LEGGI-CHECKPOINT.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URCHIU10"             USING F0SCHIU LWCOMAR
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URCHIU10"             USING F0SCHIU LWCOMAR
+           IF  DSTF-IOSR NOT EQUAL 1
+             MOVE    0                 TO  F0SCHIU-CKPT-FASE
+           END-IF
+           MOVE    0                   TO  F0SCHIU-CKPT-NUMR-POST
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URCHIU10"             USING F0SCHIU LWCOMAR
+           .
+      ******************************************************************
+      *----------  SCANDISCE I DOCUMENTI DI VENDITA NON ANCORA SCARICATI
+      *            A MAGAZZINO E, PER OGNUNO, DECREMENTA LE GIACENZE
+      *            DEGLI ARTICOLI VENDUTI
+       2000-CONTABILIZZA-VENDITE.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URMAGA10"             USING F0SMAGA LWCOMAR
+           MOVE    1                   TO  WS-CHIU-DSTF-IOSR
+           MOVE    50                  TO  WS-CHIU-READ-FILE
+           PERFORM UNTIL WS-CHIU-DSTF-IOSR NOT EQUAL 1
+                                        OR LCHIU-ESITO-KO
+             MOVE    WS-CHIU-READ-FILE TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL "URFATT10"           USING F0SVEND LWCOMAR
+             MOVE    DSTF-IOSR         TO  WS-CHIU-DSTF-IOSR
+             IF  WS-CHIU-DSTF-IOSR EQUAL 1
+               PERFORM 3000-SCARICA-DOCUMENTO
+               ADD 1                   TO  F0SCHIU-CKPT-NUMR-POST
+             END-IF
+             MOVE    51                TO  WS-CHIU-READ-FILE
+           END-PERFORM
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URMAGA10"             USING F0SMAGA LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           .
+      ******************************************************************
+      *----------  SCARICA A MAGAZZINO TUTTE LE RIGHE ARTICOLO DEL
+      *            DOCUMENTO CORRENTE, POI LO SEGNA COME GIA' SCARICATO
+       3000-SCARICA-DOCUMENTO.
+           MOVE    1                   TO  WS-CHIU-INDICE
+           PERFORM 4000-SCARICA-RIGA
+               VARYING WS-CHIU-INDICE FROM 1 BY 1
+               UNTIL WS-CHIU-INDICE GREATER F0SVEND-NUMR-RIGHE
+                  OR LCHIU-ESITO-KO
+           IF  LCHIU-ESITO-OK
+             SET  F0SVEND-CHIU-POSTATO TO  TRUE
+             MOVE    30                TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL "URFATT10"           USING F0SVEND LWCOMAR
+           END-IF
+           .
+      ******************************************************************
+      *----------  DECREMENTA LA GIACENZA DI UNA RIGA ARTICOLO SUL
+      *            DEPOSITO DEL DOCUMENTO
+       4000-SCARICA-RIGA.
+           IF  F0SVEND-RIGA-CODE-ARTI(WS-CHIU-INDICE) NOT EQUAL SPACES
+             MOVE F0SVEND-CODE-CLIE    TO  F0SMAGA-CODE-CLIE
+             MOVE F0SVEND-NUMR-INST    TO  F0SMAGA-NUMR-INST
+             MOVE F0SVEND-RIGA-CODE-ARTI(WS-CHIU-INDICE)
+                                       TO  F0SMAGA-CODE-ARTI
+             MOVE    1                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL "URMAGA10"           USING F0SMAGA LWCOMAR
+             IF  DSTF-IOSR EQUAL 1
+               SUBTRACT F0SVEND-RIGA-QTA(WS-CHIU-INDICE)
+                                       FROM F0SMAGA-QTA-GIAC
+               MOVE    0               TO  LREAD-FILE
+               MOVE    3               TO  DSTF-IOSR
+               CALL "URMAGA10"         USING F0SMAGA LWCOMAR
+             ELSE
+090826         MOVE "N"                TO  LCHIU-ESITO
+             END-IF
+           END-IF
+           .
+      ******************************************************************
+      *----------  REGISTRA L'ESITO DI QUESTO RUN SU F0SCHIU; SE IL RUN
+      *            NON E' ARRIVATO IN FONDO, IL PROSSIMO RITROVA I
+      *            DOCUMENTI ANCORA NON SCARICATI SU F0SVEND-CHIU-STATO
+       9000-SCRIVI-ESITO.
+           MOVE    LDATE-ACTL          TO  F0SCHIU-DATA
+           MOVE    LDATEHORA(1:8)      TO  F0SCHIU-ORA
+           MOVE    LCHIU-ESITO         TO  F0SCHIU-ESITO
+           MOVE    -6                  TO  DSTF-IOSR
+           CALL "URCHIU10"             USING F0SCHIU LWCOMAR
+           MOVE    6                   TO  DSTF-IOSR
+           CALL "URCHIU10"             USING F0SCHIU LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URCHIU10"             USING F0SCHIU LWCOMAR
+           .
+      *(END)
