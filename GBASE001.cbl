@@ -1,4 +1,4 @@
-modificato da branch caramia
+      ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                      GBASE001.
        DATE-WRITTEN.                    22/11/2002.
@@ -32,6 +32,162 @@ modificato da branch caramia
 071009 77  WS-READ-FILE                PIC S999   COMP-3 VALUE 0.
 071009 77  WS-DSTF-IOSR                PIC S999   COMP-3 VALUE 0.
 071009 77  WS-CODE-PROG                PIC S9(5)  comp-4 value 0.
+090826*    Preferiti operatore, costruiti dallo storico selezioni
+090826*    F09FAV: le 5 voci piu' usate, ordinate per
+090826*    numero di utilizzi decrescente.
+090826*    Numero di slot package validi in F09-PACK-UTEN-X:
+090826*    unico punto di manutenzione per i PERFORM VARYING di
+090826*    R600-CTRL-PACK, allineato alla OCCURS di F09.REC.
+090826 77  WS-MAX-PACK-SLOT            PIC S999   COMP-3 VALUE 40.
+090826 77  WS-SESS-EVENTO              PIC X(02)         VALUE SPACES.
+090826*    Logout automatico per inattivita': il timer e'
+090826*    riarmato ad ogni evento genuino ricevuto in R150-LAV e
+090826*    fatto scadere da W$TIMER, che segnala Event-Type uguale a
+090826*    Cmd-Timer-Expire (costante attesa in ACUGUI.DEF, insieme
+090826*    a Exit-Pushed/Event-Occurred/Cmd-Close gia' in uso qui).
+090826 77  WS-IDLE-MINUTI              PIC 9(03)         VALUE 0.
+090826 77  WS-IDLE-MSEC                PIC 9(08)  COMP   VALUE 0.
+090826 77  WS-TIMER-ID                 PIC 9(04)  COMP   VALUE 1.
+090826 77  WS-NUMR-FAVO                PIC S999   COMP-3 VALUE 0.
+090826 77  WS-FAV-IOSR                 PIC S9(04) COMP   VALUE 0.
+090826 77  WS-FAV-READ-FILE            PIC S9(04) COMP   VALUE 0.
+090826 77  WS-FAV-SWAP-KEY             PIC 9(04)         VALUE 0.
+090826 77  WS-FAV-SWAP-CONTA           PIC 9(08)         VALUE 0.
+090826 01  WS-FAV-TAB.
+090826     03  WS-FAV-VOCE             OCCURS 5 TIMES.
+090826         05  WS-FAV-KEY-STATUS   PIC 9(04)  VALUE ZERO.
+090826         05  WS-FAV-CONTA        PIC 9(08)  VALUE ZERO.
+090826 COPY "F09FAV.REC".
+090826*    Analitica utilizzo menu', alimentata da R200-LAV.
+090826 COPY "F0SUSO.REC".
+090826*    Traccia sessione: login/cambio ditta/logout.
+090826 COPY "F0SSESS.REC".
+090826*    Cruscotto multi-ditta: totali cumulati sui
+090826*    gruppi cliente con FAN-NUMR-DITT MAGGIORE 1.
+090826 77  WS-DASH-TOT-APER            PIC S9(11)V99 COMP-3 VALUE 0.
+090826 77  WS-DASH-TOT-VEND            PIC S9(11)V99 COMP-3 VALUE 0.
+090826 77  WS-DASH-NUMR-DITTE          PIC S999   COMP-3 VALUE 0.
+090826 77  WS-DASH-IOSR                PIC S9(04) COMP   VALUE 0.
+090826 77  WS-DASH-READ-FILE           PIC S9(04) COMP   VALUE 0.
+090826 COPY "F0SDASH.REC".
+090826*    Password di servizio dell'installazione (F0S-MAST-PASS): in
+090826*    luogo del letterale "MAN" condiviso da tutti i siti, letta
+090826*    una sola volta all'avvio e confrontata con F09-PASS-UTEN
+090826*    ovunque il vecchio confronto su "MAN" abilitava il cambio
+090826*    ditta senza controllo o i bypass diagnostici SYSADM.
+090826 77  W-MAST-PASS                 PIC X(08)         VALUE "MAN".
+090826 COPY "F0S.REC".
+090826*    Diagnostica di sistema sotto Help.
+090826 77  WS-DIAG-URMNUC30            PIC X(02)         VALUE SPACES.
+090826     88  WS-DIAG-URMNUC30-OK                       VALUE "OK".
+090826     88  WS-DIAG-URMNUC30-KO                       VALUE "KO".
+090826 77  WS-DIAG-URHXTB20            PIC X(02)         VALUE SPACES.
+090826     88  WS-DIAG-URHXTB20-OK                        VALUE "OK".
+090826     88  WS-DIAG-URHXTB20-KO                        VALUE "KO".
+090826 77  WS-DIAG-SPAZIO-LIBE         PIC 9(09)  COMP   VALUE 0.
+090826 COPY "F0SBCKP.REC".
+090826*    Personalizzazione menu' per operatore: voci di
+090826*    RMN.REC nascoste dal singolo utente tramite RN1-TOGGLA-
+090826*    NASCOSTO, indipendenti dalla disattivazione definitiva
+090826*    RMN-INDC-MENU = "D".
+090826 COPY "F0SNASC.REC".
+090826 77  WS-NASC-POSZMENU            PIC X(10)         VALUE SPACES.
+090826*    Ditte recenti per operatore: striscia delle
+090826*    ultime ditte aperte tramite GSDITT00, per proporle prima
+090826*    dell'elenco completo al prossimo cambio ditta.
+090826 77  WS-RECD-IOSR                PIC S9(04) COMP   VALUE 0.
+090826 77  WS-RECD-READ-FILE           PIC S9(04) COMP   VALUE 0.
+090826 77  WS-NUMR-RECD                PIC S999   COMP-3 VALUE 0.
+090826 01  WS-RECD-SWAP-VOCE.
+090826     03  WS-RECD-SWAP-CODE-DITN  PIC 9(04)  VALUE ZERO.
+090826     03  WS-RECD-SWAP-NUMR-INST  PIC 9(04)  VALUE ZERO.
+090826     03  WS-RECD-SWAP-RAGE-CLIE  PIC X(40)  VALUE SPACES.
+090826     03  WS-RECD-SWAP-DATA       PIC 9(08)  VALUE ZERO.
+090826     03  WS-RECD-SWAP-ORA        PIC X(08)  VALUE SPACES.
+090826 01  WS-RECD-TAB.
+090826     03  WS-RECD-VOCE            OCCURS 8 TIMES.
+090826         05  WS-RECD-CODE-DITN   PIC 9(04)  VALUE ZERO.
+090826         05  WS-RECD-NUMR-INST   PIC 9(04)  VALUE ZERO.
+090826         05  WS-RECD-RAGE-CLIE   PIC X(40)  VALUE SPACES.
+090826         05  WS-RECD-DATA        PIC 9(08)  VALUE ZERO.
+090826         05  WS-RECD-ORA         PIC X(08)  VALUE SPACES.
+090826 COPY "F0SRECD.REC".
+090826*    Esportazione fattura elettronica (SDI) per il pacchetto
+090826*    Vendite: le testate documento sono depositate da MBASE026
+090826*    su F0SVEND, l'esportazione le legge, produce l'XML
+090826*    FatturaPA e segna la testata come inviata.
+090826 01  L-SDIE-CTRL.
+090826     03  L-SDIE-NUMR-ESPO        PIC 9(05)  VALUE 0.
+090826 COPY "F0SVEND.REC".
+090826*    Aging partite scoperte (30/60/90+ giorni): le partite
+090826*    aperte sono depositate da MBASE021 su F0SPASC, il report
+090826*    le scandisce e le bucketizza per giorni di ritardo.
+090826 01  L-PASC-CTRL.
+090826     03  L-PASC-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-PASC-NUMR-INST        PIC 9(04)  VALUE 0.
+090826 COPY "F0SPASC.REC".
+090826*    Alert scorte di magazzino: le giacenze sono depositate da
+090826*    MBASE025 su F0SMAGA, l'alert le scandisce e segnala gli
+090826*    articoli scesi sotto il punto di riordino.
+090826 01  L-MAGA-CTRL.
+090826     03  L-MAGA-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-MAGA-NUMR-INST        PIC 9(04)  VALUE 0.
+090826 COPY "F0SMAGA.REC".
+090826*    Esportazione CSV con un tasto della griglia statistiche a
+090826*    video: la griglia e' depositata da MBASE027 su F0SSTAT,
+090826*    "USTACSV0" la scrive nel formato ASCII di "UCSVBAT0" e ne
+090826*    delega a quello la conversione in CSV.
+090826 01  L-STAC-CTRL.
+090826     03  L-STAC-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-STAC-NUMR-INST        PIC 9(04)  VALUE 0.
+090826*    Riconciliazione ordini/fatturato: gli ordini sono depositati
+090826*    da MBASE029 su F0SORDI, la riconciliazione li confronta con
+090826*    i documenti di vendita gia' su F0SVEND (MBASE026).
+090826 01  L-ORDR-CTRL.
+090826     03  L-ORDR-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-ORDR-NUMR-INST        PIC 9(04)  VALUE 0.
+090826*    Trasferimento interdeposito Magazzino: sposta una quantita'
+090826*    di un articolo dal deposito corrente ad un altro deposito
+090826*    della stessa ditta, aggiornando entrambe le giacenze su
+090826*    F0SMAGA e lasciando su F0STRAS la coppia di documenti
+090826*    collegati (uscita sul deposito di partenza, entrata su
+090826*    quello di arrivo).
+090826 01  L-TRAS-CTRL.
+090826     03  L-TRAS-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-TRAS-NUMR-INST        PIC 9(04)  VALUE 0.
+090826     03  L-TRAS-NUMR-INST-DEST   PIC 9(04)  VALUE 0.
+090826     03  L-TRAS-CODE-ARTI        PIC X(15)  VALUE SPACES.
+090826     03  L-TRAS-QTA-TRAS         PIC S9(07)V999 COMP-3
+090826                                 VALUE 0.
+090826     03  L-TRAS-ESITO            PIC X(01)  VALUE SPACE.
+090826         88  L-TRAS-ESITO-OK                VALUE "S".
+090826 COPY "F0STRAS.REC".
+090826*    Listino/sconti cliente: la percentuale concordata con un
+090826*    cliente della ditta corrente, che Vendite dovra' applicare
+090826*    al momento di emettere il documento.
+090826 01  L-SCON-CTRL.
+090826     03  L-SCON-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-SCON-ESITO            PIC X(01)  VALUE SPACE.
+090826         88  L-SCON-ESITO-OK                VALUE "S".
+090826 COPY "F0SSCON.REC".
+090826*    Vendita rapida da totem: ripetuta finche' l'operatore non
+090826*    chiude la sessione (L-POSV-FINE), sullo stesso deposito
+090826*    della ditta corrente.
+090826 01  L-POSV-CTRL.
+090826     03  L-POSV-CODE-CLIE        PIC 9(04)  VALUE 0.
+090826     03  L-POSV-NUMR-INST        PIC 9(04)  VALUE 0.
+090826     03  L-POSV-FINE             PIC X(01)  VALUE SPACE.
+090826         88  L-POSV-FINE-SI                 VALUE "S".
+090826*    Guida in linea contestuale: apre direttamente l'argomento
+090826*    associato all'ultima vera voce di menu' selezionata.
+090826 01  L-HTOP-VIEW.
+090826     03  L-HTOP-VIEW-KEY-STATUS  PIC 9(04)  VALUE 0.
+090826 COPY "F0SHTOP.REC".
+090826 COPY "F0SHMAP.REC".
+090826*    Ultima vera voce di menu' selezionata (esclusi i codici di
+090826*    servizio e la Guida stessa): e' il contesto che il tasto
+090826*    Guida usa per aprire l'argomento della schermata corrente.
+090826 77  WS-LAST-KEY-STATUS          PIC 9(04)  VALUE 0.
       * indica la presenza del touch screen 1=no/ 2=si
        77  WS-TUCH-SCRN    PIC 9     VALUE 1.
       *
@@ -94,12 +250,22 @@ modificato da branch caramia
            PERFORM ACU-INIT-FONT.
            PERFORM ACU-INIT-BMP.
 
+090826*      Password di servizio dell'installazione: va letta prima
+090826*      di qualunque bypass legato a SYSADM, RF30-READ-MENU
+090826*      compreso.
+090826       PERFORM RF29-LEGGI-MAST-PASS
+
 071009         MOVE    SPACES          TO  W-NOME-UTEN W-INDR-UTEN
 071009                                     W-CITT-UTEN
 071009*lettura parte anagrafica HX00MNUC e display dati in screen
-071009       PERFORM RF30-READ-MENU   
+071009       PERFORM RF30-READ-MENU
 
-             PERFORM ACU-HBASE001-Scrn       
+090826*      Preferiti dell'operatore, mostrati sulla
+090826*      striscia F-TASTI in attesa dell'aggiornamento del
+090826*      menu' vero e proprio via Screen/Menu Designer.
+090826       PERFORM R151-CARICA-FAVORITI
+
+             PERFORM ACU-HBASE001-Scrn
 
 071009       DISPLAY V-NOME-UTEN V-INDR-UTEN V-CITT-UTEN
 
@@ -119,8 +285,15 @@ modificato da branch caramia
               PERFORM R900-Exit
             END-IF
 
+090826*      Traccia sessione: login effettuato.
+090826       MOVE    "LI"              TO  WS-SESS-EVENTO
+090826       PERFORM R160-LOG-SESSIONE
+090826*      Ditte recenti dell'operatore.
+090826       PERFORM RN2-REGISTRA-RECENTE
+090826       PERFORM RN3-CARICA-RECENTI
+
 071009     IF F09-IDEN-UTEN NOT EQUAL "SYSADM" AND
-  "              F09-PASS-UTEN NOT EQUAL "MAN"
+090826              F09-PASS-UTEN NOT EQUAL W-MAST-PASS
   "          EVALUATE TRUE
   "            WHEN FAN-CODE-CLIE NOT EQUAL L-NUMR-INST
   "              DISPLAY MESSAGE BOX "UTENTE NON ABILITATO",
@@ -161,14 +334,19 @@ modificato da branch caramia
 121009       PERFORM RF30-CLOS-MENU
       *
              MOVE FUNCTION  CURRENT-DATE TO  LDATEHORA
-      *       
+      *
+090826     PERFORM R170-ARM-IDLE-TIMER
       * accetta dati
+090826     IF  WS-TUCH-SCRN EQUAL 2
+090826       PERFORM R101-LAV-TOTEM
+090826     ELSE
            PERFORM UNTIL Exit-Pushed
               ACCEPT OMITTED LINE 1 COL 1
                  ON EXCEPTION
                     PERFORM R150-LAV
               END-ACCEPT
            END-PERFORM
+090826     END-IF
       *
       *     DESTROY Eras-Medium-ITC9B
       *     DESTROY Arial9
@@ -180,6 +358,27 @@ modificato da branch caramia
            INITIALIZE Key-Status
            .
       *
+090826*----------  SESSIONE TOTEM: VENDITA RAPIDA A RIPETIZIONE, AL
+090826*            POSTO DEL MENU' A VIDEO PIENO, FINCHE' L'OPERATORE
+090826*            NON CHIUDE LA CASSA (L-POSV-FINE)
+090826 R101-LAV-TOTEM.
+090826     MOVE    "26"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826*      Licenza in modalita' di grazia (sola consultazione): la
+090826*      cassa totem non emette nuovi documenti di vendita, come
+090826*      da UBASE001, che lascia comunque Vendite consultabile.
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826         AND L-STAT-LICE NOT EQUAL "G"
+090826       MOVE  FAN-CODE-CLIE       TO  L-POSV-CODE-CLIE
+090826       MOVE  L-NUMR-INST         TO  L-POSV-NUMR-INST
+090826       MOVE  SPACE               TO  L-POSV-FINE
+090826       PERFORM UNTIL L-POSV-FINE-SI
+090826         CALL  "UPOSVE10"        USING L-POSV-CTRL F0SVEND
+090826                                       F0SMAGA F0SSCON LWCOMAR
+090826       END-PERFORM
+090826     END-IF
+090826     .
+      *
       * routines
       *accetta dati
        R150-LAV.
@@ -198,8 +397,39 @@ modificato da branch caramia
                IF Event-Type = Cmd-Close
                  PERFORM R900-Exit
                END-IF
+090826*        Logout automatico per inattivita'.
+090826         IF Event-Type = Cmd-Timer-Expire
+090826           PERFORM R900-Exit
+090826         END-IF
            END-EVALUATE
 
+090826*      Registra la selezione nello storico preferiti;
+090826*      si escludono i codici di servizio
+090826*      (annulla, cambio ditta) che non sono vere voci di menu'.
+090826       IF  KEY-STATUS GREATER 999
+090826           AND KEY-STATUS NOT EQUAL 4030
+090826         MOVE    F09-IDEN-UTEN   TO  F09FAV-IDEN-UTEN
+090826         MOVE    KEY-STATUS      TO  F09FAV-KEY-STATUS
+090826         MOVE    -3              TO  DSTF-IOSR
+090826       CALL  "URFAVU10"          USING F09FAV LWCOMAR
+090826         MOVE    0               TO  LREAD-FILE
+090826         MOVE    3               TO  DSTF-IOSR
+090826       CALL  "URFAVU10"          USING F09FAV LWCOMAR
+090826         MOVE    -9              TO  DSTF-IOSR
+090826       CALL  "URFAVU10"          USING F09FAV LWCOMAR
+090826       END-IF
+
+090826*      Ricorda l'ultima vera voce di menu' selezionata, cosi'
+090826*      che il tasto Guida sappia per quale schermata cercare
+090826*      l'argomento della guida in linea; si esclude il codice
+090826*      della Guida stessa, altrimenti perderebbe il contesto
+090826*      che deve consultare.
+090826       IF  KEY-STATUS GREATER 999
+090826           AND KEY-STATUS NOT EQUAL 4030
+090826           AND KEY-STATUS NOT EQUAL 4051
+090826         MOVE    KEY-STATUS      TO  WS-LAST-KEY-STATUS
+090826       END-IF
+
             EVALUATE KEY-STATUS
       *-- annulla
              WHEN 2
@@ -211,16 +441,27 @@ modificato da branch caramia
       *
       *....     call cambio ditta
                 CALL "GSDITT00"             USING LWCOMAR
+090826*         Traccia sessione: cambio ditta.
+090826          MOVE    "CD"                TO  WS-SESS-EVENTO
+090826          PERFORM R160-LOG-SESSIONE
+090826*         Ditte recenti dell'operatore.
+090826          PERFORM RN2-REGISTRA-RECENTE
+090826          PERFORM RN3-CARICA-RECENTI
                 DESTROY HBASE001-HANDLE
 050505            MOVE    TV-RAGE-DITT        TO  L-TITL-FUNC
 050505            MOVE    LTITL-FORM          TO  TV-RAGE-DITT
-121009           PERFORM RF30-READ-MENU   
-                 PERFORM ACU-HBASE001-Scrn       
+121009           PERFORM RF30-READ-MENU
+090826           PERFORM R170-ARM-IDLE-TIMER
+                 PERFORM ACU-HBASE001-Scrn
 071009           PERFORM RG01-DISA-RILA
 121009           PERFORM RF30-CLOS-MENU
                END-IF
 180407        WHEN 4093 THRU 4094
-180407          PERFORM RM01-CALL-FILE  
+180407          PERFORM RM01-CALL-FILE
+      *
+090826*--- Cruscotto multi-ditta
+090826        WHEN 4095
+090826          PERFORM RD00-DASH-MULTI
       *
 
       *--- Tabelle
@@ -252,6 +493,11 @@ modificato da branch caramia
 090206          PERFORM RM21-CALL-PASC
               WHEN 2901 THRU 2951
                 PERFORM RM21-CALL-PASC
+090826        WHEN 1952
+090826*         Aging partite scoperte (30/60/90+ giorni)
+090826          PERFORM RS2-CALL-AGE
+090826        WHEN 2952
+090826          PERFORM RS2-CALL-AGE
       *--- Magazzino
               WHEN 1020 THRU 1023
                 PERFORM RM25-CALL-MAGA
@@ -273,9 +519,22 @@ modificato da branch caramia
                 PERFORM RM25-CALL-MAGA
 100222        WHEN 3359
 100222          PERFORM RM25-CALL-MAGA
+090826        WHEN 1024
+090826*         Alert scorte (articoli sotto il punto di riordino)
+090826          PERFORM RS3-CALL-SCOR
+090826        WHEN 2026
+090826          PERFORM RS3-CALL-SCOR
+090826        WHEN 1025
+090826*         Trasferimento interdeposito
+090826          PERFORM RS5-CALL-TRAS
+090826        WHEN 2027
+090826          PERFORM RS5-CALL-TRAS
       *--- Vendite
               WHEN 1030 THRU 1041
                 PERFORM RM26-CALL-GEVE
+090826        WHEN 1042
+090826*         Listino/sconti cliente
+090826          PERFORM RS6-CALL-SCON
               WHEN 1360
                 PERFORM RM26-CALL-GEVE
               WHEN 1191 THRU 1287
@@ -292,13 +551,21 @@ modificato da branch caramia
                 PERFORM RM26-CALL-GEVE
               WHEN 2030 THRU 2045
                 PERFORM RM26-CALL-GEVE
+090826        WHEN 2046
+090826          PERFORM RS6-CALL-SCON
               WHEN 2176
                 PERFORM RM26-CALL-GEVE
               WHEN 2200 THRU 2260
                 PERFORM RM26-CALL-GEVE
+090826        WHEN 2261
+090826*         Esportazione fattura elettronica (SDI) Vendite
+090826          PERFORM RS1-CALL-SDIE
       *--- Statistiche
               WHEN 1110 THRU 1119
                 PERFORM RM27-CALL-STAT
+090826        WHEN 1120
+090826*         Esportazione CSV della griglia statistiche a video
+090826          PERFORM RS4-CALL-CSVX
 051107*--- Gestione Ordini
               WHEN 1291 THRU 1295
 160922        WHEN 1297
@@ -307,9 +574,26 @@ modificato da branch caramia
                 PERFORM RM29-CALL-GEOR
               WHEN 2291 THRU 2297
                 PERFORM RM29-CALL-GEOR
+090826        WHEN 1298
+090826*         Riconciliazione ordini/fatturato
+090826          PERFORM RS5-CALL-ORDR
+090826        WHEN 2298
+090826          PERFORM RS5-CALL-ORDR
       *--- Help
               WHEN 4051
-                PERFORM RMH2-CALL-HELP
+090826          PERFORM RH3-CALL-HELP-TOPIC
+
+090826*--- Gestione documentale
+090826        WHEN 4052
+090826          PERFORM RD0-CALL-DOCU
+
+090826*--- Diagnostica di sistema, sotto Help
+090826        WHEN 4053
+090826          PERFORM RH1-CALL-DIAG
+
+090826*--- Nascondi/ripristina voce dal proprio menu'
+090826        WHEN 4054
+090826          PERFORM RN1-TOGGLA-NASCOSTO
 
       *--- Conversioni
               WHEN 3020  THRU 3049
@@ -339,11 +623,18 @@ modificato da branch caramia
 290507          EVALUATE LSELE-BASE
 290507            WHEN 1131 THRU 1134
 250507              CALL "GSDITT00"    USING LWCOMAR
+090826*             Traccia sessione: cambio ditta.
+090826              MOVE    "CD"           TO  WS-SESS-EVENTO
+090826              PERFORM R160-LOG-SESSIONE
+090826*             Ditte recenti dell'operatore.
+090826              PERFORM RN2-REGISTRA-RECENTE
+090826              PERFORM RN3-CARICA-RECENTI
 250507              DESTROY HBASE001-HANDLE
 250507              MOVE TV-RAGE-DITT  TO  L-TITL-FUNC
 250507              MOVE LTITL-FORM    TO  TV-RAGE-DITT
-121009              PERFORM RF30-READ-MENU   
-250507              PERFORM ACU-HBASE001-Scrn  
+121009              PERFORM RF30-READ-MENU
+090826              PERFORM R170-ARM-IDLE-TIMER
+250507              PERFORM ACU-HBASE001-Scrn
 071009              PERFORM RG01-DISA-RILA
 121009              PERFORM RF30-CLOS-MENU
 250507          END-EVALUATE
@@ -351,8 +642,9 @@ modificato da branch caramia
 040509       DESTROY HBASE001-HANDLE
 040509         MOVE    TV-RAGE-DITT    TO  L-TITL-FUNC
 040509         MOVE    LTITL-FORM      TO  TV-RAGE-DITT
-121009       PERFORM RF30-READ-MENU   
-040509       PERFORM ACU-HBASE001-Scrn  
+121009       PERFORM RF30-READ-MENU
+090826       PERFORM R170-ARM-IDLE-TIMER
+040509       PERFORM ACU-HBASE001-Scrn
 071009       PERFORM RG01-DISA-RILA
 121009       PERFORM RF30-CLOS-MENU
       * avoid changing focus
@@ -363,6 +655,9 @@ modificato da branch caramia
       *
       * chiusura maschera
        R900-Exit.
+090826*      Traccia sessione: logout.
+090826       MOVE    "LO"              TO  WS-SESS-EVENTO
+090826       PERFORM R160-LOG-SESSIONE
            SET Exit-Pushed TO TRUE.
       * 
 
@@ -373,6 +668,20 @@ modificato da branch caramia
 
 021107       PERFORM  R600-CTRL-PACK
   "        IF WS-CTRL-PACK EQUAL 1
+090826*      Analitica utilizzo menu': una riga per ogni
+090826*      package effettivamente lanciato dall'operatore.
+090826         MOVE    LDATE-ACTL      TO  F0SUSO-DATA
+090826         MOVE    LDATEHORA(9:6)  TO  F0SUSO-ORA
+090826         MOVE    L-NUMR-INST     TO  F0SUSO-NUMR-INST
+090826         MOVE    LCODE-DITN      TO  F0SUSO-CODE-DITN
+090826         MOVE    L-IDENUTEN      TO  F0SUSO-IDEN-UTEN
+090826         MOVE    LPACK-ID        TO  F0SUSO-PACK-ID
+090826         MOVE    -3              TO  DSTF-IOSR
+090826       CALL  "URUSAG10"          USING F0SUSO LWCOMAR
+090826         MOVE    6               TO  DSTF-IOSR
+090826       CALL  "URUSAG10"          USING F0SUSO LWCOMAR
+090826         MOVE    -9              TO  DSTF-IOSR
+090826       CALL  "URUSAG10"          USING F0SUSO LWCOMAR
              EVALUATE LPACK-ID
                WHEN  "01"
                  CALL  "MBASE001"        USING LWCOMAR
@@ -410,6 +719,13 @@ modificato da branch caramia
                WHEN  "H2"
                  CALL  "MBASE0H2"        USING LWCOMAR
 
+090826         WHEN  "D0"
+090826           CALL  "MBASE0D0"        USING LWCOMAR
+
+090826         WHEN  "H3"
+090826           CALL  "UHTOPVW0"        USING L-HTOP-VIEW F0SHTOP
+090826                                         F0SHMAP LWCOMAR
+
              END-EVALUATE
            END-IF
                MOVE    WS-NOME-PROG    TO  LNOME-PRO2
@@ -449,7 +765,190 @@ modificato da branch caramia
                .       
        RMH2-CALL-HELP.
                MOVE    "H2"            TO  LPACK-ID
-               .       
+               .
+090826 RD0-CALL-DOCU.
+090826         MOVE    "D0"            TO  LPACK-ID
+090826         .
+090826*----------  GUIDA IN LINEA CONTESTUALE: APRE DIRETTAMENTE
+090826*            L'ARGOMENTO DELLA GUIDA ASSOCIATO ALL'ULTIMA VERA
+090826*            VOCE DI MENU' SELEZIONATA (WS-LAST-KEY-STATUS),
+090826*            CON RICERCA LIBERA PER PAROLA CHIAVE SU TUTTI GLI
+090826*            ARGOMENTI PER QUANDO L'OPERATORE NON SA SU QUALE
+090826*            SCHERMATA SI TROVI L'ARGOMENTO CHE CERCA.
+090826 RH3-CALL-HELP-TOPIC.
+090826         MOVE    WS-LAST-KEY-STATUS
+090826                                 TO  L-HTOP-VIEW-KEY-STATUS
+090826         MOVE    "H3"            TO  LPACK-ID
+090826         .
+090826*----> Autodiagnosi di sistema: apre e richiude
+090826*      URMNUC30/URHXTB20 per verificare che i file si aprano
+090826*      correttamente, legge lo spazio libero su disco e
+090826*      l'esito dell'ultimo backup notturno.
+090826 RH1-CALL-DIAG.
+090826     MOVE    "H2"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE    -3                TO  DSTF-IOSR
+090826     CALL  "URMNUC30"            USING RMN FAN LWCOMAR
+090826       IF  DSTF-IOSR EQUAL 1
+090826         MOVE  "OK"              TO  WS-DIAG-URMNUC30
+090826       ELSE
+090826         MOVE  "KO"              TO  WS-DIAG-URMNUC30
+090826       END-IF
+090826       MOVE    -9                TO  DSTF-IOSR
+090826     CALL  "URMNUC30"            USING RMN FAN LWCOMAR
+090826*
+090826       MOVE    -3                TO  DSTF-IOSR
+090826     CALL  "URHXTB20"            USING F0S LWCOMAR
+090826       IF  DSTF-IOSR EQUAL 1
+090826         MOVE  "OK"              TO  WS-DIAG-URHXTB20
+090826       ELSE
+090826         MOVE  "KO"              TO  WS-DIAG-URHXTB20
+090826       END-IF
+090826       MOVE    -9                TO  DSTF-IOSR
+090826     CALL  "URHXTB20"            USING F0S LWCOMAR
+090826*
+090826       CALL  "C$DISKSPACE"       USING WS-DIAG-SPAZIO-LIBE
+090826*
+090826       MOVE    -3                TO  DSTF-IOSR
+090826     CALL  "URBACKP0"            USING F0SBCKP LWCOMAR
+090826       MOVE    3                 TO  DSTF-IOSR
+090826     CALL  "URBACKP0"            USING F0SBCKP LWCOMAR
+090826       MOVE    -9                TO  DSTF-IOSR
+090826     CALL  "URBACKP0"            USING F0SBCKP LWCOMAR
+090826*      WS-DIAG-URMNUC30/WS-DIAG-URHXTB20/WS-DIAG-SPAZIO-LIBE e
+090826*      F0SBCKP-DATA/F0SBCKP-ESITO sono pronti per la video una
+090826*      volta disponibile il nuovo pannello di diagnostica nello
+090826*      Screen/Menu Designer.
+090826     END-IF
+090826     .
+090826*----> Nascondi/ripristina una voce del proprio menu'.
+090826*      WS-NASC-POSZMENU sara' valorizzato dal menu' contestuale
+090826*      di selezione una volta disponibile nello Screen/Menu
+090826*      Designer; il ramo di RG01-DELE-MNUC applica la scelta ad
+090826*      ogni successiva apertura del menu'.
+090826 RN1-TOGGLA-NASCOSTO.
+090826     MOVE    F09-IDEN-UTEN       TO  F0SNASC-IDEN-UTEN
+090826     MOVE    WS-NASC-POSZMENU    TO  F0SNASC-POSZMENU
+090826     MOVE    0                   TO  LREAD-FILE
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URNASC10"              USING F0SNASC LWCOMAR
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URNASC10"              USING F0SNASC LWCOMAR
+090826     IF  DSTF-IOSR EQUAL 1
+090826       MOVE  2                   TO  LREAD-FILE
+090826     ELSE
+090826       MOVE  1                   TO  LREAD-FILE
+090826     END-IF
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URNASC10"              USING F0SNASC LWCOMAR
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URNASC10"              USING F0SNASC LWCOMAR
+090826     PERFORM RF30-READ-MENU
+090826     PERFORM RG01-DISA-RILA
+090826     PERFORM RF30-CLOS-MENU
+090826     .
+090826*----> Esportazione fattura elettronica (SDI) per Vendite.
+090826*      "UFATTU10" scandisce da solo le testate documento non
+090826*      ancora inviate depositate su F0SVEND da MBASE026,
+090826*      produce l'XML FatturaPA e le segna come inviate; qui si
+090826*      passa al pacchetto Vendite perche' resti la stessa
+090826*      videata di partenza.
+090826 RS1-CALL-SDIE.
+090826     MOVE    "26"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE    0                 TO  L-SDIE-NUMR-ESPO
+090826     CALL  "UFATTU10"            USING L-SDIE-CTRL F0SVEND LWCOMAR
+090826     END-IF
+090826     .
+090826*----> Aging partite scoperte. "UPASCAG0" scandisce da solo le
+090826*      partite ancora aperte della ditta corrente depositate su
+090826*      F0SPASC da MBASE021 e produce il report bucketizzato per
+090826*      giorni di ritardo; si resta sul pacchetto Partite
+090826*      Scoperte perche' resti la stessa videata di partenza.
+090826 RS2-CALL-AGE.
+090826     MOVE    "21"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE  FAN-CODE-CLIE       TO  L-PASC-CODE-CLIE
+090826       MOVE  L-NUMR-INST         TO  L-PASC-NUMR-INST
+090826     CALL  "UPASCAG0"            USING L-PASC-CTRL F0SPASC LWCOMAR
+090826     END-IF
+090826     .
+090826*----> Alert scorte di magazzino. "UMAGAAL0" scandisce da solo le
+090826*      giacenze della ditta corrente depositate su F0SMAGA da
+090826*      MBASE025 e segnala gli articoli scesi sotto il punto di
+090826*      riordino; si resta sul pacchetto Magazzino perche' resti
+090826*      la stessa videata di partenza.
+090826 RS3-CALL-SCOR.
+090826     MOVE    "25"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE  FAN-CODE-CLIE       TO  L-MAGA-CODE-CLIE
+090826       MOVE  L-NUMR-INST         TO  L-MAGA-NUMR-INST
+090826     CALL  "UMAGAAL0"            USING L-MAGA-CTRL F0SMAGA LWCOMAR
+090826     END-IF
+090826     .
+090826*----> Esportazione CSV della griglia statistiche. "USTACSV0"
+090826*      preleva la griglia gia' depositata da MBASE027 per la
+090826*      ditta corrente e ne delega la conversione a "UCSVBAT0";
+090826*      si resta sul pacchetto Statistiche perche' resti la
+090826*      stessa videata di partenza.
+090826 RS4-CALL-CSVX.
+090826     MOVE    "27"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE  FAN-CODE-CLIE       TO  L-STAC-CODE-CLIE
+090826       MOVE  L-NUMR-INST         TO  L-STAC-NUMR-INST
+090826     CALL  "USTACSV0"            USING L-STAC-CTRL LWCOMAR
+090826     END-IF
+090826     .
+090826*----> Trasferimento interdeposito. "UMAGATR0" chiede a video il
+090826*      deposito di arrivo, l'articolo e la quantita', aggiorna le
+090826*      giacenze di partenza e di arrivo su F0SMAGA (tramite
+090826*      "URMAGA10") e deposita su F0STRAS la coppia di documenti
+090826*      collegati; si resta sul pacchetto Magazzino perche' resti
+090826*      la stessa videata di partenza.
+090826 RS5-CALL-TRAS.
+090826     MOVE    "25"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE  FAN-CODE-CLIE       TO  L-TRAS-CODE-CLIE
+090826       MOVE  L-NUMR-INST         TO  L-TRAS-NUMR-INST
+090826     CALL  "UMAGATR0"            USING L-TRAS-CTRL F0SMAGA
+090826                                       F0STRAS LWCOMAR
+090826     END-IF
+090826     .
+090826*----> Listino/sconti cliente. "USCONVE0" chiede a video il
+090826*      codice cliente e la percentuale di sconto concordata e la
+090826*      deposita su F0SSCON, dove Vendite (MBASE026) potra'
+090826*      recuperarla tramite "URSCON10" al momento di emettere il
+090826*      documento; si resta sul pacchetto Vendite perche' resti
+090826*      la stessa videata di partenza.
+090826 RS6-CALL-SCON.
+090826     MOVE    "26"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE  FAN-CODE-CLIE       TO  L-SCON-CODE-CLIE
+090826     CALL  "USCONVE0"            USING L-SCON-CTRL F0SSCON LWCOMAR
+090826     END-IF
+090826     .
+090826*----> Riconciliazione ordini/fatturato. "UORDREC0" scandisce da
+090826*      solo gli ordini chiusi della ditta corrente depositati su
+090826*      F0SORDI da MBASE029 e segnala quelli senza un documento
+090826*      di vendita corrispondente su F0SVEND; si resta sul
+090826*      pacchetto Gestione Ordini perche' resti la stessa videata
+090826*      di partenza.
+090826 RS5-CALL-ORDR.
+090826     MOVE    "29"                TO  LPACK-ID
+090826     PERFORM R600-CTRL-PACK
+090826     IF  WS-CTRL-PACK EQUAL 1
+090826       MOVE  FAN-CODE-CLIE       TO  L-ORDR-CODE-CLIE
+090826       MOVE  L-NUMR-INST         TO  L-ORDR-NUMR-INST
+090826     CALL  "UORDREC0"            USING L-ORDR-CTRL LWCOMAR
+090826     END-IF
+090826     .
        RME5-CALL-CONV.
                MOVE    "E5"            TO  LPACK-ID
                .       
@@ -457,26 +956,290 @@ modificato da branch caramia
       **------->  Controllo menu'
        R600-CTRL-PACK.
              MOVE      1               TO  WS-CTRL-PACK
-021107       PERFORM     VARYING CTR FROM 1 BY 1 UNTIL CTR > 15
-  "           IF F09-PACK-UTEN-X(CTR) NOT EQUAL SPACES 
+021107       PERFORM     VARYING CTR FROM 1 BY 1
+090826                   UNTIL CTR > WS-MAX-PACK-SLOT
+  "           IF F09-PACK-UTEN-X(CTR) NOT EQUAL SPACES
   "             MOVE   0               TO  WS-CTRL-PACK
   "           END-IF
   "          END-PERFORM
   "          IF  WS-CTRL-PACK EQUAL 0
-021107        PERFORM VARYING CTR FROM 1 BY 1 UNTIL CTR > 15
-  "            IF F09-PACK-UTEN-X(CTR) EQUAL LPACK-ID 
+021107        PERFORM VARYING CTR FROM 1 BY 1
+090826                UNTIL CTR > WS-MAX-PACK-SLOT
+  "            IF F09-PACK-UTEN-X(CTR) EQUAL LPACK-ID
   "             MOVE   1               TO  WS-CTRL-PACK
   "            END-IF
   "           END-PERFORM
              END-IF
+090826*      Licenza a pacchetti: package abilitato all'operatore ma
+090826*      con scadenza propria scaduta -> nega comunque
+090826*      l'accesso, a prescindere dalla licenza generale.
+090826       IF  WS-CTRL-PACK EQUAL 1
+090826         CALL  "UPCKLI10"        USING LWCOMAR
+090826         IF  L-PACK-STAT EQUAL "1"
+090826           MOVE  0               TO  WS-CTRL-PACK
+090826         END-IF
+090826       END-IF
              .
       *
+090826*----> Costruzione striscia preferiti operatore
+090826 R151-CARICA-FAVORITI.
+090826     MOVE    0                   TO  WS-NUMR-FAVO
+090826     INITIALIZE WS-FAV-TAB
+090826     MOVE    F09-IDEN-UTEN       TO  F09FAV-IDEN-UTEN
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URFAVU10"              USING F09FAV LWCOMAR
+090826     MOVE    1                   TO  WS-FAV-IOSR
+090826     MOVE    19                  TO  WS-FAV-READ-FILE
+090826   PERFORM UNTIL WS-FAV-IOSR NOT EQUAL 1
+090826     MOVE    WS-FAV-READ-FILE    TO  LREAD-FILE
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URFAVU10"              USING F09FAV LWCOMAR
+090826     MOVE    DSTF-IOSR           TO  WS-FAV-IOSR
+090826     IF  WS-FAV-IOSR EQUAL 1
+090826       PERFORM R152-INSERISCI-FAVO
+090826     END-IF
+090826     MOVE    9                   TO  WS-FAV-READ-FILE
+090826   END-PERFORM
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URFAVU10"              USING F09FAV LWCOMAR
+090826     .
+      *
+090826*----> Inserisce una voce nella tabella dei 5 preferiti,
+090826*      mantenendola ordinata per numero di utilizzi decrescente
+090826 R152-INSERISCI-FAVO.
+090826     IF  WS-NUMR-FAVO LESS 5
+090826       ADD     1                 TO  WS-NUMR-FAVO
+090826       MOVE    F09FAV-KEY-STATUS TO
+090826               WS-FAV-KEY-STATUS(WS-NUMR-FAVO)
+090826       MOVE    F09FAV-CONTA      TO
+090826               WS-FAV-CONTA(WS-NUMR-FAVO)
+090826     ELSE
+090826       IF  F09FAV-CONTA GREATER WS-FAV-CONTA(5)
+090826         MOVE  F09FAV-KEY-STATUS TO  WS-FAV-KEY-STATUS(5)
+090826         MOVE  F09FAV-CONTA      TO  WS-FAV-CONTA(5)
+090826       END-IF
+090826     END-IF
+090826     PERFORM VARYING CTR FROM WS-NUMR-FAVO BY -1
+090826             UNTIL CTR LESS 2
+090826       IF  WS-FAV-CONTA(CTR) GREATER WS-FAV-CONTA(CTR - 1)
+090826         MOVE  WS-FAV-KEY-STATUS(CTR)   TO  WS-FAV-SWAP-KEY
+090826         MOVE  WS-FAV-KEY-STATUS(CTR - 1) TO
+090826                 WS-FAV-KEY-STATUS(CTR)
+090826         MOVE  WS-FAV-SWAP-KEY          TO
+090826                 WS-FAV-KEY-STATUS(CTR - 1)
+090826         MOVE  WS-FAV-CONTA(CTR)        TO  WS-FAV-SWAP-CONTA
+090826         MOVE  WS-FAV-CONTA(CTR - 1)    TO  WS-FAV-CONTA(CTR)
+090826         MOVE  WS-FAV-SWAP-CONTA        TO
+090826                 WS-FAV-CONTA(CTR - 1)
+090826       END-IF
+090826     END-PERFORM
+090826     .
+      *
+090826*----> Traccia sessione: login/cambio ditta/logout.
+090826*      WS-SESS-EVENTO va valorizzato dal chiamante prima della
+090826*      PERFORM.
+090826 R160-LOG-SESSIONE.
+090826     MOVE    LDATE-ACTL          TO  F0SSESS-DATA
+090826     MOVE    LDATEHORA(9:6)      TO  F0SSESS-ORA
+090826     MOVE    L-NUMR-INST         TO  F0SSESS-NUMR-INST
+090826     MOVE    LCODE-DITN          TO  F0SSESS-CODE-DITN
+090826     MOVE    F09-IDEN-UTEN       TO  F0SSESS-IDEN-UTEN
+090826     MOVE    WS-SESS-EVENTO      TO  F0SSESS-EVENTO
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URSESS10"              USING F0SSESS LWCOMAR
+090826     MOVE    6                   TO  DSTF-IOSR
+090826   CALL  "URSESS10"              USING F0SSESS LWCOMAR
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URSESS10"              USING F0SSESS LWCOMAR
+090826     .
+      *
+090826*----> Arma/riarma il timeout di inattivita' della ditta
+090826*      corrente. Nessun effetto se FAN-IDLE-MINUTI
+090826*      e' ZERO.
+090826 R170-ARM-IDLE-TIMER.
+090826     MOVE    FAN-IDLE-MINUTI     TO  WS-IDLE-MINUTI
+090826     IF  WS-IDLE-MINUTI GREATER 0
+090826       MULTIPLY WS-IDLE-MINUTI BY 60000 GIVING WS-IDLE-MSEC
+090826       CALL  "W$TIMER"          USING WTIMER-SET
+090826                                       WS-TIMER-ID
+090826                                       WS-IDLE-MSEC
+090826     END-IF
+090826     .
+      *
+090826*----> Registra l'apertura della ditta corrente nella striscia
+090826*      delle ditte recenti dell'operatore.
+090826 RN2-REGISTRA-RECENTE.
+090826     MOVE    F09-IDEN-UTEN       TO  F0SRECD-IDEN-UTEN
+090826     MOVE    LCODE-DITN          TO  F0SRECD-CODE-DITN
+090826     MOVE    L-NUMR-INST         TO  F0SRECD-NUMR-INST
+090826     MOVE    FAN-RAGE-CLIE       TO  F0SRECD-RAGE-CLIE
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URRECD10"              USING F0SRECD LWCOMAR
+090826     MOVE    0                   TO  LREAD-FILE
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URRECD10"              USING F0SRECD LWCOMAR
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URRECD10"              USING F0SRECD LWCOMAR
+090826     .
+      *
+090826*----> Costruzione striscia ditte recenti operatore,
+090826*      per proporle prima dell'elenco completo al prossimo
+090826*      cambio ditta (GSDITT00).
+090826 RN3-CARICA-RECENTI.
+090826     MOVE    0                   TO  WS-NUMR-RECD
+090826     INITIALIZE WS-RECD-TAB
+090826     MOVE    F09-IDEN-UTEN       TO  F0SRECD-IDEN-UTEN
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URRECD10"              USING F0SRECD LWCOMAR
+090826     MOVE    1                   TO  WS-RECD-IOSR
+090826     MOVE    19                  TO  WS-RECD-READ-FILE
+090826   PERFORM UNTIL WS-RECD-IOSR NOT EQUAL 1
+090826     MOVE    WS-RECD-READ-FILE   TO  LREAD-FILE
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URRECD10"              USING F0SRECD LWCOMAR
+090826     MOVE    DSTF-IOSR           TO  WS-RECD-IOSR
+090826     IF  WS-RECD-IOSR EQUAL 1
+090826       PERFORM RN4-INSERISCI-RECENTE
+090826     END-IF
+090826     MOVE    9                   TO  WS-RECD-READ-FILE
+090826   END-PERFORM
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URRECD10"              USING F0SRECD LWCOMAR
+090826*      WS-RECD-TAB e' pronta per la video una volta disponibile
+090826*      il nuovo elenco "ditte recenti" nello Screen/Menu
+090826*      Designer, al posto dell'elenco completo di GSDITT00.
+090826     .
+      *
+090826*----> Inserisce una voce nella tabella delle 8 ditte recenti,
+090826*      mantenendola ordinata per data/ora di apertura decrescente
+090826 RN4-INSERISCI-RECENTE.
+090826     IF  WS-NUMR-RECD LESS 8
+090826       ADD     1                 TO  WS-NUMR-RECD
+090826       MOVE    F0SRECD-CODE-DITN TO
+090826               WS-RECD-CODE-DITN(WS-NUMR-RECD)
+090826       MOVE    F0SRECD-NUMR-INST TO
+090826               WS-RECD-NUMR-INST(WS-NUMR-RECD)
+090826       MOVE    F0SRECD-RAGE-CLIE TO
+090826               WS-RECD-RAGE-CLIE(WS-NUMR-RECD)
+090826       MOVE    F0SRECD-DATA      TO
+090826               WS-RECD-DATA(WS-NUMR-RECD)
+090826       MOVE    F0SRECD-ORA       TO
+090826               WS-RECD-ORA(WS-NUMR-RECD)
+090826     ELSE
+090826       IF  F0SRECD-DATA GREATER WS-RECD-DATA(8)
+090826         OR (F0SRECD-DATA EQUAL WS-RECD-DATA(8)
+090826             AND F0SRECD-ORA GREATER WS-RECD-ORA(8))
+090826         MOVE  F0SRECD-CODE-DITN TO  WS-RECD-CODE-DITN(8)
+090826         MOVE  F0SRECD-NUMR-INST TO  WS-RECD-NUMR-INST(8)
+090826         MOVE  F0SRECD-RAGE-CLIE TO  WS-RECD-RAGE-CLIE(8)
+090826         MOVE  F0SRECD-DATA      TO  WS-RECD-DATA(8)
+090826         MOVE  F0SRECD-ORA       TO  WS-RECD-ORA(8)
+090826       END-IF
+090826     END-IF
+090826     PERFORM VARYING CTR FROM WS-NUMR-RECD BY -1
+090826             UNTIL CTR LESS 2
+090826       IF  WS-RECD-DATA(CTR) GREATER WS-RECD-DATA(CTR - 1)
+090826         OR (WS-RECD-DATA(CTR) EQUAL WS-RECD-DATA(CTR - 1)
+090826             AND WS-RECD-ORA(CTR) GREATER WS-RECD-ORA(CTR - 1))
+090826         MOVE  WS-RECD-CODE-DITN(CTR)     TO
+090826                 WS-RECD-SWAP-CODE-DITN
+090826         MOVE  WS-RECD-CODE-DITN(CTR - 1)  TO
+090826                 WS-RECD-CODE-DITN(CTR)
+090826         MOVE  WS-RECD-SWAP-CODE-DITN      TO
+090826                 WS-RECD-CODE-DITN(CTR - 1)
+090826         MOVE  WS-RECD-NUMR-INST(CTR)     TO
+090826                 WS-RECD-SWAP-NUMR-INST
+090826         MOVE  WS-RECD-NUMR-INST(CTR - 1)  TO
+090826                 WS-RECD-NUMR-INST(CTR)
+090826         MOVE  WS-RECD-SWAP-NUMR-INST      TO
+090826                 WS-RECD-NUMR-INST(CTR - 1)
+090826         MOVE  WS-RECD-RAGE-CLIE(CTR)     TO
+090826                 WS-RECD-SWAP-RAGE-CLIE
+090826         MOVE  WS-RECD-RAGE-CLIE(CTR - 1)  TO
+090826                 WS-RECD-RAGE-CLIE(CTR)
+090826         MOVE  WS-RECD-SWAP-RAGE-CLIE      TO
+090826                 WS-RECD-RAGE-CLIE(CTR - 1)
+090826         MOVE  WS-RECD-DATA(CTR)          TO  WS-RECD-SWAP-DATA
+090826         MOVE  WS-RECD-DATA(CTR - 1)      TO  WS-RECD-DATA(CTR)
+090826         MOVE  WS-RECD-SWAP-DATA          TO
+090826                 WS-RECD-DATA(CTR - 1)
+090826         MOVE  WS-RECD-ORA(CTR)           TO  WS-RECD-SWAP-ORA
+090826         MOVE  WS-RECD-ORA(CTR - 1)       TO  WS-RECD-ORA(CTR)
+090826         MOVE  WS-RECD-SWAP-ORA           TO  WS-RECD-ORA(CTR - 1)
+090826       END-IF
+090826     END-PERFORM
+090826     .
+      *
+090826*----> Cruscotto multi-ditta: cumula i totali di
+090826*      tutte le ditte del gruppo cliente corrente, presi dagli
+090826*      ultimi valori depositati da MBASE025/MBASE026 in
+090826*      F0SDASH, cosi' l'operatore non deve piu' passare una
+090826*      per una tutte le ditte via GSDITT00 per farsi un'idea
+090826*      del totale del gruppo.
+090826 RD00-DASH-MULTI.
+090826     IF  L-MULT-AZIE NOT EQUAL 1
+090826       DISPLAY MESSAGE BOX "Funzione riservata ai clienti",
+090826                           " multi-ditta",
+090826                           TITLE "Attenzione !!!"
+090826                           TYPE 1
+090826                           ICON 2
+090826       EXIT PARAGRAPH
+090826     END-IF
+090826     MOVE    0                   TO  WS-DASH-NUMR-DITTE
+090826     MOVE    0                   TO  WS-DASH-TOT-APER
+090826     MOVE    0                   TO  WS-DASH-TOT-VEND
+090826     MOVE    FAN-CODE-CLIE       TO  F0SDASH-CODE-CLIE
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URDASH10"              USING F0SDASH LWCOMAR
+090826     MOVE    1                   TO  WS-DASH-IOSR
+090826     MOVE    19                  TO  WS-DASH-READ-FILE
+090826   PERFORM UNTIL WS-DASH-IOSR NOT EQUAL 1
+090826     MOVE    WS-DASH-READ-FILE   TO  LREAD-FILE
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URDASH10"              USING F0SDASH LWCOMAR
+090826     MOVE    DSTF-IOSR           TO  WS-DASH-IOSR
+090826     IF  WS-DASH-IOSR EQUAL 1
+090826       ADD     1                 TO  WS-DASH-NUMR-DITTE
+090826       ADD     F0SDASH-TOT-APER  TO  WS-DASH-TOT-APER
+090826       ADD     F0SDASH-TOT-VEND  TO  WS-DASH-TOT-VEND
+090826     END-IF
+090826     MOVE    9                   TO  WS-DASH-READ-FILE
+090826   END-PERFORM
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URDASH10"              USING F0SDASH LWCOMAR
+090826*      WS-DASH-NUMR-DITTE/WS-DASH-TOT-APER/WS-DASH-TOT-VEND sono
+090826*      pronti per la video una volta disponibile il nuovo
+090826*      pannello nello Screen/Menu Designer.
+090826     .
+      *
       *----------------- G E S T I O N E    M E N U ' ------------------
       *
+090826*----> Password di servizio dell'installazione, letta una sola
+090826*      volta ad inizio sessione: sostituisce il letterale "MAN"
+090826*      un tempo confrontato direttamente con F09-PASS-UTEN, cosi'
+090826*      che il bypass SYSADM sia governato da una password propria
+090826*      di ogni installazione (F0S-MAST-PASS) e non da un valore
+090826*      identico su tutti i siti. Se F0S non e' ancora stata
+090826*      inizializzata per questa installazione resta valido il
+090826*      default "MAN" gia' scritto da UBASE001 al primo avvio.
+090826 RF29-LEGGI-MAST-PASS.
+090826     MOVE    "MAN"               TO  W-MAST-PASS
+090826     MOVE    -3                  TO  DSTF-IOSR
+090826   CALL  "URHXTB20"              USING F0S LWCOMAR
+090826     MOVE    0                   TO  LREAD-FILE
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URHXTB20"              USING F0S LWCOMAR
+090826     IF  DSTF-IOSR EQUAL 1
+090826       MOVE  F0S-MAST-PASS       TO  W-MAST-PASS
+090826     END-IF
+090826     MOVE    -9                  TO  DSTF-IOSR
+090826   CALL  "URHXTB20"              USING F0S LWCOMAR
+090826     .
       *
       *----> Lettura parte anagrafica Menù
        RF30-READ-MENU.
-           IF F09-IDEN-UTEN EQUAL "SYSADM" AND F09-PASS-UTEN EQUAL "MAN"
+090826     IF F09-IDEN-UTEN EQUAL "SYSADM" AND
+090826        F09-PASS-UTEN EQUAL W-MAST-PASS
              EXIT PARAGRAPH
            END-IF
 
@@ -503,13 +1266,19 @@ modificato da branch caramia
       *
       *----> Lettura menù Cliente per disabilitare rilancio
        RG01-DISA-RILA.
-           IF F09-IDEN-UTEN EQUAL "SYSADM" AND F09-PASS-UTEN EQUAL "MAN"
+090826     IF F09-IDEN-UTEN EQUAL "SYSADM" AND
+090826        F09-PASS-UTEN EQUAL W-MAST-PASS
              EXIT PARAGRAPH
            END-IF
                MOVE    FAN-CODE-CLIE   TO  RMN-CODE-CLIE
                MOVE    FAN-VERS-GEST   TO  RMN-VERS-GEST
                MOVE    LOW-VALUE       TO  RMN-POSZMENU
                MOVE    "M"             TO  RMN-TIPO-RECO DSTF-TRKR
+090826*        Apre le personalizzazioni dell'operatore:
+090826*        una lettura per voce di menu' nel ciclo sottostante.
+090826         MOVE    F09-IDEN-UTEN   TO  F0SNASC-IDEN-UTEN
+090826         MOVE    -3              TO  DSTF-IOSR
+090826       CALL  "URNASC10"          USING F0SNASC LWCOMAR
                MOVE    1               TO  WS-DSTF-IOSR
                MOVE    19              TO  WS-READ-FILE
              PERFORM UNTIL WS-DSTF-IOSR NOT EQUAL 1
@@ -530,24 +1299,38 @@ modificato da branch caramia
                    END-IF
                  END-IF
                END-IF
-               MOVE    9               TO  WS-READ-FILE               
+               MOVE    9               TO  WS-READ-FILE
              END-PERFORM
+090826         MOVE    -9              TO  DSTF-IOSR
+090826       CALL  "URNASC10"          USING F0SNASC LWCOMAR
       *display menù
            MOVE Menu-Handle TO HBASE001-Mn-1-Handle
            CALL "W$MENU" USING Wmenu-Show, HBASE001-Mn-1-Handle
              .
-      
+
       *----> Disabilita rilancio menù
        RG01-DELE-MNUC.
            IF RMN-INDC-MENU EQUAL "D"
-               MOVE    RMN-CODE-PROG   TO  WS-CODE-PROG 
+               MOVE    RMN-CODE-PROG   TO  WS-CODE-PROG
             CALL "W$MENU" USING WMENU-DISABLE, MENU-HANDLE, WS-CODE-PROG
            END-IF
+090826*    Voce nascosta dal singolo operatore: stessa
+090826*    chiamata di disabilitazione, ma non tocca RMN-INDC-MENU
+090826*    ne' gli altri operatori che vedono ancora la voce.
+090826     MOVE    RMN-POSZMENU        TO  F0SNASC-POSZMENU
+090826     MOVE    0                   TO  LREAD-FILE
+090826     MOVE    3                   TO  DSTF-IOSR
+090826   CALL  "URNASC10"              USING F0SNASC LWCOMAR
+090826     IF  DSTF-IOSR EQUAL 1
+090826       MOVE  RMN-CODE-PROG       TO  WS-CODE-PROG
+090826    CALL "W$MENU" USING WMENU-DISABLE, MENU-HANDLE, WS-CODE-PROG
+090826     END-IF
            .
       *
       *----> Close File Menù
        RF30-CLOS-MENU.
-           IF F09-IDEN-UTEN EQUAL "SYSADM" AND F09-PASS-UTEN EQUAL "MAN"
+090826     IF F09-IDEN-UTEN EQUAL "SYSADM" AND
+090826        F09-PASS-UTEN EQUAL W-MAST-PASS
              EXIT PARAGRAPH
            END-IF
                MOVE    -9              TO  DSTF-IOSR
