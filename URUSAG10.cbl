@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URUSAG10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - CODA (APPEND-ONLY) DI ANALITICA UTILIZZO MENU',      ****
+      *****     RICHIAMATO DA GBASE001 AD OGNI        ****
+      *****     LANCIO DI PACKAGE DA R200-LAV                        ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI      6 = SCRIVI     -9 = CHIUDI ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SUSO-FILE          ASSIGN TO "F0SUSO"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SUSO-FILE.
+       COPY "F0SUSO.REC" REPLACING F0SUSO BY F0SUSO-REC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SUSO.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SUSO LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN EXTEND F0SUSO-FILE
+               IF  WL-FILE-STATUS EQUAL "35" OR "05"
+                 OPEN OUTPUT F0SUSO-FILE
+               END-IF
+             WHEN 6
+               MOVE    F0SUSO          TO  F0SUSO-REC
+               WRITE   F0SUSO-REC
+             WHEN -9
+               CLOSE   F0SUSO-FILE
+           END-EVALUATE
+           EXIT PROGRAM.
+      *(END)
