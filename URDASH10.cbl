@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URDASH10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - TOTALI DITTA PER IL CRUSCOTTO MULTI-DITTA, ****
+      *****     RICHIAMATO DA GBASE001 SIA PER AGGIORNARE IL TOTALE  ****
+      *****     DI UNA SINGOLA DITTA (LREAD-FILE = 0, uso previsto   ****
+      *****     DA MBASE025/MBASE026) SIA PER SOMMARE I TOTALI DI    ****
+      *****     TUTTE LE DITTE DI UN GRUPPO (LREAD-FILE = 19/9)      ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SDASH-FILE         ASSIGN TO "F0SDASH"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SDASH-CHIAVE OF
+                                                        F0SDASH-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SDASH-FILE.
+       COPY "F0SDASH.REC" REPLACING ==F0SDASH== BY ==F0SDASH-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-CODE-CERCA               PIC 9(04)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0SDASH.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SDASH LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SDASH-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SDASH-FILE
+                 CLOSE       F0SDASH-FILE
+                 OPEN I-O    F0SDASH-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Aggiorna il totale di una singola ditta
+                   MOVE F0SDASH            TO  F0SDASH-REC
+                   READ F0SDASH-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SDASH-REC
+                   ELSE
+                     WRITE   F0SDASH-REC
+                   END-IF
+                 WHEN 19
+      *              Inizio cumulo ditte dello stesso gruppo cliente
+                   MOVE F0SDASH-CODE-CLIE OF F0SDASH
+                                           TO  WL-CODE-CERCA
+                   MOVE WL-CODE-CERCA     TO
+                                F0SDASH-CODE-CLIE OF F0SDASH-REC
+                   MOVE 0                  TO
+                                F0SDASH-NUMR-INST OF F0SDASH-REC
+                   START F0SDASH-FILE KEY NOT LESS
+                                F0SDASH-CHIAVE OF F0SDASH-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   IF  WL-FILE-STATUS NOT EQUAL "10"
+                     READ F0SDASH-FILE NEXT RECORD
+                       AT END
+                         MOVE "10"         TO  WL-FILE-STATUS
+                     END-READ
+                     IF  F0SDASH-CODE-CLIE OF F0SDASH-REC
+                                NOT EQUAL WL-CODE-CERCA
+                       MOVE "10"           TO  WL-FILE-STATUS
+                     END-IF
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SDASH-REC       TO  F0SDASH
+                   END-IF
+                 WHEN 9
+      *              Prosegue il cumulo ditte dello stesso gruppo
+                   READ F0SDASH-FILE NEXT RECORD
+                     AT END
+                       MOVE "10"           TO  WL-FILE-STATUS
+                   END-READ
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     AND F0SDASH-CODE-CLIE OF F0SDASH-REC
+                                NOT EQUAL WL-CODE-CERCA
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SDASH-REC       TO  F0SDASH
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SDASH-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
