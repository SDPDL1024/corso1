@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UHTOPVW0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****    FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   VISUALIZZATORE DELLA GUIDA IN LINEA CONTESTUALE: RICEVE
+      *****   IL CODICE KEY-STATUS DELLA SCHERMATA SU CUI SI TROVAVA
+      *****   L'OPERATORE (L-HTVW-KEY-STATUS) E, TRAMITE "URHMAP10",
+      *****   RISOLVE L'ARGOMENTO DELLA GUIDA CHE GLI COMPETE; SE NON
+      *****   NE ESISTE UNO SPECIFICO, MOSTRA L'ARGOMENTO GENERALE
+      *****   (WL-TOPIC-DEFA). L'ARGOMENTO TROVATO VIENE LETTO TRAMITE
+      *****   "URHTOP10" E MOSTRATO A VIDEO (TITOLO E RIGHE DI TESTO).
+      *****
+      *****   OFFRE INOLTRE UNA RICERCA LIBERA PER PAROLA CHIAVE, SU
+      *****   TITOLO E PAROLE CHIAVE DI TUTTI GLI ARGOMENTI (SEMPRE
+      *****   TRAMITE "URHTOP10"), PER QUANDO L'OPERATORE NON SA SU
+      *****   QUALE SCHERMATA SI TROVI L'ARGOMENTO CHE CERCA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-RISP                     PIC X(01)      VALUE SPACE.
+       77  WL-INDICE                   PIC S9(04) COMP VALUE ZERO.
+       77  WL-TOPIC-DEFA               PIC X(06)      VALUE "GENERA".
+       77  WL-FINE-RICE                PIC X(01)      VALUE SPACE.
+           88  WL-FINE-RICE-SI                        VALUE "S".
+      *
+       LINKAGE SECTION.
+       01  L-HTVW-CTRL.
+           03  L-HTVW-KEY-STATUS       PIC 9(04).
+       COPY "F0SHTOP.REC".
+       COPY "F0SHMAP.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  L-HTVW-CTRL F0SHTOP F0SHMAP
+                                          LWCOMAR.
+       ENTRYS.
+       PAR-0.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URHMAP10"              USING F0SHMAP LWCOMAR
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+      *
+           MOVE    L-HTVW-KEY-STATUS   TO  F0SHMAP-KEY-STATUS
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URHMAP10"              USING F0SHMAP LWCOMAR
+           IF  DSTF-IOSR EQUAL 1
+             MOVE    F0SHMAP-CODE-TOPIC TO  F0SHTOP-CODE-TOPIC
+           ELSE
+             MOVE    WL-TOPIC-DEFA     TO  F0SHTOP-CODE-TOPIC
+           END-IF
+           PERFORM RT2-MOSTRA-ARGOMENTO
+      *
+           MOVE    SPACE               TO  WL-FINE-RICE
+           PERFORM RT7-RICERCA-LIBERA
+               UNTIL WL-FINE-RICE-SI
+      *
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URHMAP10"              USING F0SHMAP LWCOMAR
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  LEGGE E MOSTRA A VIDEO L'ARGOMENTO IL CUI CODICE E'
+      *            GIA' STATO VALORIZZATO IN F0SHTOP-CODE-TOPIC
+       RT2-MOSTRA-ARGOMENTO.
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+           IF  DSTF-IOSR NOT EQUAL 1
+             DISPLAY "GUIDA NON DISPONIBILE PER QUESTO ARGOMENTO"
+           ELSE
+             DISPLAY "ARGOMENTO " F0SHTOP-CODE-TOPIC " - "
+                     F0SHTOP-TITOLO
+             MOVE    ZERO              TO  WL-INDICE
+             PERFORM RT3-RIGA-TESTO
+                 UNTIL WL-INDICE EQUAL F0SHTOP-NUMR-RIGHE
+           END-IF
+           .
+      ******************************************************************
+      *----------  MOSTRA UNA RIGA DI TESTO DELL'ARGOMENTO CORRENTE
+       RT3-RIGA-TESTO.
+           ADD  1                      TO  WL-INDICE
+           DISPLAY F0SHTOP-RIGA-TEST (WL-INDICE)
+           .
+      ******************************************************************
+      *----------  RICERCA LIBERA PER PAROLA CHIAVE
+       RT7-RICERCA-LIBERA.
+           DISPLAY "RICERCARE UN ALTRO ARGOMENTO PER PAROLA CHIAVE ? "
+                   "(S/N) : " WITH NO ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP NOT EQUAL "S") AND (WL-RISP NOT EQUAL "s")
+             SET  WL-FINE-RICE-SI      TO  TRUE
+           ELSE
+             DISPLAY "PAROLA CHIAVE               : " WITH NO
+                     ADVANCING
+             ACCEPT   F0SHTOP-PARO-CHIA
+             MOVE    19                TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL  "URHTOP10"            USING F0SHTOP LWCOMAR
+             IF  DSTF-IOSR NOT EQUAL 1
+               DISPLAY "NESSUN ARGOMENTO TROVATO"
+             ELSE
+               PERFORM RT8-SCEGLI-ARGOMENTO
+                   UNTIL DSTF-IOSR NOT EQUAL 1
+             END-IF
+           END-IF
+           .
+      ******************************************************************
+      *----------  MOSTRA UN ARGOMENTO TROVATO DALLA RICERCA E CHIEDE
+      *            SE APRIRLO PER INTERO O PROSEGUIRE LA RICERCA
+       RT8-SCEGLI-ARGOMENTO.
+           DISPLAY "TROVATO " F0SHTOP-CODE-TOPIC " - " F0SHTOP-TITOLO
+           DISPLAY "APRIRE QUESTO ARGOMENTO ? (S/N) : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP EQUAL "S") OR (WL-RISP EQUAL "s")
+             PERFORM RT2-MOSTRA-ARGOMENTO
+             MOVE    0                 TO  DSTF-IOSR
+           ELSE
+             MOVE    9                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL  "URHTOP10"            USING F0SHTOP LWCOMAR
+           END-IF
+           .
+      *(END)
