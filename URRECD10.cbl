@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URRECD10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - DITTE RECENTI PER OPERATORE, RICHIAMATO DA ****
+      *****     GBASE001 SIA PER REGISTRARE L'APERTURA DI UNA DITTA  ****
+      *****     TRAMITE GSDITT00 (LREAD-FILE = 0) SIA PER SCORRERLE  ****
+      *****     IN LETTURA (LREAD-FILE = 19/9) E COSTRUIRE LA        ****
+      *****     STRISCIA DELLE ULTIME DITTE VISITATE                 ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SRECD-FILE         ASSIGN TO "F0SRECD"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SRECD-CHIAVE OF
+                                                        F0SRECD-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SRECD-FILE.
+       COPY "F0SRECD.REC" REPLACING ==F0SRECD== BY ==F0SRECD-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-IDEN-CERCA               PIC X(08)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SRECD.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SRECD LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SRECD-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SRECD-FILE
+                 CLOSE       F0SRECD-FILE
+                 OPEN I-O    F0SRECD-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Registra/aggiorna l'apertura di una ditta
+                   MOVE F0SRECD            TO  F0SRECD-REC
+                   READ F0SRECD-FILE
+                   MOVE LDATE-ACTL         TO
+                              F0SRECD-DATA OF F0SRECD-REC
+                   MOVE LDATEHORA(9:6)     TO
+                              F0SRECD-ORA OF F0SRECD-REC
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SRECD-REC
+                   ELSE
+                     WRITE F0SRECD-REC
+                   END-IF
+                   MOVE F0SRECD-REC         TO  F0SRECD
+                 WHEN 19
+      *              Inizio scorrimento delle ditte di un operatore
+                   MOVE F0SRECD-IDEN-UTEN OF F0SRECD
+                                           TO  WL-IDEN-CERCA
+                   MOVE WL-IDEN-CERCA      TO
+                                F0SRECD-IDEN-UTEN OF F0SRECD-REC
+                   MOVE 0                  TO
+                                F0SRECD-CODE-DITN OF F0SRECD-REC
+                   MOVE 0                  TO
+                                F0SRECD-NUMR-INST OF F0SRECD-REC
+                   START F0SRECD-FILE KEY NOT LESS
+                                F0SRECD-CHIAVE OF F0SRECD-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   IF  WL-FILE-STATUS NOT EQUAL "10"
+                     READ F0SRECD-FILE NEXT RECORD
+                       AT END
+                         MOVE "10"         TO  WL-FILE-STATUS
+                     END-READ
+                     IF  F0SRECD-IDEN-UTEN OF F0SRECD-REC
+                                NOT EQUAL WL-IDEN-CERCA
+                       MOVE "10"           TO  WL-FILE-STATUS
+                     END-IF
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SRECD-REC      TO  F0SRECD
+                   END-IF
+                 WHEN 9
+      *              Prosegue lo scorrimento dello stesso operatore
+                   READ F0SRECD-FILE NEXT RECORD
+                     AT END
+                       MOVE "10"           TO  WL-FILE-STATUS
+                   END-READ
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     AND F0SRECD-IDEN-UTEN OF F0SRECD-REC
+                                NOT EQUAL WL-IDEN-CERCA
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SRECD-REC      TO  F0SRECD
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SRECD-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
