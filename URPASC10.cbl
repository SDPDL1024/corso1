@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URPASC10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - PARTITE APERTE (SCADENZARIO), DEPOSITATE DA MBASE021 ****
+      *****     (LREAD-FILE = 0) E SCANDITE DALL'AGING PER DITTA,     ****
+      *****     SOLO QUELLE ANCORA APERTE (LREAD-FILE = 19 PER        ****
+      *****     INIZIARE LA SCANSIONE, 9 PER PROSEGUIRLA)             ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SPASC-FILE         ASSIGN TO "F0SPASC"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SPASC-CHIAVE OF
+                                                        F0SPASC-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SPASC-FILE.
+       COPY "F0SPASC.REC" REPLACING ==F0SPASC== BY ==F0SPASC-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-TROVATO                  PIC X          VALUE "N".
+           88  WL-TROVATO-SI                          VALUE "S".
+       77  WL-FILT-CODE-CLIE           PIC 9(04)      VALUE ZERO.
+       77  WL-FILT-NUMR-INST           PIC 9(04)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0SPASC.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SPASC LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SPASC-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SPASC-FILE
+                 CLOSE       F0SPASC-FILE
+                 OPEN I-O    F0SPASC-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna una partita
+                   MOVE F0SPASC            TO  F0SPASC-REC
+                   READ F0SPASC-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SPASC-REC
+                   ELSE
+                     WRITE   F0SPASC-REC
+                   END-IF
+                 WHEN 19
+      *              Inizio scansione delle partite ancora aperte di
+      *              una ditta
+                   MOVE F0SPASC-CODE-CLIE OF F0SPASC
+                                          TO  WL-FILT-CODE-CLIE
+                   MOVE F0SPASC-NUMR-INST OF F0SPASC
+                                          TO  WL-FILT-NUMR-INST
+                   MOVE LOW-VALUES        TO
+                                F0SPASC-CHIAVE OF F0SPASC-REC
+                   MOVE WL-FILT-CODE-CLIE TO
+                                F0SPASC-CODE-CLIE OF F0SPASC-REC
+                   MOVE WL-FILT-NUMR-INST TO
+                                F0SPASC-NUMR-INST OF F0SPASC-REC
+                   START F0SPASC-FILE KEY NOT LESS
+                                F0SPASC-CHIAVE OF F0SPASC-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-DITTA-APER
+                   IF  WL-TROVATO-SI
+                     MOVE F0SPASC-REC       TO  F0SPASC
+                   END-IF
+                 WHEN 9
+      *              Prosegue la scansione delle partite aperte della
+      *              ditta
+                   PERFORM CERCA-DITTA-APER
+                   IF  WL-TROVATO-SI
+                     MOVE F0SPASC-REC       TO  F0SPASC
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SPASC-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+       CERCA-DITTA-APER.
+           MOVE    "N"                 TO  WL-TROVATO
+           PERFORM UNTIL WL-TROVATO-SI OR WL-FILE-STATUS NOT EQUAL "00"
+             READ F0SPASC-FILE NEXT RECORD
+               AT END
+                 MOVE "10"             TO  WL-FILE-STATUS
+             END-READ
+             IF  WL-FILE-STATUS EQUAL "00"
+               IF  F0SPASC-CODE-CLIE OF F0SPASC-REC NOT EQUAL
+                                              WL-FILT-CODE-CLIE
+                 OR F0SPASC-NUMR-INST OF F0SPASC-REC NOT EQUAL
+                                              WL-FILT-NUMR-INST
+      *              Superata la chiave della ditta cercata: fine
+      *              scansione
+                 MOVE "10"             TO  WL-FILE-STATUS
+               ELSE
+                 IF  F0SPASC-APERTA OF F0SPASC-REC
+                   MOVE "S"            TO  WL-TROVATO
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+      *(END)
