@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UHTOPMU0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****    FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   MANUTENZIONE DEGLI ARGOMENTI DELLA GUIDA IN LINEA
+      *****   (F0SHTOP): CHIEDE A VIDEO IL CODICE ARGOMENTO, IL TITOLO,
+      *****   LE PAROLE CHIAVE PER LA RICERCA LIBERA E LE RIGHE DI
+      *****   TESTO DELLA GUIDA VERA E PROPRIA, E DEPOSITA IL TUTTO
+      *****   TRAMITE "URHTOP10". CHIEDE INOLTRE UNO O PIU' CODICI
+      *****   KEY-STATUS (LE VOCI DI MENU' DI GBASE001) DA ASSOCIARE
+      *****   ALL'ARGOMENTO, E LI DEPOSITA TRAMITE "URHMAP10", COSI'
+      *****   CHE IL TASTO GUIDA POSSA APRIRE DIRETTAMENTE IL TOPIC
+      *****   DELLA SCHERMATA SU CUI SI TROVA L'OPERATORE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-RISP                     PIC X(01)      VALUE SPACE.
+       77  WL-INDICE                   PIC S9(04) COMP VALUE ZERO.
+       77  WL-KEY-STATUS               PIC 9(04)      VALUE ZERO.
+      *
+       LINKAGE SECTION.
+       01  L-HTOP-CTRL.
+           03  L-HTOP-ESITO            PIC X(01).
+               88  L-HTOP-ESITO-OK                    VALUE "S".
+       COPY "F0SHTOP.REC".
+       COPY "F0SHMAP.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  L-HTOP-CTRL F0SHTOP F0SHMAP
+                                          LWCOMAR.
+       ENTRYS.
+       PAR-0.
+           MOVE    SPACE               TO  L-HTOP-ESITO
+           DISPLAY "MANUTENZIONE ARGOMENTI GUIDA IN LINEA"
+           DISPLAY "CODICE ARGOMENTO (AAAAAA)   : " WITH NO ADVANCING
+           ACCEPT   F0SHTOP-CODE-TOPIC
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+           MOVE    1                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+           IF  DSTF-IOSR EQUAL 1
+             DISPLAY "ARGOMENTO GIA' PRESENTE - TITOLO ATTUALE "
+                     F0SHTOP-TITOLO
+           END-IF
+           DISPLAY "TITOLO                      : " WITH NO ADVANCING
+           ACCEPT   F0SHTOP-TITOLO
+           DISPLAY "PAROLE CHIAVE PER LA RICERCA LIBERA : " WITH NO
+                   ADVANCING
+           ACCEPT   F0SHTOP-PARO-CHIA
+           MOVE    ZERO                TO  WL-INDICE
+                                            F0SHTOP-NUMR-RIGHE
+           PERFORM RT2-RIGA-TESTO
+               UNTIL WL-INDICE EQUAL 10 OR WL-RISP EQUAL "F"
+                                        OR WL-RISP EQUAL "f"
+           DISPLAY "CONFERMI LA REGISTRAZIONE ? (S/N) : " WITH NO
+                   ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP NOT EQUAL "S") AND (WL-RISP NOT EQUAL "s")
+             DISPLAY "OPERAZIONE ANNULLATA"
+             GO TO CHIU-HTOP
+           END-IF
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL  "URHTOP10"              USING F0SHTOP LWCOMAR
+      *
+           PERFORM RT7-ASSOCIA-VOCE-MENU
+               UNTIL WL-KEY-STATUS EQUAL ZERO
+           MOVE    "S"                 TO  L-HTOP-ESITO
+           DISPLAY "ARGOMENTO GUIDA REGISTRATO"
+           EXIT PROGRAM.
+       CHIU-HTOP.
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  CHIEDE UNA RIGA DI TESTO DELLA GUIDA
+       RT2-RIGA-TESTO.
+           DISPLAY "ALTRA RIGA DI TESTO ? (S/N, F=FINE ARGOMENTO) : "
+                   WITH NO ADVANCING
+           ACCEPT   WL-RISP
+           IF  (WL-RISP EQUAL "S") OR (WL-RISP EQUAL "s")
+             ADD  1                    TO  WL-INDICE
+             DISPLAY "RIGA " WL-INDICE " : " WITH NO ADVANCING
+             ACCEPT   F0SHTOP-RIGA-TEST (WL-INDICE)
+             ADD  1                    TO  F0SHTOP-NUMR-RIGHE
+           END-IF
+           .
+      ******************************************************************
+      *----------  ASSOCIA UNA VOCE DI MENU' (KEY-STATUS) ALL'ARGOMENTO
+      *            APPENA REGISTRATO
+       RT7-ASSOCIA-VOCE-MENU.
+           DISPLAY "CODICE KEY-STATUS DA ASSOCIARE (0=FINE) : " WITH
+                   NO ADVANCING
+           ACCEPT   WL-KEY-STATUS
+           IF  WL-KEY-STATUS NOT EQUAL ZERO
+             MOVE    WL-KEY-STATUS     TO  F0SHMAP-KEY-STATUS
+             MOVE    F0SHTOP-CODE-TOPIC OF F0SHTOP
+                                       TO  F0SHMAP-CODE-TOPIC
+             MOVE    -3                TO  DSTF-IOSR
+             CALL  "URHMAP10"            USING F0SHMAP LWCOMAR
+             MOVE    0                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL  "URHMAP10"            USING F0SHMAP LWCOMAR
+             MOVE    -9                TO  DSTF-IOSR
+             CALL  "URHMAP10"            USING F0SHMAP LWCOMAR
+           END-IF
+           .
+      *(END)
