@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UGDPR010.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   ESTRAZIONE O ANONIMIZZAZIONE, PER UNA SINGOLA DITTA, DEI
+      *****   DATI PERSONALI DETENUTI DAL GESTIONALE, A FRONTE DI UNA
+      *****   RICHIESTA GDPR ("COSA CONSERVATE SU DI ME" / DIRITTO
+      *****   ALL'OBLIO). COPRE L'ANAGRAFICA DITTA (FAN, TRAMITE
+      *****   "URGDPR10") E LE TESTATE DOCUMENTO VENDITE CON I DATI DEL
+      *****   CLIENTE DESTINATARIO (F0SVEND, TRAMITE "URFATT10").
+      *****
+      *****   LGDPR-MODO :
+      *****     "E" = ESPORTA   scrive su GDPREXP i dati posseduti
+      *****     "C" = CANCELLA  anonimizza i dati identificativi,
+      *****           lasciando invariati importi e numerazione
+      *****           documento ai fini della conservazione contabile
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GDPREXP-FILE         ASSIGN TO "GDPREXP"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-EXP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GDPREXP-FILE.
+       01  GDPREXP-REC                 PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-EXP                 PIC X(02)   VALUE SPACES.
+       77  W-LINEA                     PIC X(200)  VALUE SPACES.
+       77  W-RIGA-IND                  PIC S99     COMP-3 VALUE 0.
+       77  W-RIGA-IND-ED               PIC 99             VALUE 0.
+      *
+       COPY "FAN.REC".
+       COPY "F0SVEND.REC".
+      *
+       LINKAGE SECTION.
+       01  LGDPR-CTRL.
+           03  LGDPR-CODE-CLIE         PIC 9(04).
+           03  LGDPR-NUMR-INST         PIC 9(04).
+           03  LGDPR-MODO              PIC X(01).
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LGDPR-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN OUTPUT GDPREXP-FILE
+           PERFORM 1000-TRATTA-FAN
+           PERFORM 2000-TRATTA-VENDITE
+           CLOSE GDPREXP-FILE
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  ANAGRAFICA DITTA (FAN), TRAMITE "URGDPR10"
+       1000-TRATTA-FAN.
+           MOVE    LGDPR-CODE-CLIE     TO  FAN-CODE-CLIE
+           MOVE    "A"                 TO  FAN-TIPO-RECO
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URGDPR10"             USING FAN LWCOMAR
+           MOVE    0                   TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URGDPR10"             USING FAN LWCOMAR
+           IF  DSTF-IOSR EQUAL 1
+             IF  LGDPR-MODO EQUAL "E"
+               MOVE SPACES             TO  W-LINEA
+               STRING "DITTA " DELIMITED BY SIZE
+                   FUNCTION TRIM(FAN-RAGE-CLIE)
+                                       DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(FAN-INDR-CLIE)
+                                       DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(FAN-CITT-CLIE)
+                                       DELIMITED BY SIZE
+                                       INTO W-LINEA
+               MOVE W-LINEA            TO  GDPREXP-REC
+               WRITE GDPREXP-REC
+             ELSE
+               MOVE "DATO CANCELLATO PER RICHIESTA GDPR"
+                                       TO  FAN-RAGE-CLIE
+               MOVE "DATO CANCELLATO PER RICHIESTA GDPR"
+                                       TO  FAN-INDR-CLIE
+               MOVE "DATO CANCELLATO PER RICHIESTA GDPR"
+                                       TO  FAN-CITT-CLIE
+               MOVE 30                 TO  LREAD-FILE
+               MOVE 3                  TO  DSTF-IOSR
+               CALL "URGDPR10"         USING FAN LWCOMAR
+             END-IF
+           END-IF
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URGDPR10"             USING FAN LWCOMAR
+           .
+      ******************************************************************
+      *----------  TESTATE DOCUMENTO VENDITE (F0SVEND), TRAMITE
+      *            "URFATT10": TUTTI I DOCUMENTI DELLA DITTA,
+      *            QUALUNQUE SIA IL LORO STATO DI INVIO SDI
+       2000-TRATTA-VENDITE.
+           MOVE    LGDPR-CODE-CLIE     TO
+                       F0SVEND-CODE-CLIE
+           MOVE    LGDPR-NUMR-INST     TO
+                       F0SVEND-NUMR-INST
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           MOVE    20                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           PERFORM UNTIL DSTF-IOSR NOT EQUAL 1
+             PERFORM 2100-TRATTA-DOCUMENTO
+             MOVE 10                   TO  LREAD-FILE
+             MOVE 3                    TO  DSTF-IOSR
+             CALL "URFATT10"           USING F0SVEND LWCOMAR
+           END-PERFORM
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           .
+      ******************************************************************
+       2100-TRATTA-DOCUMENTO.
+           IF  LGDPR-MODO EQUAL "E"
+             MOVE SPACES               TO  W-LINEA
+             STRING "DOCUMENTO " DELIMITED BY SIZE
+                 F0SVEND-NUMR-DOCU
+                                     DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+                 FUNCTION TRIM(F0SVEND-PIVA-CLIE)
+                                     DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+                 FUNCTION TRIM(F0SVEND-RAGE-CLIE)
+                                     DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+                 FUNCTION TRIM(F0SVEND-INDR-CLIE)
+                                     DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+                 FUNCTION TRIM(F0SVEND-CITT-CLIE)
+                                     DELIMITED BY SIZE
+                                     INTO W-LINEA
+             MOVE W-LINEA            TO  GDPREXP-REC
+             WRITE GDPREXP-REC
+             PERFORM VARYING W-RIGA-IND FROM 1 BY 1
+                 UNTIL W-RIGA-IND GREATER
+                     F0SVEND-NUMR-RIGHE
+               MOVE W-RIGA-IND        TO  W-RIGA-IND-ED
+               MOVE SPACES            TO  W-LINEA
+               STRING "  RIGA " DELIMITED BY SIZE
+                   W-RIGA-IND-ED       DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(F0SVEND-RIGA-DESC
+                                     (W-RIGA-IND))
+                                     DELIMITED BY SIZE
+                                     INTO W-LINEA
+               MOVE W-LINEA            TO  GDPREXP-REC
+               WRITE GDPREXP-REC
+             END-PERFORM
+           ELSE
+             MOVE SPACES              TO  F0SVEND-PIVA-CLIE
+                                          
+             MOVE SPACES              TO  F0SVEND-CFIS-CLIE
+                                          
+             MOVE "DATO CANCELLATO PER RICHIESTA GDPR"
+                                     TO  F0SVEND-RAGE-CLIE
+                                          
+             MOVE "DATO CANCELLATO PER RICHIESTA GDPR"
+                                     TO  F0SVEND-INDR-CLIE
+                                          
+             MOVE "DATO CANCELLATO PER RICHIESTA GDPR"
+                                     TO  F0SVEND-CITT-CLIE
+                                          
+             MOVE SPACES              TO  F0SVEND-CAP-CLIE
+                                          
+             PERFORM VARYING W-RIGA-IND FROM 1 BY 1
+                 UNTIL W-RIGA-IND GREATER
+                     F0SVEND-NUMR-RIGHE
+               MOVE SPACES            TO  F0SVEND-RIGA-DESC
+                                     (W-RIGA-IND)
+             END-PERFORM
+             MOVE 30                  TO  LREAD-FILE
+             MOVE 3                   TO  DSTF-IOSR
+             CALL "URFATT10"          USING F0SVEND LWCOMAR
+           END-IF
+           .
+      *(END)
