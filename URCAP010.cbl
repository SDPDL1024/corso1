@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URCAP010.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - ANAGRAFICA CAP / COMUNE / PROVINCIA,       ****
+      *****     RICHIAMATO DA UPROV010 E DA UPCAP010 PER RISALIRE    ****
+      *****     DA UN C.A.P. AL COMUNE E ALLA PROVINCIA SENZA PIU'   ****
+      *****     TENERE LA TABELLA IN MEMORIA. ARCHIVIO DI SOLA       ****
+      *****     LETTURA, ALIMENTATO DA UNA PROCEDURA DI CARICAMENTO  ****
+      *****     DATI ESTERNA A QUESTO PROGRAMMA                      ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SCAP-FILE          ASSIGN TO "F0SCAP"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SCAP-CAP OF
+                                                        F0SCAP-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SCAP-FILE.
+       COPY "F0SCAP.REC" REPLACING ==F0SCAP== BY ==F0SCAP-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SCAP.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SCAP LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN INPUT F0SCAP-FILE
+             WHEN 3
+      *              Ricerca del comune/provincia per C.A.P.
+               MOVE F0SCAP             TO  F0SCAP-REC
+               READ F0SCAP-FILE
+               IF  WL-FILE-STATUS EQUAL "00"
+                 MOVE F0SCAP-REC       TO  F0SCAP
+               END-IF
+             WHEN -9
+               CLOSE   F0SCAP-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
