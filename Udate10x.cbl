@@ -1,10 +1,8 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UDATE10X.
        DATE-WRITTEN. 28.05.99.
-modificato da git
       ********************************************************
-nuova modif su master
-      ***  FUNZIONI:   CONTROLLO DI VALIDITA' DELLA  DATA   
+      ***  FUNZIONI:   CONTROLLO DI VALIDITA' DELLA  DATA
       ***                                                   
       ***                  I N P U T      O U T P U T   
       ***                                                   
@@ -12,11 +10,13 @@ nuova modif su master
       ***            1 :  LD = AAAAMMGG   LD = GGMMAAAA 
       ***            2 :  LD = AAAAMMGG   LD = AAAAMMGG       
       ***            3 :  LD = GGMMAAAA   LD = AAAAMMGG       
-      ***            / :  LD =            LD =                
-      ***            / :  LD =            LD =                
-      ***            / :  LD =            LD =                
-      ***            / :  LD =            LD =                
-      ***            8 :  LD = IPL        LD = AAAAMMGG       
+090826*****            4 :  LD = GGMMAAAA   LD = GGMMAAAA
+090826*****                 (L-OFFSET-GG = N GIORNI DA SOMMARE ALLA
+090826*****                 DATA BASE, POSITIVO O NEGATIVO)
+      ***            / :  LD =            LD =
+      ***            / :  LD =            LD =
+      ***            / :  LD =            LD =
+      ***            8 :  LD = IPL        LD = AAAAMMGG
       ***            9 :  LD = IPL        LD = GGMMAAAA       
       ********************************************************
        ENVIRONMENT DIVISION.
@@ -44,6 +44,11 @@ nuova modif su master
       *{Bench}end
        77  WS-NOME-PROG             PIC X(8)    VALUE "Udate10x".
        77  SW6                     PIC 9       COMP-3  VALUE ZERO.
+090826*----------  AREE DI SERVIZIO PER SWDATA = 4 (DATA +/- N GIORNI)
+090826*             STESSA TECNICA SERIALE DI UCTGG010/UGGSET10
+090826 77  WS-OFFDATE-IN            PIC 9(8)             VALUE 0.
+090826 77  WS-OFFSER                PIC S9(9)   COMP-3    VALUE 0.
+090826 77  WS-OFFDATE-OUT           PIC 9(8)             VALUE 0.
        01  WCOM.
            03  W-COM               PIC 9999    COMP-3.
            03  WRESTO              PIC 9       COMP-3.
@@ -61,6 +66,7 @@ nuova modif su master
                88  INVA-G                      VALUE 1, 2, 8, 9.
                88  INVO-AMG                    VALUE 3.
                88  INVO-GMA                    VALUE 1, 9.
+090826         88  INVO-OFFSET                 VALUE 4.
            03  WDATAS.
                05  WGG             PIC 9999    COMP-3.
                    88  GG-OK                   VALUE 01 THRU 31.
@@ -95,6 +101,7 @@ nuova modif su master
                    07 L-GG2        PIC 99.
                    07 L-MM2        PIC 99.
                    07 L-AA2        PIC 99.
+090826     03  L-OFFSET-GG         PIC S9(5)  COMP-3  VALUE 0.
       *{TOTEM}LINKAGE
       *{TOTEM}END
       *{Bench}linkage
@@ -114,15 +121,22 @@ nuova modif su master
                MOVE    WDATE-IPL-GG TO  LGG
                MOVE    WDATE-IPL-MM TO  LMM.
        EXINV.
-160510*     IF  L-XXXXXX LESS 1000000
-   "  *         ADD     2000        TO  L-AA2 GIVING WDATE-IPL-AA WAAAA
-      *         MOVE    L-GG2       TO  WDATE-IPL-GG WGG
-      *         MOVE    L-MM2       TO  WDATE-IPL-MM WMM
-      *                                             ELSE
+090826*----------  FINESTRA SECOLO PER L'ANNO A 2 CIFRE (L-AA2): 00-30
+090826*             = 2000-2030, 31-99 = 1931-1999 (STESSO PIVOT DEGLI
+090826*             ALTRI PROGRAMMI DATA DI QUESTO ARCHIVIO)
+090826     IF  L-XXXXXX LESS 1000000
+090826         IF  L-AA2 NOT GREATER 30
+090826             ADD     2000    TO  L-AA2 GIVING WDATE-IPL-AA WAAAA
+090826         ELSE
+090826             ADD     1900    TO  L-AA2 GIVING WDATE-IPL-AA WAAAA
+090826         END-IF
+090826         MOVE    L-GG2       TO  WDATE-IPL-GG WGG
+090826         MOVE    L-MM2       TO  WDATE-IPL-MM WMM
+090826     ELSE
                MOVE    LGG         TO  WDATE-IPL-GG WGG
                MOVE    LMM         TO  WDATE-IPL-MM WMM
-               MOVE    LAAAA       TO  WDATE-IPL-AA WAAAA
-      *     END-IF
+090826         MOVE    LAAAA       TO  WDATE-IPL-AA WAAAA
+090826     END-IF.
                MOVE    ZERO        TO  SLDATA.
            IF  NOT INVA-G  GO TO   EXINV-1.
                MOVE    LGG-A       TO  WDATE-IPL-GG WGG
@@ -159,6 +173,8 @@ nuova modif su master
                MOVE    WDATE-IPL-MM    TO  LMM-A
                MOVE    WDATE-IPL-GG    TO  LGG-A
                    GO  TO  EXIT-PRO.
+090826     IF  INVO-OFFSET
+090826             GO  TO  CALCOLA-OFFSET.
            IF  NOT INVO-GMA
                    GO  TO  EXIT-PRO.
                MOVE    WDATE-IPL-GG    TO  LGG
@@ -166,6 +182,26 @@ nuova modif su master
                MOVE    WDATE-IPL-AA    TO  LAAAA.
        EXIT-PRO.
            EXIT PROGRAM.
+      *
+090826*----------  SWDATA = 4: DATA BASE (GIA' VALIDATA SOPRA) +/- N
+090826*             GIORNI (L-OFFSET-GG), STESSA TECNICA SERIALE DI
+090826*             UCTGG010/UGGSET10 (FUNCTION INTEGER-OF-DATE /
+090826*             DATE-OF-INTEGER)
+090826 CALCOLA-OFFSET.
+090826     COMPUTE WS-OFFDATE-IN = (WAAAA * 10000) + (WMM * 100) + WGG.
+090826     COMPUTE WS-OFFSER  =
+090826             FUNCTION INTEGER-OF-DATE(WS-OFFDATE-IN)
+090826                                     + L-OFFSET-GG.
+090826     MOVE    FUNCTION DATE-OF-INTEGER(WS-OFFSER)
+090826                                     TO  WS-OFFDATE-OUT.
+090826     DIVIDE   WS-OFFDATE-OUT BY 10000   GIVING  WAAAA
+090826                                        REMAINDER W-COM.
+090826     DIVIDE   W-COM BY 100             GIVING  WMM
+090826                                        REMAINDER WGG.
+090826     MOVE    WGG                 TO  LGG.
+090826     MOVE    WMM                 TO  LMM.
+090826     MOVE    WAAAA               TO  LAAAA.
+090826             GO  TO  EXIT-PRO.
       *{TOTEM}COPY-PROCEDURE
       *{TOTEM}END
       *{Bench}copy-procedure
