@@ -4,6 +4,8 @@
       ******************************************************************
       *****       FUNZIONE DEL PROGRAMMA:                           ****
       *****          - CALCOLA GIORNO DELLA SETTIMANA DA UNA DATA   ****
+090826*****          - FLAG FESTIVITA' NAZIONALE                    ****
+090826*****          - NUMERO SETTIMANA ISO                         ****
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,6 +16,19 @@
        77  IND                    PIC S999      COMP-3 VALUE 0.
        77  W-SERVI                PIC S9(7)     COMP-3 VALUE 0.
        77  W-SERVI-1              PIC S9(7)     COMP-3 VALUE 0.
+090826 77  W-MMGG                 PIC 9(4)      VALUE 0.
+090826 77  W-IND-FEST             PIC S999      COMP-3 VALUE 0.
+090826*
+090826*----------  NUMERO SETTIMANA ISO: LA SETTIMANA ISO E' QUELLA
+090826*             CHE CONTIENE IL GIOVEDI'; SI RICAVA IL SERIALE DEL
+090826*             GIOVEDI' DELLA STESSA SETTIMANA, IL SUO GIORNO
+090826*             ORDINALE NELL'ANNO E DA QUELLO IL NUMERO SETTIMANA
+090826 77  W-SER-GIOV             PIC S9(9)     COMP-3 VALUE 0.
+090826 77  W-DATA-GIOV            PIC 9(8)                VALUE 0.
+090826 77  W-ANNO-GIOV            PIC 9999                VALUE 0.
+090826 77  W-DATA-GEN1            PIC 9(8)                VALUE 0.
+090826 77  W-SER-GEN1             PIC S9(9)     COMP-3 VALUE 0.
+090826 77  W-ORD-GIOV             PIC S9(5)     COMP-3 VALUE 0.
 
        01  C-TABLGIOR.
            03  FILLER                  PIC X(9)   VALUE "Lunedì   ".
@@ -26,15 +41,40 @@
        01  C-TABLGIOR-R REDEFINES C-TABLGIOR.
            03  C-TABL-GIOR-X           PIC X(9)   OCCURS 7.
       *
+090826*----------  FESTIVITA' NAZIONALI A DATA FISSA (MMGG); LE
+090826*             FESTIVITA' MOBILI (PASQUA/PASQUETTA) NON SONO
+090826*             COPERTE PERCHE' RICHIEDONO IL CALCOLO DELLA PASQUA
+090826*             E NON C'E' UNA TABELLA DATI PER QUESTO IN ARCHIVIO
+090826 01  C-TABLFEST.
+090826     03  FILLER                  PIC 9(4)   VALUE 0101.
+090826     03  FILLER                  PIC 9(4)   VALUE 0106.
+090826     03  FILLER                  PIC 9(4)   VALUE 0425.
+090826     03  FILLER                  PIC 9(4)   VALUE 0501.
+090826     03  FILLER                  PIC 9(4)   VALUE 0602.
+090826     03  FILLER                  PIC 9(4)   VALUE 0815.
+090826     03  FILLER                  PIC 9(4)   VALUE 1101.
+090826     03  FILLER                  PIC 9(4)   VALUE 1208.
+090826     03  FILLER                  PIC 9(4)   VALUE 1225.
+090826     03  FILLER                  PIC 9(4)   VALUE 1226.
+090826 01  C-TABLFEST-R REDEFINES C-TABLFEST.
+090826     03  C-TABL-FEST-X           PIC 9(4)   OCCURS 10.
+      *
        LINKAGE SECTION.
        01  L-AREAGSET.
            03  L-DATE-GSET             PIC 9(9)   COMP-3.
            03  L-GIOR-SETT             PIC X(10).
+090826     03  L-FESTIVO               PIC X       VALUE "N".
+090826         88  L-FESTIVO-SI                    VALUE "S".
+090826     03  L-SETT-ISO              PIC 99.
        PROCEDURE DIVISION              USING L-AREAGSET.
        ENTRYS.
                MOVE    SPACES          TO  L-GIOR-SETT
+090826     MOVE    "N"                 TO  L-FESTIVO
+090826     MOVE    0                   TO  L-SETT-ISO
            IF  L-DATE-GSET GREATER 0
-             PERFORM   R100-LAV 
+             PERFORM   R100-LAV
+090826     PERFORM   R200-FESTIVO
+090826     PERFORM   R300-SETT-ISO
            END-IF
 
            Exit Program
@@ -42,9 +82,9 @@
       ******************************************************************
       *****                CALCOLA  N. GIORNI                       ****
        R100-LAV.
-             COMPUTE W-SERVI-1 = FUNCTION INTEGER-OF-DATE(L-DATE-GSET)         
+             COMPUTE W-SERVI-1 = FUNCTION INTEGER-OF-DATE(L-DATE-GSET)
                MOVE    0                TO  IND
-           IF  W-SERVI-1 NOT EQUAL 0   
+           IF  W-SERVI-1 NOT EQUAL 0
              DIVIDE  W-SERVI-1           BY 7 GIVING  W-SERVI
                                         REMAINDER IND
            END-IF
@@ -54,3 +94,28 @@
 
                MOVE    C-TABL-GIOR-X(IND)  TO L-GIOR-SETT
            .
+      ******************************************************************
+090826*****    FLAG FESTIVITA' NAZIONALE A DATA FISSA               ****
+090826 R200-FESTIVO.
+090826     DIVIDE   L-DATE-GSET BY 10000     GIVING  W-SERVI
+090826                                       REMAINDER W-MMGG.
+090826     PERFORM VARYING W-IND-FEST FROM 1 BY 1
+090826             UNTIL W-IND-FEST GREATER 10
+090826         IF  C-TABL-FEST-X(W-IND-FEST) EQUAL W-MMGG
+090826             MOVE    "S"         TO  L-FESTIVO
+090826             MOVE    11          TO  W-IND-FEST
+090826         END-IF
+090826     END-PERFORM.
+      ******************************************************************
+090826*****    NUMERO SETTIMANA ISO (SETTIMANA DEL GIOVEDI')        ****
+090826 R300-SETT-ISO.
+090826     COMPUTE  W-SER-GIOV  =  W-SERVI-1 + (4 - IND).
+090826     MOVE     FUNCTION DATE-OF-INTEGER(W-SER-GIOV)
+090826                                       TO  W-DATA-GIOV.
+090826     DIVIDE   W-DATA-GIOV BY 10000     GIVING  W-ANNO-GIOV
+090826                                       REMAINDER W-MMGG.
+090826     COMPUTE  W-DATA-GEN1  =  (W-ANNO-GIOV * 10000) + 0101.
+090826     COMPUTE  W-SER-GEN1  =
+090826             FUNCTION INTEGER-OF-DATE(W-DATA-GEN1).
+090826     COMPUTE  W-ORD-GIOV  =  W-SER-GIOV - W-SER-GEN1 + 1.
+090826     COMPUTE  L-SETT-ISO  =  ((W-ORD-GIOV - 1) / 7) + 1.
