@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UFATTU10.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   ESPORTAZIONE FATTURA ELETTRONICA (FORMATO FATTURAPA)
+      *****   VERSO LO SDI, PER I DOCUMENTI DEL PACCHETTO VENDITE
+      *****   (MBASE026) NON ANCORA INVIATI. LEGGE LE TESTATE DA
+      *****   F0SVEND TRAMITE "URFATT10", PRODUCE UN BLOCCO XML PER
+      *****   OGNI DOCUMENTO SUL FILE SDIXML E SEGNA IL DOCUMENTO COME
+      *****   INVIATO. L'INVIO VERO E PROPRIO AL CANALE SDI (PEC O
+      *****   WEB SERVICE) RESTA UN PASSO SUCCESSIVO, ESTERNO A QUESTO
+      *****   PROGRAMMA, CHE SI OCCUPA SOLO DI PRODURRE IL TRACCIATO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SDIXML-FILE          ASSIGN TO "SDIXML"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-XML.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SDIXML-FILE.
+       01  SDIXML-REC                  PIC X(300).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-XML                 PIC X(02)   VALUE SPACES.
+       77  W-LINEA                     PIC X(300)  VALUE SPACES.
+       77  W-PROG-INVIO                PIC 9(05)   VALUE 0.
+       77  W-PROG-INVIO-ED             PIC X(10)   VALUE SPACES.
+       77  W-RIGA-IND                  PIC S99     COMP-3 VALUE 0.
+       77  W-RIGA-IND-ED               PIC 99             VALUE 0.
+       77  W-ALIQ-CENT                 PIC S9(05) COMP-3 VALUE 0.
+       77  W-ALIQ-INT                  PIC 999           VALUE 0.
+       77  W-ALIQ-DEC                  PIC 99            VALUE 0.
+       77  W-ALIQ-STR                  PIC X(08)         VALUE SPACES.
+      *
+      *----------  SCOMPOSIZIONE IMPORTI IN PARTE INTERA/DECIMALE PER
+      *            LA RAPPRESENTAZIONE XML (PUNTO DECIMALE FISSO,
+      *            INDIPENDENTE DAL DECIMAL-POINT IS COMMA DEL
+      *            PROGRAMMA)
+       01  W-IMPO-CENT                 PIC S9(11) COMP-3 VALUE 0.
+       01  W-IMPO-INT                  PIC 9(09)         VALUE 0.
+       01  W-IMPO-DEC                  PIC 99            VALUE 0.
+       01  W-IMPO-STR                  PIC X(15)         VALUE SPACES.
+      *
+090826*----------  AREE DI SERVIZIO PER L'ESCAPE DEI CARATTERI
+090826*            SPECIALI XML (& < >) PRIMA DELL'INTERPOLAZIONE IN
+090826*            UN ELEMENTO XML (RAGIONE SOCIALE/INDIRIZZO/COMUNE/
+090826*            DESCRIZIONE RIGA, TUTTI PIC X(40) O MENO)
+090826 77  W-XML-SRC                   PIC X(40)   VALUE SPACES.
+090826 77  W-XML-ESC                   PIC X(200)  VALUE SPACES.
+090826 77  W-XML-ESC2                  PIC X(200)  VALUE SPACES.
+090826 77  W-XML-PTR                   PIC S9(05) COMP-3 VALUE 0.
+090826 77  W-XML-CTR                   PIC S9(05) COMP-3 VALUE 0.
+090826 77  W-XML-CAR                   PIC X(01)   VALUE SPACE.
+      *
+       LINKAGE SECTION.
+       01  L-SDIE-CTRL.
+           03  L-SDIE-NUMR-ESPO        PIC 9(05).
+       COPY "F0SVEND.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION       USING L-SDIE-CTRL F0SVEND LWCOMAR.
+       ENTRYS.
+           MOVE    0                   TO  L-SDIE-NUMR-ESPO.
+           MOVE    -3                  TO  DSTF-IOSR.
+           CALL    "URFATT10"          USING F0SVEND LWCOMAR.
+           OPEN    OUTPUT SDIXML-FILE.
+           MOVE    19                  TO  LREAD-FILE.
+           MOVE    3                   TO  DSTF-IOSR.
+           CALL    "URFATT10"          USING F0SVEND LWCOMAR.
+           PERFORM UNTIL DSTF-IOSR NOT EQUAL 1
+             ADD     1                 TO  W-PROG-INVIO
+             PERFORM ESPORTA-DOCUMENTO
+             ADD     1                 TO  L-SDIE-NUMR-ESPO
+             MOVE    9                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL    "URFATT10"        USING F0SVEND LWCOMAR
+           END-PERFORM.
+           CLOSE   SDIXML-FILE.
+           MOVE    -9                  TO  DSTF-IOSR.
+           CALL    "URFATT10"          USING F0SVEND LWCOMAR.
+           EXIT PROGRAM.
+      ******************************************************************
+      *****    PRODUCE IL BLOCCO XML DI UN DOCUMENTO E LO SEGNA COME  ****
+      *****    INVIATO SU F0SVEND                                    ****
+       ESPORTA-DOCUMENTO.
+               MOVE    W-PROG-INVIO    TO  W-PROG-INVIO-ED.
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "<FatturaElettronica progressivo="
+                                        DELIMITED BY SIZE
+                       W-PROG-INVIO-ED DELIMITED BY SPACE
+                       ">"             DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <CedentePrestatore><IdFiscaleIVA>"
+                                        DELIMITED BY SIZE
+                       "</IdFiscaleIVA></CedentePrestatore>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+090826         MOVE    F0SVEND-RAGE-CLIE TO  W-XML-SRC.
+090826         PERFORM ESCAPA-XML.
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <CessionarioCommittente><PIVA>"
+                                        DELIMITED BY SIZE
+                       F0SVEND-PIVA-CLIE DELIMITED BY SPACE
+                       "</PIVA><CodiceFiscale>"
+                                        DELIMITED BY SIZE
+                       F0SVEND-CFIS-CLIE DELIMITED BY SPACE
+                       "</CodiceFiscale><Denominazione>"
+                                        DELIMITED BY SIZE
+090826                 FUNCTION TRIM(W-XML-ESC)
+                                        DELIMITED BY SIZE
+                       "</Denominazione></CessionarioCommittente>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+090826         MOVE    F0SVEND-INDR-CLIE TO  W-XML-SRC.
+090826         PERFORM ESCAPA-XML.
+090826         MOVE    W-XML-ESC       TO  W-XML-ESC2.
+090826         MOVE    F0SVEND-CITT-CLIE TO  W-XML-SRC.
+090826         PERFORM ESCAPA-XML.
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <Indirizzo>" DELIMITED BY SIZE
+090826                 FUNCTION TRIM(W-XML-ESC2)
+                                        DELIMITED BY SIZE
+                       "</Indirizzo><CAP>" DELIMITED BY SIZE
+                       F0SVEND-CAP-CLIE DELIMITED BY SPACE
+                       "</CAP><Comune>"  DELIMITED BY SIZE
+090826                 FUNCTION TRIM(W-XML-ESC)
+                                        DELIMITED BY SIZE
+                       "</Comune><Provincia>" DELIMITED BY SIZE
+                       F0SVEND-PROV-CLIE DELIMITED BY SPACE
+                       "</Provincia>"  DELIMITED BY SIZE
+                                       INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <DatiGeneraliDocumento><TipoDocumento>"
+                                        DELIMITED BY SIZE
+                       "TD01</TipoDocumento><Data>"
+                                        DELIMITED BY SIZE
+                       F0SVEND-DATA-DOCU DELIMITED BY SIZE
+                       "</Data><Numero>"
+                                        DELIMITED BY SIZE
+                       F0SVEND-NUMR-DOCU DELIMITED BY SIZE
+                       "</Numero></DatiGeneraliDocumento>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+               MOVE    0               TO  W-RIGA-IND.
+               PERFORM VARYING W-RIGA-IND FROM 1 BY 1
+                       UNTIL W-RIGA-IND GREATER
+                                       F0SVEND-NUMR-RIGHE
+                   PERFORM ESPORTA-RIGA
+               END-PERFORM.
+      *
+               COMPUTE W-IMPO-CENT = F0SVEND-IMPO-IMPON * 100.
+               DIVIDE  W-IMPO-CENT BY 100 GIVING W-IMPO-INT
+                                       REMAINDER W-IMPO-DEC.
+               MOVE    SPACES          TO  W-IMPO-STR.
+               STRING  W-IMPO-INT      DELIMITED BY SIZE
+                       "."             DELIMITED BY SIZE
+                       W-IMPO-DEC      DELIMITED BY SIZE
+                                       INTO  W-IMPO-STR.
+               COMPUTE W-ALIQ-CENT = F0SVEND-ALIQ-IVA * 100.
+               DIVIDE  W-ALIQ-CENT BY 100 GIVING W-ALIQ-INT
+                                       REMAINDER W-ALIQ-DEC.
+               MOVE    SPACES          TO  W-ALIQ-STR.
+               STRING  W-ALIQ-INT      DELIMITED BY SIZE
+                       "."             DELIMITED BY SIZE
+                       W-ALIQ-DEC      DELIMITED BY SIZE
+                                       INTO  W-ALIQ-STR.
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <DatiRiepilogo><AliquotaIVA>"
+                                        DELIMITED BY SIZE
+                       W-ALIQ-STR      DELIMITED BY SPACE
+                       "</AliquotaIVA><ImponibileImporto>"
+                                        DELIMITED BY SIZE
+                       W-IMPO-STR      DELIMITED BY SPACE
+                       "</ImponibileImporto>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+               COMPUTE W-IMPO-CENT = F0SVEND-IMPO-IVA * 100.
+               DIVIDE  W-IMPO-CENT BY 100 GIVING W-IMPO-INT
+                                       REMAINDER W-IMPO-DEC.
+               MOVE    SPACES          TO  W-IMPO-STR.
+               STRING  W-IMPO-INT      DELIMITED BY SIZE
+                       "."             DELIMITED BY SIZE
+                       W-IMPO-DEC      DELIMITED BY SIZE
+                                       INTO  W-IMPO-STR.
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <Imposta>"   DELIMITED BY SIZE
+                       W-IMPO-STR      DELIMITED BY SPACE
+                       "</Imposta></DatiRiepilogo>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "</FatturaElettronica>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      *
+               MOVE    "S"             TO  F0SVEND-SDI-STATO.
+               MOVE    LDATE-ACTL      TO  F0SVEND-SDI-DATA-INVIO.
+               MOVE    W-PROG-INVIO-ED TO  F0SVEND-SDI-PROG-INVIO.
+               MOVE    30              TO  LREAD-FILE.
+               MOVE    3               TO  DSTF-IOSR.
+               CALL    "URFATT10"      USING F0SVEND LWCOMAR.
+      ******************************************************************
+      *****    RIGA DI DETTAGLIO DEL DOCUMENTO (DESCRIZIONE/QUANTITA'/ ***
+      *****    PREZZO)                                                ***
+       ESPORTA-RIGA.
+               MOVE    W-RIGA-IND      TO  W-RIGA-IND-ED.
+090826         MOVE    F0SVEND-RIGA-DESC(W-RIGA-IND) TO  W-XML-SRC.
+090826         PERFORM ESCAPA-XML.
+               MOVE    SPACES          TO  W-LINEA.
+               STRING  "  <DettaglioLinee><NumeroLinea>"
+                                        DELIMITED BY SIZE
+                       W-RIGA-IND-ED   DELIMITED BY SIZE
+                       "</NumeroLinea><Descrizione>"
+                                        DELIMITED BY SIZE
+090826                 FUNCTION TRIM(W-XML-ESC)
+                                        DELIMITED BY SIZE
+                       "</Descrizione></DettaglioLinee>"
+                                        DELIMITED BY SIZE
+                                        INTO  W-LINEA.
+               WRITE   SDIXML-REC      FROM  W-LINEA.
+      ******************************************************************
+090826*----------  ESCAPE DEI CARATTERI SPECIALI XML (& < >) PRIMA
+090826*            DELL'INTERPOLAZIONE IN UN ELEMENTO XML (W-XML-SRC
+090826*            IN INGRESSO, W-XML-ESC IN USCITA)
+090826 ESCAPA-XML.
+090826     MOVE    SPACES              TO  W-XML-ESC.
+090826     MOVE    1                   TO  W-XML-PTR.
+090826     PERFORM VARYING W-XML-CTR FROM 1 BY 1
+090826             UNTIL W-XML-CTR GREATER 40
+090826         MOVE  W-XML-SRC(W-XML-CTR:1) TO  W-XML-CAR
+090826         EVALUATE W-XML-CAR
+090826           WHEN "&"
+090826             STRING "&amp;"      DELIMITED BY SIZE
+090826                                 INTO W-XML-ESC
+090826                                 WITH POINTER W-XML-PTR
+090826           WHEN "<"
+090826             STRING "&lt;"       DELIMITED BY SIZE
+090826                                 INTO W-XML-ESC
+090826                                 WITH POINTER W-XML-PTR
+090826           WHEN ">"
+090826             STRING "&gt;"       DELIMITED BY SIZE
+090826                                 INTO W-XML-ESC
+090826                                 WITH POINTER W-XML-PTR
+090826           WHEN OTHER
+090826             STRING W-XML-CAR    DELIMITED BY SIZE
+090826                                 INTO W-XML-ESC
+090826                                 WITH POINTER W-XML-PTR
+090826         END-EVALUATE
+090826     END-PERFORM
+090826     .
+      *(END)
