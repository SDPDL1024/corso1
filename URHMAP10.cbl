@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URHMAP10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - VOCE DI MENU'/ARGOMENTO DELLA GUIDA, DEPOSITATA/       ****
+      *****     AGGIORNATA DALLA MANUTENZIONE "UHTOPMU0" (LREAD-FILE   ****
+      *****     = 0)                                                 ****
+      *****                                                         ****
+      *****   - LETTURA PER CHIAVE DELL'ARGOMENTO ASSOCIATO A UNA      ****
+      *****     VOCE DI MENU', SENZA MODIFICARLA (LREAD-FILE = 1): E'  ****
+      *****     IL PUNTO DA CUI IL TASTO GUIDA RECUPERA L'ARGOMENTO    ****
+      *****     DELLA SCHERMATA CORRENTE                              ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SHMAP-FILE         ASSIGN TO "F0SHMAP"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS
+                                                F0SHMAP-KEY-STATUS OF
+                                                F0SHMAP-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SHMAP-FILE.
+       COPY "F0SHMAP.REC" REPLACING ==F0SHMAP== BY ==F0SHMAP-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SHMAP.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SHMAP LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SHMAP-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SHMAP-FILE
+                 CLOSE       F0SHMAP-FILE
+                 OPEN I-O    F0SHMAP-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna l'argomento associato ad una
+      *              voce di menu'
+                   MOVE F0SHMAP            TO  F0SHMAP-REC
+                   READ F0SHMAP-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SHMAP-REC
+                   ELSE
+                     WRITE   F0SHMAP-REC
+                   END-IF
+                 WHEN 1
+      *              Legge l'argomento associato ad una voce di menu',
+      *              senza modificarlo
+                   MOVE F0SHMAP-KEY-STATUS OF F0SHMAP
+                                          TO
+                                F0SHMAP-KEY-STATUS OF F0SHMAP-REC
+                   READ F0SHMAP-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SHMAP-REC       TO  F0SHMAP
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SHMAP-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
