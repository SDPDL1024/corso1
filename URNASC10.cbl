@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URNASC10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - PERSONALIZZAZIONE MENU' PER OPERATORE:     ****
+      *****     TIENE LE VOCI DI RMN.REC CHE UN OPERATORE HA         ****
+      *****     SCELTO DI NASCONDERE DAL PROPRIO MENU', SENZA        ****
+      *****     TOCCARE LA DISABILITAZIONE DEFINITIVA RMN-INDC-MENU  ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI/SCRIVI   -9 = CHIUDI****
+      *****   LREAD-FILE (SOLO CON DSTF-IOSR = 3) :                  ****
+      *****     0 = VERIFICA SE LA VOCE E' NASCOSTA (SOLA LETTURA)    ****
+      *****     1 = NASCONDI  LA VOCE (INSERISCE, IDEMPOTENTE)        ****
+      *****     2 = MOSTRA DI NUOVO LA VOCE (CANCELLA, IDEMPOTENTE)   ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SNASC-FILE         ASSIGN TO "F0SNASC"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SNASC-CHIAVE OF
+                                                        F0SNASC-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SNASC-FILE.
+       COPY "F0SNASC.REC" REPLACING ==F0SNASC== BY ==F0SNASC-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SNASC.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SNASC LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SNASC-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SNASC-FILE
+                 CLOSE       F0SNASC-FILE
+                 OPEN I-O    F0SNASC-FILE
+               END-IF
+             WHEN 3
+               MOVE F0SNASC            TO  F0SNASC-REC
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Verifica soltanto (non tocca il file)
+                   READ F0SNASC-FILE
+                 WHEN 1
+      *              Nasconde la voce (idempotente se gia' nascosta)
+                   MOVE LDATE-ACTL      TO
+                              F0SNASC-DATA OF F0SNASC-REC
+                   WRITE F0SNASC-REC
+                     INVALID KEY
+                       MOVE "00"        TO  WL-FILE-STATUS
+                   END-WRITE
+                 WHEN 2
+      *              Rimostra la voce (idempotente se gia' visibile)
+                   READ F0SNASC-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     DELETE F0SNASC-FILE
+                   END-IF
+                   MOVE "00"            TO  WL-FILE-STATUS
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SNASC-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
