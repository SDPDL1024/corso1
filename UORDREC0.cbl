@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UORDREC0.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   RICONCILIAZIONE ORDINI/FATTURATO: SCANDISCE GLI ORDINI
+      *****   CHIUSI (F0SORDI, TRAMITE "URORDI10") DI UNA SINGOLA
+      *****   DITTA E, PER OGNUNO, VERIFICA CHE ESISTA IL CORRISPONDENTE
+      *****   DOCUMENTO DI VENDITA (F0SVEND, TRAMITE "URFATT10",
+      *****   LREAD-FILE = 40) IN MODO CHE NESSUN ORDINE CHIUSO RESTI
+      *****   MAI FATTURATO SOLO A META' TRA I PACCHETTI "29" E "26".
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDREC-FILE          ASSIGN TO "ORDREC"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-STAT-REC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDREC-FILE.
+       01  ORDREC-REC                  PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-STAT-REC                 PIC X(02)   VALUE SPACES.
+       77  W-LINEA                     PIC X(132)  VALUE SPACES.
+       77  W-NUMR-ANOM                 PIC 9(05)          VALUE 0.
+       77  W-MOTIVO                    PIC X(30)   VALUE SPACES.
+       77  W-IMPO-ED                   PIC ---.---.--9,99 VALUE 0.
+      *
+       COPY "F0SORDI.REC".
+       COPY "F0SVEND.REC".
+      *
+       LINKAGE SECTION.
+       01  LORDR-CTRL.
+           03  LORDR-CODE-CLIE         PIC 9(04).
+           03  LORDR-NUMR-INST         PIC 9(04).
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LORDR-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN OUTPUT ORDREC-FILE
+           PERFORM 1000-INTESTAZIONE
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           PERFORM 2000-SCANDISCI-ORDINI
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URFATT10"             USING F0SVEND LWCOMAR
+           PERFORM 3000-RIEPILOGO
+           CLOSE ORDREC-FILE
+           EXIT PROGRAM.
+      ******************************************************************
+       1000-INTESTAZIONE.
+           MOVE SPACES               TO  W-LINEA
+           STRING "RICONCILIAZIONE ORDINI/FATTURATO - ORDINI CHIUSI"
+               " SENZA DOCUMENTO"    DELIMITED BY SIZE INTO W-LINEA
+           MOVE W-LINEA              TO  ORDREC-REC
+           WRITE ORDREC-REC
+           MOVE SPACES               TO  W-LINEA
+           STRING "ORDINE   DATA      CLIENTE"
+               "                            IMPORTO      ANOMALIA"
+                                     DELIMITED BY SIZE INTO W-LINEA
+           MOVE W-LINEA              TO  ORDREC-REC
+           WRITE ORDREC-REC
+           .
+      ******************************************************************
+      *----------  ORDINI CHIUSI (F0SORDI), TRAMITE "URORDI10"
+       2000-SCANDISCI-ORDINI.
+           MOVE    LORDR-CODE-CLIE     TO  F0SORDI-CODE-CLIE
+           MOVE    LORDR-NUMR-INST     TO  F0SORDI-NUMR-INST
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URORDI10"             USING F0SORDI LWCOMAR
+           MOVE    19                  TO  LREAD-FILE
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URORDI10"             USING F0SORDI LWCOMAR
+           PERFORM UNTIL DSTF-IOSR NOT EQUAL 1
+             PERFORM 2100-VERIFICA-ORDINE
+             MOVE 9                    TO  LREAD-FILE
+             MOVE 3                    TO  DSTF-IOSR
+             CALL "URORDI10"           USING F0SORDI LWCOMAR
+           END-PERFORM
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URORDI10"             USING F0SORDI LWCOMAR
+           .
+      ******************************************************************
+      *----------  VERIFICA CHE ESISTA IL DOCUMENTO DI VENDITA LEGATO
+      *            ALL'ORDINE; SCRIVE UNA RIGA SOLO SE MANCA
+       2100-VERIFICA-ORDINE.
+           MOVE    SPACES              TO  W-MOTIVO
+           IF  F0SORDI-NUMR-DOCU-VEND EQUAL ZERO
+             STRING "ORDINE SENZA DOCUMENTO"
+                                       DELIMITED BY SIZE INTO W-MOTIVO
+           ELSE
+             MOVE F0SORDI-CODE-CLIE    TO  F0SVEND-CODE-CLIE
+             MOVE F0SORDI-NUMR-INST    TO  F0SVEND-NUMR-INST
+             MOVE F0SORDI-NUMR-DOCU-VEND
+                                       TO  F0SVEND-NUMR-DOCU
+             MOVE    40                TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL "URFATT10"           USING F0SVEND LWCOMAR
+             IF  DSTF-IOSR NOT EQUAL 1
+               STRING "DOCUMENTO NON TROVATO"
+                                       DELIMITED BY SIZE INTO W-MOTIVO
+             END-IF
+           END-IF
+           IF  W-MOTIVO NOT EQUAL SPACES
+             ADD 1                     TO  W-NUMR-ANOM
+             MOVE F0SORDI-IMPO-TOTA    TO  W-IMPO-ED
+             MOVE SPACES               TO  W-LINEA
+             STRING F0SORDI-NUMR-ORDI  DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 F0SORDI-DATA-ORDI     DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 FUNCTION TRIM(F0SORDI-RAGE-CLIE)
+                                       DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 W-IMPO-ED             DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 FUNCTION TRIM(W-MOTIVO)
+                                       DELIMITED BY SIZE
+                                       INTO W-LINEA
+             MOVE W-LINEA              TO  ORDREC-REC
+             WRITE ORDREC-REC
+           END-IF
+           .
+      ******************************************************************
+       3000-RIEPILOGO.
+           MOVE SPACES                 TO  W-LINEA
+           WRITE ORDREC-REC            FROM  W-LINEA
+           MOVE SPACES                 TO  W-LINEA
+           STRING "ORDINI CHIUSI SENZA FATTURATO CORRISPONDENTE: "
+                                       DELIMITED BY SIZE
+               W-NUMR-ANOM             DELIMITED BY SIZE
+                                       INTO W-LINEA
+           MOVE W-LINEA                TO  ORDREC-REC
+           WRITE ORDREC-REC
+           .
+      *(END)
