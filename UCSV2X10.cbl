@@ -5,17 +5,19 @@
       *****       FUNZIONE DEL PROGRAMMA:
       *****  L-TIPO-INPU :
       ****
-      ***** 1)  - CONVERTE UNA STRINGA FORMATO CSV IN FORMATO ASCII  
+      ***** 1)  - CONVERTE UNA STRINGA FORMATO CSV IN FORMATO ASCII
       *****      INPUT : L-AREACSV E' LA STRINGA CSV CON ";"
       ****       es : 1;FATTURA;01/01/2013
-      *****      OUTPUT  L-AREASCII E' L'AREA CON I CAMPI (MAX 20) 
-      *****         ALLINEATI A SX. OGNI CAMPO E F.TO DA 50 CHAR 
+090826*****      OUTPUT  L-AREASCII E' L'AREA CON I CAMPI (MAX 100)
+090826*****         ALLINEATI A SX. OGNI CAMPO E F.TO DA 100 CHAR
       *****      es : 1                    FATTURA            01/01/2013
       ***** 2)   - CONVERTE UNA STRINGA FORMATO ASCII IN FORMATO CSV
-      *****      INPUT : L-AREASCII E' LA STRINGA ASCII CON 20 POSIZIONI
-      *****              DI 50 CRT (20 RIGHE E 50 COL). I CAMPI DEVONO
-      *****              ESSERE ALLINEATI A SX
-      *****      OUPUT : L-AREACSV E' LA STRINGA CSV CON ; (MAX  20)
+090826*****      INPUT : L-AREASCII E' LA STRINGA ASCII CON 100 POSIZ.
+090826*****              DI 100 CRT (100 RIGHE E 100 COL). I CAMPI
+090826*****              DEVONO ESSERE ALLINEATI A SX
+090826*****      OUPUT : L-AREACSV E' LA STRINGA CSV CON ; (MAX  100)
+090826*****      L-DELIM : SEPARATORE DA USARE, SE SPAZI
+090826*****              SI USA ";" COME PRIMA (DEFAULT STORICO)
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -23,23 +25,28 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  I-CSV                       PIC S999  COMP-3 VALUE 0.
+       77  I-CSV                       PIC S9(5) COMP-3 VALUE 0.
        77  I-ASC                       PIC S9(5) COMP-3 VALUE 0.
        77  I-IND                       PIC S9(5) COMP-3 VALUE 0.
        77  I-CTR                       PIC S999  COMP-3 VALUE 0.
        77  I-RIG                       PIC S999  COMP-3 VALUE 0.
+090826 77  W-DELIM                     PIC X          VALUE ";".
       *
        LINKAGE SECTION.
        01  L-AREACSV.
-           03  L-RIGA-CSV              PIC X OCCURS 500.
+090826     03  L-RIGA-CSV              PIC X OCCURS 10100.
 080513     03  L-TIPO-CONV             PIC 9.
+090826     03  L-DELIM                 PIC X.
        01  L-AREASCII.
-           03  L-RIGA-ASCI             PIC X OCCURS 1000.
+090826     03  L-RIGA-ASCI             PIC X OCCURS 10000.
 080513 01  L-AREAASCII-R REDEFINES L-AREASCII.
-   "       03  L-MATR-ASCI             OCCURS 20.
-   "           05  L-COLN-ASCI         PIC X  OCCURS 50.
+090826     03  L-MATR-ASCI             OCCURS 100.
+090826         05  L-COLN-ASCI         PIC X  OCCURS 100.
        PROCEDURE DIVISION              USING L-AREACSV L-AREASCII.
        ENTRYS.
+090826     MOVE    ";"                 TO  W-DELIM
+090826     IF  L-DELIM NOT EQUAL SPACE
+090826         MOVE    L-DELIM         TO  W-DELIM.
 
 090513     EVALUATE  L-TIPO-CONV
 090513       WHEN 2
@@ -55,23 +62,23 @@
       ******************************************************************
       *****    CONVERSIONE FILE  DA CSV  -> ASCII                   ****
        R100-LAV.
-      *---> devono essere presenti max 50 separatori ;
-      *---> ogni separatore e' un campo di 50 crt
-             MOVE      1               TO  I-IND I-ASC 
-             MOVE      0               TO  I-CTR 
-           PERFORM VARYING I-CSV  FROM 1 BY 1 UNTIL I-CSV GREATER 500
-             IF  L-RIGA-CSV(I-CSV) EQUAL ";"
-231015*per file Dicanio a Margherita C.
-231015                                    OR EQUAL "|"
+090826*---> devono essere presenti max 100 separatori (vedi W-DELIM;
+090826*---> storicamente ";", o "|" per file Dicanio a
+090826*---> Margherita C.)
+090826*---> ogni separatore e' un campo di 100 crt
+             MOVE      1               TO  I-IND I-ASC
+             MOVE      0               TO  I-CTR
+090826     PERFORM VARYING I-CSV  FROM 1 BY 1 UNTIL I-CSV GREATER 10100
+090826       IF  L-RIGA-CSV(I-CSV) EQUAL W-DELIM
                  MOVE  0               TO  I-CTR
-                 ADD   50              TO  I-IND
-              IF  I-IND GREATER 1000
-                 MOVE  501             TO  I-CSV
+090826           ADD   100             TO  I-IND
+090826        IF  I-IND GREATER 10000
+090826           MOVE  10101           TO  I-CSV
               END-IF
                  MOVE  I-IND           TO  I-ASC
                                                      ELSE
                  ADD   1               TO  I-CTR
-              IF  I-CTR NOT GREATER 50
+090826        IF  I-CTR NOT GREATER 100
                  MOVE  L-RIGA-CSV(I-CSV)   TO  L-RIGA-ASCI(I-ASC)
                  ADD   1               TO  I-ASC
               END-IF
@@ -82,9 +89,9 @@
       *****    CONVERSIONE FILE  DA ASCII A CSV                   ****
        R200-LAV.
              MOVE      0               TO  I-CSV
-           PERFORM VARYING I-RIG  FROM 1 BY 1 UNTIL I-RIG GREATER 20
+090826     PERFORM VARYING I-RIG  FROM 1 BY 1 UNTIL I-RIG GREATER 100
 
-               MOVE      50              TO  I-ASC
+090826         MOVE      100             TO  I-ASC
             PERFORM UNTIL I-ASC GREATER 0
 
               IF  L-COLN-ASCI(I-RIG,I-ASC) EQUAL SPACES
@@ -99,9 +106,9 @@
               MOVE      L-COLN-ASCI(I-RIG,I-ASC) TO  L-RIGA-CSV(I-CSV)
              END-PERFORM
              ADD       1               TO  I-CSV
-             MOVE      ";"             TO  L-RIGA-CSV(I-CSV)
+090826       MOVE      W-DELIM         TO  L-RIGA-CSV(I-CSV)
             END-IF
-           END-PERFORM 
+           END-PERFORM
            .
 
 
