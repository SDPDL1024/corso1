@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URLICLOG0.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - LOG (APPEND-ONLY) DEI CONTROLLI DI LICENZA           ****
+      *****     RICHIAMATO DA UBASE001                ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI      6 = SCRIVI     -9 = CHIUDI ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SLOG-FILE          ASSIGN TO "F0SLOG"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SLOG-FILE.
+       COPY "F0SLOG.REC" REPLACING F0SLOG BY F0SLOG-REC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SLOG.REC".
+       COPY "LLSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SLOG LLCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN EXTEND F0SLOG-FILE
+               IF  WL-FILE-STATUS EQUAL "35" OR "05"
+                 OPEN OUTPUT F0SLOG-FILE
+               END-IF
+             WHEN 6
+               MOVE    F0SLOG          TO  F0SLOG-REC
+               WRITE   F0SLOG-REC
+             WHEN -9
+               CLOSE   F0SLOG-FILE
+           END-EVALUATE
+           EXIT PROGRAM.
+      *(END)
