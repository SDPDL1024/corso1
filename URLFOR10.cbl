@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URLFOR10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - ISTANTANEA SCADENZA LICENZA DI UNA INSTALLAZIONE,      ****
+      *****     DEPOSITATA/AGGIORNATA DA "UBASE001" AD OGNI AVVIO      ****
+      *****     SESSIONE (LREAD-FILE = 0)                              ****
+      *****                                                         ****
+      *****   - SCANSIONE DI TUTTE LE INSTALLAZIONI, PER IL REPORT     ****
+      *****     DI PREVISIONE RINNOVI "URENFOR0" (LREAD-FILE = 19       ****
+      *****     PER INIZIARE LA SCANSIONE, 9 PER PROSEGUIRLA)          ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SLFOR-FILE         ASSIGN TO "F0SLFOR"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS
+                                                F0SLFOR-CHIAVE OF
+                                                F0SLFOR-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SLFOR-FILE.
+       COPY "F0SLFOR.REC" REPLACING ==F0SLFOR== BY ==F0SLFOR-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SLFOR.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SLFOR LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SLFOR-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SLFOR-FILE
+                 CLOSE       F0SLFOR-FILE
+                 OPEN I-O    F0SLFOR-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna l'istantanea di una
+      *              installazione
+                   MOVE F0SLFOR            TO  F0SLFOR-REC
+                   READ F0SLFOR-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SLFOR-REC
+                   ELSE
+                     WRITE   F0SLFOR-REC
+                   END-IF
+                 WHEN 19
+      *              Inizio scansione di tutte le installazioni
+                   MOVE LOW-VALUES        TO
+                                F0SLFOR-CHIAVE OF F0SLFOR-REC
+                   START F0SLFOR-FILE KEY NOT LESS
+                                F0SLFOR-CHIAVE OF F0SLFOR-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   IF  WL-FILE-STATUS NOT EQUAL "10"
+                     READ F0SLFOR-FILE NEXT RECORD
+                       AT END
+                         MOVE "10"         TO  WL-FILE-STATUS
+                     END-READ
+                   END-IF
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SLFOR-REC       TO  F0SLFOR
+                   END-IF
+                 WHEN 9
+      *              Prosegue la scansione di tutte le installazioni
+                   READ F0SLFOR-FILE NEXT RECORD
+                     AT END
+                       MOVE "10"           TO  WL-FILE-STATUS
+                   END-READ
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SLFOR-REC       TO  F0SLFOR
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SLFOR-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
