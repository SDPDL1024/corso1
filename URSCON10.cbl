@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URSCON10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - LISTINO/SCONTI CLIENTE, DEPOSITATO/AGGIORNATO DALLA   ****
+      *****     MANUTENZIONE "USCONVE0" (LREAD-FILE = 0)              ****
+      *****                                                         ****
+      *****   - LETTURA PER CHIAVE DELLO SCONTO DI UN SINGOLO CLIENTE ****
+      *****     DI UNA DITTA, SENZA MODIFICARLO (LREAD-FILE = 1):      ****
+      *****     E' IL PUNTO DA CUI VENDITE (MBASE026) PUO' RECUPERARE  ****
+      *****     LA PERCENTUALE CONCORDATA AL MOMENTO DI APPLICARE IL   ****
+      *****     PREZZO                                                ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SSCON-FILE         ASSIGN TO "F0SSCON"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SSCON-CHIAVE OF
+                                                        F0SSCON-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SSCON-FILE.
+       COPY "F0SSCON.REC" REPLACING ==F0SSCON== BY ==F0SSCON-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SSCON.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SSCON LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SSCON-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SSCON-FILE
+                 CLOSE       F0SSCON-FILE
+                 OPEN I-O    F0SSCON-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna lo sconto di un cliente
+                   MOVE F0SSCON            TO  F0SSCON-REC
+                   READ F0SSCON-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SSCON-REC
+                   ELSE
+                     WRITE   F0SSCON-REC
+                   END-IF
+                 WHEN 1
+      *              Legge lo sconto di un cliente per chiave, senza
+      *              modificarlo
+                   MOVE F0SSCON-CHIAVE OF F0SSCON
+                                          TO
+                                F0SSCON-CHIAVE OF F0SSCON-REC
+                   READ F0SSCON-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0SSCON-REC       TO  F0SSCON
+                   END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SSCON-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
