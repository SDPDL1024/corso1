@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URGDPR10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - ANAGRAFICA DITTA (FAN), LETTA/RISCRITTA PER          ****
+      *****     L'ESTRAZIONE O L'ANONIMIZZAZIONE GDPR (LREAD-FILE =  ****
+      *****     0 PER LA LETTURA PER CHIAVE, 30 PER LA RISCRITTURA   ****
+      *****     DEI DATI ANONIMIZZATI)                               ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAN-FILE             ASSIGN TO "FAN"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS FAN-KEI0 OF
+                                                        FAN-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAN-FILE.
+       COPY "FAN.REC" REPLACING ==FAN== BY ==FAN-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "FAN.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  FAN LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O FAN-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT FAN-FILE
+                 CLOSE       FAN-FILE
+                 OPEN I-O    FAN-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Legge l'anagrafica ditta per chiave, per
+      *              l'estrazione o l'anonimizzazione GDPR
+                   MOVE FAN-KEI0 OF FAN TO FAN-KEI0 OF FAN-REC
+                   READ FAN-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE FAN-REC          TO  FAN
+                   END-IF
+                 WHEN 30
+      *              Riscrive l'anagrafica ditta (usato per
+      *              l'anonimizzazione GDPR)
+                   MOVE FAN                TO  FAN-REC
+                   REWRITE FAN-REC
+               END-EVALUATE
+             WHEN -9
+               CLOSE   FAN-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
