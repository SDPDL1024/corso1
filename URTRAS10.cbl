@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URTRAS10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - DOCUMENTI DI TRASFERIMENTO INTERDEPOSITO (USCITA/    ****
+      *****     ENTRATA), DEPOSITATI DAL TRASFERIMENTO STESSO         ****
+      *****     (LREAD-FILE = 0), PER CHIAVE COMPLETA                 ****
+      *****                                                         ****
+      *****   - LETTURA PER CHIAVE DI UN SINGOLO DOCUMENTO, SENZA     ****
+      *****     MODIFICARLO (LREAD-FILE = 1)                         ****
+      *****                                                         ****
+      *****   - PROSSIMO NUMERO DI TRASFERIMENTO LIBERO PER UNA       ****
+      *****     DITTA (LREAD-FILE = 50): SCANDISCE DA SOLO I          ****
+      *****     DOCUMENTI GIA' ESISTENTI E RESTITUISCE IN             ****
+      *****     F0STRAS-NUMR-TRAS IL MASSIMO PIU' UNO, O 1 SE NON     ****
+      *****     ESISTE ANCORA NESSUN DOCUMENTO PER LA DITTA           ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0STRAS-FILE         ASSIGN TO "F0STRAS"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0STRAS-CHIAVE OF
+                                                        F0STRAS-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0STRAS-FILE.
+       COPY "F0STRAS.REC" REPLACING ==F0STRAS== BY ==F0STRAS-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-FILT-CODE-CLIE           PIC 9(04)      VALUE ZERO.
+       77  WL-MAX-NUMR-TRAS            PIC 9(06)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0STRAS.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0STRAS LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0STRAS-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0STRAS-FILE
+                 CLOSE       F0STRAS-FILE
+                 OPEN I-O    F0STRAS-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna un documento di trasferimento
+                   MOVE F0STRAS            TO  F0STRAS-REC
+                   READ F0STRAS-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0STRAS-REC
+                   ELSE
+                     WRITE   F0STRAS-REC
+                   END-IF
+                 WHEN 1
+      *              Legge un documento per chiave, senza modificarlo
+                   MOVE F0STRAS-CHIAVE OF F0STRAS
+                                          TO
+                                F0STRAS-CHIAVE OF F0STRAS-REC
+                   READ F0STRAS-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     MOVE F0STRAS-REC       TO  F0STRAS
+                   END-IF
+                 WHEN 50
+      *              Prossimo numero di trasferimento libero per la
+      *              ditta
+                   MOVE F0STRAS-CODE-CLIE OF F0STRAS
+                                          TO  WL-FILT-CODE-CLIE
+                   MOVE ZERO               TO  WL-MAX-NUMR-TRAS
+                   MOVE LOW-VALUES         TO
+                                F0STRAS-CHIAVE OF F0STRAS-REC
+                   MOVE WL-FILT-CODE-CLIE  TO
+                                F0STRAS-CODE-CLIE OF F0STRAS-REC
+                   START F0STRAS-FILE KEY NOT LESS
+                                F0STRAS-CHIAVE OF F0STRAS-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-MAX-DITTA
+                   MOVE    "00"            TO  WL-FILE-STATUS
+                   ADD     1               TO  WL-MAX-NUMR-TRAS
+                   MOVE    WL-MAX-NUMR-TRAS
+                                          TO  F0STRAS-NUMR-TRAS OF
+                                                F0STRAS
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0STRAS-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+       CERCA-MAX-DITTA.
+           PERFORM UNTIL WL-FILE-STATUS NOT EQUAL "00"
+             READ F0STRAS-FILE NEXT RECORD
+               AT END
+                 MOVE "10"             TO  WL-FILE-STATUS
+             END-READ
+             IF  WL-FILE-STATUS EQUAL "00"
+               IF  F0STRAS-CODE-CLIE OF F0STRAS-REC NOT EQUAL
+                                              WL-FILT-CODE-CLIE
+      *              Superata la chiave della ditta cercata: fine
+      *              scansione
+                 MOVE "10"             TO  WL-FILE-STATUS
+               ELSE
+                 IF  F0STRAS-NUMR-TRAS OF F0STRAS-REC GREATER
+                                              WL-MAX-NUMR-TRAS
+                   MOVE F0STRAS-NUMR-TRAS OF F0STRAS-REC
+                                          TO  WL-MAX-NUMR-TRAS
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+      *(END)
