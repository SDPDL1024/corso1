@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URMAGA10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - GIACENZE ARTICOLI (SCORTE), DEPOSITATE DA MBASE025    ****
+      *****     (LREAD-FILE = 0) E SCANDITE DALL'ALERT SCORTE PER      ****
+      *****     DITTA, SOLO GLI ARTICOLI SOTTO IL PUNTO DI RIORDINO    ****
+      *****     (LREAD-FILE = 19 PER INIZIARE LA SCANSIONE, 9 PER      ****
+      *****     PROSEGUIRLA)                                          ****
+      *****                                                         ****
+090826*****   - LETTURA PER CHIAVE DELLA GIACENZA DI UN SINGOLO       ****
+090826*****     DEPOSITO/ARTICOLO, SENZA MODIFICARLA (LREAD-FILE =     ****
+090826*****     1): USATA DAL TRASFERIMENTO INTERDEPOSITO PER          ****
+090826*****     LEGGERE LE QUANTITA' DI PARTENZA E DI ARRIVO PRIMA     ****
+090826*****     DI AGGIORNARLE CON LREAD-FILE = 0                      ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SMAGA-FILE         ASSIGN TO "F0SMAGA"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SMAGA-CHIAVE OF
+                                                        F0SMAGA-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SMAGA-FILE.
+       COPY "F0SMAGA.REC" REPLACING ==F0SMAGA== BY ==F0SMAGA-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-TROVATO                  PIC X          VALUE "N".
+           88  WL-TROVATO-SI                          VALUE "S".
+       77  WL-FILT-CODE-CLIE           PIC 9(04)      VALUE ZERO.
+       77  WL-FILT-NUMR-INST           PIC 9(04)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0SMAGA.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SMAGA LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SMAGA-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SMAGA-FILE
+                 CLOSE       F0SMAGA-FILE
+                 OPEN I-O    F0SMAGA-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna la giacenza di un articolo
+                   MOVE F0SMAGA            TO  F0SMAGA-REC
+                   READ F0SMAGA-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SMAGA-REC
+                   ELSE
+                     WRITE   F0SMAGA-REC
+                   END-IF
+                 WHEN 19
+      *              Inizio scansione degli articoli sotto scorta di
+      *              una ditta
+                   MOVE F0SMAGA-CODE-CLIE OF F0SMAGA
+                                          TO  WL-FILT-CODE-CLIE
+                   MOVE F0SMAGA-NUMR-INST OF F0SMAGA
+                                          TO  WL-FILT-NUMR-INST
+                   MOVE LOW-VALUES        TO
+                                F0SMAGA-CHIAVE OF F0SMAGA-REC
+                   MOVE WL-FILT-CODE-CLIE TO
+                                F0SMAGA-CODE-CLIE OF F0SMAGA-REC
+                   MOVE WL-FILT-NUMR-INST TO
+                                F0SMAGA-NUMR-INST OF F0SMAGA-REC
+                   START F0SMAGA-FILE KEY NOT LESS
+                                F0SMAGA-CHIAVE OF F0SMAGA-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-DITTA-SOTTO-SCORTA
+                   IF  WL-TROVATO-SI
+                     MOVE F0SMAGA-REC       TO  F0SMAGA
+                   END-IF
+                 WHEN 9
+      *              Prosegue la scansione degli articoli sotto scorta
+      *              della ditta
+                   PERFORM CERCA-DITTA-SOTTO-SCORTA
+                   IF  WL-TROVATO-SI
+                     MOVE F0SMAGA-REC       TO  F0SMAGA
+                   END-IF
+090826           WHEN 1
+090826*              Legge la giacenza di un deposito/articolo per
+090826*              chiave, senza modificarla
+090826             MOVE F0SMAGA-CHIAVE OF F0SMAGA
+090826                                    TO
+090826                          F0SMAGA-CHIAVE OF F0SMAGA-REC
+090826             READ F0SMAGA-FILE
+090826             IF  WL-FILE-STATUS EQUAL "00"
+090826               MOVE F0SMAGA-REC       TO  F0SMAGA
+090826             END-IF
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SMAGA-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+       CERCA-DITTA-SOTTO-SCORTA.
+           MOVE    "N"                 TO  WL-TROVATO
+           PERFORM UNTIL WL-TROVATO-SI OR WL-FILE-STATUS NOT EQUAL "00"
+             READ F0SMAGA-FILE NEXT RECORD
+               AT END
+                 MOVE "10"             TO  WL-FILE-STATUS
+             END-READ
+             IF  WL-FILE-STATUS EQUAL "00"
+               IF  F0SMAGA-CODE-CLIE OF F0SMAGA-REC NOT EQUAL
+                                              WL-FILT-CODE-CLIE
+                 OR F0SMAGA-NUMR-INST OF F0SMAGA-REC NOT EQUAL
+                                              WL-FILT-NUMR-INST
+      *              Superata la chiave della ditta cercata: fine
+      *              scansione
+                 MOVE "10"             TO  WL-FILE-STATUS
+               ELSE
+                 IF  F0SMAGA-QTA-GIAC OF F0SMAGA-REC LESS
+                     F0SMAGA-QTA-SCOR OF F0SMAGA-REC
+                   MOVE "S"            TO  WL-TROVATO
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+      *(END)
