@@ -14,30 +14,14 @@
        DATA DIVISION.
       *
        WORKING-STORAGE SECTION.
-       01  WLCAP1.
-           03  WLCAP1-4.
-               05  WLCAP-PRV       PIC 99      VALUE ZERO.
-               05  FILLER          PIC XX      VALUE SPACES.
-           03  FILLER              PIC X       VALUE SPACES.
-       01  WLCAP2     REDEFINES  WLCAP1.
-           03  WLCAP1-3            PIC 999.
-           03  FILLER              PIC XX.
-       01  WLCAP      REDEFINES  WLCAP1      PIC 9(5).
+       01  WLCAP               PIC 9(5)        VALUE ZERO.
       *
-      *----------  TABELLA PROVINCE            
-       01  CDESPRV.
-           03  CDESPRV0 PIC X(20)  VALUE "VTRIFRLTTRPGSSNUCATO".
-           03  CDESPRV1 PIC X(20)  VALUE "AOCNVCATALGESVIMSPMI".
-           03  CDESPRV2 PIC X(20)  VALUE "VACOSOBGBSCRPVNOPCVE".
-           03  CDESPRV3 PIC X(20)  VALUE "TVBLUDTSPDVIVRTNBZBO".
-           03  CDESPRV4 PIC X(20)  VALUE "MOREPRFEROMNFORA  FI".
-           03  CDESPRV5 PIC X(20)  VALUE "PTARSIMSLUPILIGRPOAN".
-           03  CDESPRV6 PIC X(20)  VALUE "PSMCAPTEPECHAQ    BA".
-           03  CDESPRV7 PIC X(20)  VALUE "FGBRLETAMT        NA".
-           03  CDESPRV8 PIC X(20)  VALUE "CEBNAVSAPZCBCSCZRCPA".
-           03  CDESPRV9 PIC X(20)  VALUE "TPAGCLENCTSRRGME    ".
-       01  CTBDESPRV   REDEFINES CDESPRV.
-           03  TBDES-PRV   PIC XX      OCCURS 100  INDEXED PRV.
+090826*----------  ANAGRAFICA CAP/COMUNE/PROVINCIA, TENUTA
+090826*             SU ARCHIVIO E LETTA TRAMITE CALL "URCAP010" AL
+090826*             POSTO DELLA VECCHIA TABELLA DI PREFISSI E DELLE
+090826*             ECCEZIONI CODIFICATE A MANO
+090826 COPY "F0SCAP.REC".
+090826 COPY "LWSMCARE.WRK".
       *
        LINKAGE SECTION.
        01  LCAP.
@@ -45,44 +29,29 @@
            03  LDPRV.
                05  LD-PRV          PIC XX.
                05  FILLER          PIC XX.
+090826     03  LC-CAP-NON-MAPP     PIC X       VALUE SPACE.
+090826         88  LC-CAP-NON-MAPP-SI          VALUE "S".
        PROCEDURE DIVISION          USING   LCAP.
        ENTRYS.
        PAR-0.
                MOVE    LC-CAP          TO  WLCAP.
                MOVE    SPACES          TO  LDPRV.
+090826         MOVE    SPACE           TO  LC-CAP-NON-MAPP.
            IF  WLCAP EQUAL ZEROES
                    GO TO EXIT-PRO.
-           IF  WLCAP-PRV EQUAL ZEROES
-               MOVE    "RM"            TO  LD-PRV
-                   GO TO EXIT-PRO.
-               SET     PRV             TO  WLCAP-PRV
-               MOVE    TBDES-PRV(PRV)  TO LD-PRV.
-           IF  WLCAP1-4 EQUAL "0917"
-               MOVE    "OR"            TO  LD-PRV.
-           IF  WLCAP1-4 EQUAL "3317"
-               MOVE    "PN"            TO  LD-PRV.
-           IF  WLCAP1-4 EQUAL "3417"
-               MOVE    "GO"            TO  LD-PRV.
-           IF  WLCAP1-4 EQUAL "8617"
-               MOVE    "IS"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "139"
-               MOVE    "BI"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "239"
-               MOVE    "LC"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "269"
-               MOVE    "LO"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "289"
-               MOVE    "VB"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "479"
-               MOVE    "RN"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "889"
-               MOVE    "KR"            TO  LD-PRV.
-           IF  WLCAP1-3 EQUAL "899"
-               MOVE    "VV"            TO  LD-PRV.
-160219     IF  WLCAP1-3 EQUAL "761"
-  "            MOVE    "BT"            TO  LD-PRV.
-160219     IF  WLCAP1-3 EQUAL "760"
-  "            MOVE    "BT"            TO  LD-PRV.
+090826     MOVE    -3              TO  DSTF-IOSR
+090826     CALL    "URCAP010"      USING F0SCAP LWCOMAR.
+090826     MOVE    WLCAP           TO  F0SCAP-CAP.
+090826     MOVE    3               TO  DSTF-IOSR
+090826     CALL    "URCAP010"      USING F0SCAP LWCOMAR.
+090826     IF  DSTF-IOSR EQUAL 1
+090826         MOVE F0SCAP-SIGL-PROV TO  LD-PRV
+090826     ELSE
+      *              C.A.P. non mappato: si segnala l'eccezione al
+      *              chiamante invece di ricadere su Roma
+090826         SET     LC-CAP-NON-MAPP-SI TO TRUE.
+090826     MOVE    -9              TO  DSTF-IOSR
+090826     CALL    "URCAP010"      USING F0SCAP LWCOMAR.
       *
        EXIT-PRO.
              EXIT PROGRAM.
