@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URFATT10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - TESTATE DOCUMENTI VENDITA IN ATTESA DI INVIO SDI,    ****
+      *****     DEPOSITATE DA MBASE026 (LREAD-FILE = 0) E SCANDITE   ****
+      *****     DALL'ESPORTAZIONE FATTURA ELETTRONICA (LREAD-FILE =  ****
+      *****     19/9 PER LA SCANSIONE DEI DOCUMENTI NON ANCORA        ****
+      *****     INVIATI, 30 PER RISCRIVERE LA TESTATA CORRENTE:      ****
+      *****     SEGNARE L'INVIO SDI O ANONIMIZZARLA PER UNA RICHIESTA****
+      *****     GDPR)                                                ****
+      *****                                                         ****
+      *****   - SCANSIONE DI TUTTI I DOCUMENTI DI UNA SINGOLA DITTA, ****
+      *****     QUALUNQUE SIA IL LORO STATO DI INVIO SDI, PER         ****
+      *****     L'ESTRAZIONE O L'ANONIMIZZAZIONE GDPR (LREAD-FILE =  ****
+      *****     20 PER INIZIARE LA SCANSIONE, 10 PER PROSEGUIRLA)    ****
+      *****                                                         ****
+090826*****   - VERIFICA DI ESISTENZA DI UNA TESTATA GIA' CHIAVATA,    ****
+090826*****     PER LA RICONCILIAZIONE ORDINI/FATTURATO (LREAD-FILE =  ****
+090826*****     40): NON MODIFICA F0SVEND, SEGNALA SOLO SE LA CHIAVE   ****
+090826*****     PASSATA ESISTE GIA' SU FILE                            ****
+      *****                                                         ****
+090826*****   - SCANSIONE DEI DOCUMENTI NON ANCORA SCARICATI A         ****
+090826*****     MAGAZZINO, PER LA CHIUSURA GIORNALIERA (LREAD-FILE =   ****
+090826*****     50 PER INIZIARE LA SCANSIONE, 51 PER PROSEGUIRLA)      ****
+      *****                                                         ****
+090826*****   - PROSSIMO NUMERO DI DOCUMENTO LIBERO PER UN DEPOSITO    ****
+090826*****     (LREAD-FILE = 60): SCANDISCE DA SOLO I DOCUMENTI GIA'  ****
+090826*****     ESISTENTI E RESTITUISCE IN F0SVEND-NUMR-DOCU IL         ****
+090826*****     MASSIMO PIU' UNO, O 1 SE NON ESISTE ANCORA NESSUN       ****
+090826*****     DOCUMENTO PER IL DEPOSITO                              ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI   3 = LEGGI   -9 = CHIUDI       ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SVEND-FILE         ASSIGN TO "F0SVEND"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE DYNAMIC
+                                        RECORD KEY  IS F0SVEND-CHIAVE OF
+                                                        F0SVEND-REC
+                                        FILE STATUS IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SVEND-FILE.
+       COPY "F0SVEND.REC" REPLACING ==F0SVEND== BY ==F0SVEND-REC==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       77  WL-TROVATO                  PIC X          VALUE "N".
+           88  WL-TROVATO-SI                          VALUE "S".
+       77  WL-FILT-CODE-CLIE           PIC 9(04)      VALUE ZERO.
+       77  WL-FILT-NUMR-INST           PIC 9(04)      VALUE ZERO.
+090826 77  WL-MAX-NUMR-DOCU            PIC 9(06)      VALUE ZERO.
+       LINKAGE SECTION.
+       COPY "F0SVEND.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SVEND LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN I-O F0SVEND-FILE
+               IF  WL-FILE-STATUS EQUAL "35"
+                 OPEN OUTPUT F0SVEND-FILE
+                 CLOSE       F0SVEND-FILE
+                 OPEN I-O    F0SVEND-FILE
+               END-IF
+             WHEN 3
+               EVALUATE LREAD-FILE
+                 WHEN 0
+      *              Deposita/aggiorna la testata di un documento
+                   MOVE F0SVEND            TO  F0SVEND-REC
+                   READ F0SVEND-FILE
+                   IF  WL-FILE-STATUS EQUAL "00"
+                     REWRITE F0SVEND-REC
+                   ELSE
+                     WRITE   F0SVEND-REC
+                   END-IF
+                 WHEN 19
+      *              Inizio scansione dei documenti non ancora
+      *              inviati allo SDI
+                   MOVE LOW-VALUES        TO
+                                F0SVEND-CHIAVE OF F0SVEND-REC
+                   START F0SVEND-FILE KEY NOT LESS
+                                F0SVEND-CHIAVE OF F0SVEND-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-NON-INVIATO
+                   IF  WL-TROVATO-SI
+                     MOVE F0SVEND-REC       TO  F0SVEND
+                   END-IF
+                 WHEN 9
+      *              Prosegue la scansione dei documenti non ancora
+      *              inviati allo SDI
+                   PERFORM CERCA-NON-INVIATO
+                   IF  WL-TROVATO-SI
+                     MOVE F0SVEND-REC       TO  F0SVEND
+                   END-IF
+                 WHEN 30
+      *              Riscrive la testata corrente: segna il documento
+      *              come inviato allo SDI, oppure ne anonimizza i
+      *              dati per una richiesta GDPR, a seconda di come
+      *              il chiamante ha gia' valorizzato F0SVEND
+                   MOVE F0SVEND            TO  F0SVEND-REC
+                   REWRITE F0SVEND-REC
+                 WHEN 20
+      *              Inizio scansione di tutti i documenti di una
+      *              ditta (qualunque sia il loro stato di invio SDI),
+      *              per l'estrazione o l'anonimizzazione GDPR
+                   MOVE F0SVEND-CODE-CLIE OF F0SVEND
+                                          TO  WL-FILT-CODE-CLIE
+                   MOVE F0SVEND-NUMR-INST OF F0SVEND
+                                          TO  WL-FILT-NUMR-INST
+                   MOVE LOW-VALUES        TO
+                                F0SVEND-CHIAVE OF F0SVEND-REC
+                   MOVE WL-FILT-CODE-CLIE TO
+                                F0SVEND-CODE-CLIE OF F0SVEND-REC
+                   MOVE WL-FILT-NUMR-INST TO
+                                F0SVEND-NUMR-INST OF F0SVEND-REC
+                   START F0SVEND-FILE KEY NOT LESS
+                                F0SVEND-CHIAVE OF F0SVEND-REC
+                       INVALID KEY
+                     MOVE "10"             TO  WL-FILE-STATUS
+                   END-START
+                   PERFORM CERCA-DITTA-DOC
+                   IF  WL-TROVATO-SI
+                     MOVE F0SVEND-REC       TO  F0SVEND
+                   END-IF
+                 WHEN 10
+      *              Prosegue la scansione dei documenti della ditta
+                   PERFORM CERCA-DITTA-DOC
+                   IF  WL-TROVATO-SI
+                     MOVE F0SVEND-REC       TO  F0SVEND
+                   END-IF
+090826           WHEN 40
+090826*              Verifica se la testata gia' chiavata da F0SVEND
+090826*              esiste su file, senza modificarla
+090826             MOVE F0SVEND-CHIAVE OF F0SVEND
+090826                                    TO
+090826                          F0SVEND-CHIAVE OF F0SVEND-REC
+090826             READ F0SVEND-FILE
+090826           WHEN 50
+090826*              Inizio scansione dei documenti non ancora
+090826*              scaricati a magazzino (chiusura giornaliera)
+090826             MOVE LOW-VALUES        TO
+090826                          F0SVEND-CHIAVE OF F0SVEND-REC
+090826             START F0SVEND-FILE KEY NOT LESS
+090826                          F0SVEND-CHIAVE OF F0SVEND-REC
+090826                 INVALID KEY
+090826               MOVE "10"             TO  WL-FILE-STATUS
+090826             END-START
+090826             PERFORM CERCA-NON-CONTAB
+090826             IF  WL-TROVATO-SI
+090826               MOVE F0SVEND-REC       TO  F0SVEND
+090826             END-IF
+090826           WHEN 51
+090826*              Prosegue la scansione dei documenti non ancora
+090826*              scaricati a magazzino
+090826             PERFORM CERCA-NON-CONTAB
+090826             IF  WL-TROVATO-SI
+090826               MOVE F0SVEND-REC       TO  F0SVEND
+090826             END-IF
+090826           WHEN 60
+090826*              Prossimo numero di documento libero per il
+090826*              deposito
+090826             MOVE F0SVEND-CODE-CLIE OF F0SVEND
+090826                                    TO  WL-FILT-CODE-CLIE
+090826             MOVE F0SVEND-NUMR-INST OF F0SVEND
+090826                                    TO  WL-FILT-NUMR-INST
+090826             MOVE ZERO               TO  WL-MAX-NUMR-DOCU
+090826             MOVE LOW-VALUES         TO
+090826                          F0SVEND-CHIAVE OF F0SVEND-REC
+090826             MOVE WL-FILT-CODE-CLIE  TO
+090826                          F0SVEND-CODE-CLIE OF F0SVEND-REC
+090826             MOVE WL-FILT-NUMR-INST  TO
+090826                          F0SVEND-NUMR-INST OF F0SVEND-REC
+090826             START F0SVEND-FILE KEY NOT LESS
+090826                          F0SVEND-CHIAVE OF F0SVEND-REC
+090826                 INVALID KEY
+090826               MOVE "10"             TO  WL-FILE-STATUS
+090826             END-START
+090826             PERFORM CERCA-MAX-DEPOSITO
+090826             MOVE    "00"            TO  WL-FILE-STATUS
+090826             ADD     1               TO  WL-MAX-NUMR-DOCU
+090826             MOVE    WL-MAX-NUMR-DOCU
+090826                                    TO  F0SVEND-NUMR-DOCU OF
+090826                                          F0SVEND
+               END-EVALUATE
+             WHEN -9
+               CLOSE   F0SVEND-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      ******************************************************************
+       CERCA-NON-INVIATO.
+           MOVE    "N"                 TO  WL-TROVATO
+           PERFORM UNTIL WL-TROVATO-SI OR WL-FILE-STATUS NOT EQUAL "00"
+             READ F0SVEND-FILE NEXT RECORD
+               AT END
+                 MOVE "10"             TO  WL-FILE-STATUS
+             END-READ
+             IF  WL-FILE-STATUS EQUAL "00"
+               AND NOT F0SVEND-SDI-INVIATO OF F0SVEND-REC
+               MOVE "S"                TO  WL-TROVATO
+             END-IF
+           END-PERFORM.
+      ******************************************************************
+090826 CERCA-NON-CONTAB.
+090826     MOVE    "N"                 TO  WL-TROVATO
+090826     PERFORM UNTIL WL-TROVATO-SI OR WL-FILE-STATUS NOT EQUAL "00"
+090826       READ F0SVEND-FILE NEXT RECORD
+090826         AT END
+090826           MOVE "10"             TO  WL-FILE-STATUS
+090826       END-READ
+090826       IF  WL-FILE-STATUS EQUAL "00"
+090826         AND NOT F0SVEND-CHIU-POSTATO OF F0SVEND-REC
+090826         MOVE "S"                TO  WL-TROVATO
+090826       END-IF
+090826     END-PERFORM.
+      ******************************************************************
+090826 CERCA-MAX-DEPOSITO.
+090826     PERFORM UNTIL WL-FILE-STATUS NOT EQUAL "00"
+090826       READ F0SVEND-FILE NEXT RECORD
+090826         AT END
+090826           MOVE "10"             TO  WL-FILE-STATUS
+090826       END-READ
+090826       IF  WL-FILE-STATUS EQUAL "00"
+090826         IF  F0SVEND-CODE-CLIE OF F0SVEND-REC NOT EQUAL
+090826                                        WL-FILT-CODE-CLIE
+090826           OR F0SVEND-NUMR-INST OF F0SVEND-REC NOT EQUAL
+090826                                        WL-FILT-NUMR-INST
+090826*              Superata la chiave del deposito cercato: fine
+090826*              scansione
+090826           MOVE "10"             TO  WL-FILE-STATUS
+090826         ELSE
+090826           IF  F0SVEND-NUMR-DOCU OF F0SVEND-REC GREATER
+090826                                        WL-MAX-NUMR-DOCU
+090826             MOVE F0SVEND-NUMR-DOCU OF F0SVEND-REC
+090826                                    TO  WL-MAX-NUMR-DOCU
+090826           END-IF
+090826         END-IF
+090826       END-IF
+090826     END-PERFORM.
+      ******************************************************************
+       CERCA-DITTA-DOC.
+           MOVE    "N"                 TO  WL-TROVATO
+           READ F0SVEND-FILE NEXT RECORD
+             AT END
+               MOVE "10"               TO  WL-FILE-STATUS
+           END-READ
+           IF  WL-FILE-STATUS EQUAL "00"
+             IF  F0SVEND-CODE-CLIE OF F0SVEND-REC EQUAL
+                                            WL-FILT-CODE-CLIE
+               AND F0SVEND-NUMR-INST OF F0SVEND-REC EQUAL
+                                            WL-FILT-NUMR-INST
+               MOVE "S"                TO  WL-TROVATO
+             ELSE
+      *          Superata la chiave della ditta cercata: fine scansione
+               MOVE "10"               TO  WL-FILE-STATUS
+             END-IF
+           END-IF.
+      *(END)
