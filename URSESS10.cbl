@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URSESS10.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - LOG (APPEND-ONLY) DELLA SESSIONE OPERATORE:          ****
+      *****     LOGIN, CAMBIO DITTA E LOGOUT, RICHIAMATO DA           ****
+      *****     GBASE001                              ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI      6 = SCRIVI     -9 = CHIUDI ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SSESS-FILE         ASSIGN TO "F0SSESS"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SSESS-FILE.
+       COPY "F0SSESS.REC" REPLACING F0SSESS BY F0SSESS-REC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SSESS.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SSESS LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN EXTEND F0SSESS-FILE
+               IF  WL-FILE-STATUS EQUAL "35" OR "05"
+                 OPEN OUTPUT F0SSESS-FILE
+               END-IF
+             WHEN 6
+               MOVE    F0SSESS         TO  F0SSESS-REC
+               WRITE   F0SSESS-REC
+             WHEN -9
+               CLOSE   F0SSESS-FILE
+           END-EVALUATE
+           EXIT PROGRAM.
+      *(END)
