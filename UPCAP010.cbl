@@ -9,6 +9,7 @@
       *      1     ! RICERCA PROVINCIA DA CAP      ! LCAP        *
       *      2     !    "       "      DA SIGLA PRV! LSIGL-PROV  *
       *      3     !    "       "      DA DESC. PRV! LDESC-PROV  *
+090826*      4     ! RICERCA COMUNE DA CAP          ! LCAP        *
       ************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -146,7 +147,13 @@
          02  C-TABE-PROV2-X                OCCURS 7.
            03  C-TBSG-PROV2-X          PIC XX.
            03  C-TBDS-PROV2-X          PIC X(15).
-           03  C-TBNR-PROV2-X          PIC 99. 
+           03  C-TBNR-PROV2-X          PIC 99.
+      *
+090826*----------  ANAGRAFICA CAP/COMUNE, VIA CALL
+090826*             "URCAP010", USATA SOLO DALLA RICERCA COMUNE
+090826 01  W-CAP-IOSR                  PIC S9(04) COMP  VALUE ZERO.
+090826 COPY "F0SCAP.REC".
+090826 COPY "LWSMCARE.WRK".
       *
        LINKAGE SECTION.
        01  LCTRPROV.
@@ -156,6 +163,7 @@
            03  LDESCPROV.
                05  LSIGL-PROV          PIC XX.
                05  LDESC-PROV          PIC X(15).
+090826     03  LDESC-COMUNE            PIC X(30).
          02  LCTRPROV1-R  REDEFINES LCTRPROV1.
            03  FILLER  PIC X.
            03  LCAP--PROV              PIC 99.
@@ -171,6 +179,8 @@
                    GO  TO  R200-LAV.
            IF  LINDC-PROV EQUAL "3"
                    GO  TO  R300-LAV.
+090826     IF  LINDC-PROV EQUAL "4"
+090826             GO  TO  R400-LAV.
       *
        EXIT-ERR.
                MOVE    SPACES          TO  LINDC-PROV
@@ -299,3 +309,21 @@
                    GO  TO  R300L080.
       *
                     GO  TO  EXIT-ERR.
+      *----------------------------------
+      *
+090826*-------> RICERCA COMUNE DA CAP
+090826 R400-LAV.
+090826         MOVE    "4"             TO  LINDC-PROV.
+090826         MOVE    SPACES          TO  LDESC-COMUNE.
+090826         MOVE    -3              TO  DSTF-IOSR
+090826       CALL    "URCAP010"        USING F0SCAP LWCOMAR.
+090826         MOVE    LCAP            TO  F0SCAP-CAP.
+090826         MOVE    3               TO  DSTF-IOSR
+090826       CALL    "URCAP010"        USING F0SCAP LWCOMAR.
+090826         MOVE    DSTF-IOSR       TO  W-CAP-IOSR.
+090826         MOVE    -9              TO  DSTF-IOSR
+090826       CALL    "URCAP010"        USING F0SCAP LWCOMAR.
+090826     IF  W-CAP-IOSR EQUAL 1
+090826         MOVE    F0SCAP-COMUNE   TO  LDESC-COMUNE
+090826             GO  TO  EXIT-PRO.
+090826             GO  TO  EXIT-ERR.
