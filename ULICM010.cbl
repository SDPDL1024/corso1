@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ULICM010.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - MANUTENZIONE SCADENZA LICENZA (F0S-DATA-LIMI)       ****
+      *****     RICHIAMATO DA SYSADM AL POSTO DELLA VECCHIA          ****
+      *****     COSTANTE WS-DATE-SCAD DI UBASE001     ****
+090826*****   - RICHIEDE UN CODICE DI ESTENSIONE FORNITO                ****
+090826*****     DALL'ASSISTENZA E REGISTRA L'OPERAZIONE NEL LOG        ****
+090826*****     DI LICENZA                              ****
+      *****                                                         ****
+      ******************************************************************
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-RISP                     PIC X(01)      VALUE SPACE.
+090826 77  WL-COD-FORNITO               PIC 9(04)      VALUE ZERO.
+090826 77  WL-COD-ATTESO                PIC 9(04)      VALUE ZERO.
+090826 77  WL-SOMMA                     PIC 9(09)      VALUE ZERO.
+090826 01  WL-DATA-LIMI-VECC            PIC 9(08)      VALUE ZERO.
+090826 COPY "F0SLOG.REC".
+       COPY "F0S.REC".
+       LINKAGE SECTION.
+       COPY "LLSMCARE.WRK".
+       PROCEDURE DIVISION          USING  LLCOMAR.
+       ENTRYS.
+       PAR-0.
+               MOVE    -3              TO  DSTF-IOSR
+             CALL  "URHXTB20"          USING F0S LLCOMAR
+
+               MOVE    L-NUMR-INST     TO  F0S-NUMR-INST
+               MOVE    3               TO  DSTF-IOSR
+               MOVE    0               TO  LREAD-FILE
+             CALL  "URHXTB20"          USING F0S LLCOMAR
+
+090826         MOVE    F0S-DATA-LIMI   TO  WL-DATA-LIMI-VECC
+               DISPLAY "MANUTENZIONE SCADENZA LICENZA  -  DITTA "
+                       L-NUMR-INST
+               DISPLAY "SCADENZA ATTUALE (AAAAMMGG) : " F0S-DATA-LIMI
+               DISPLAY "NUOVA SCADENZA   (AAAAMMGG) : " WITH NO
+                       ADVANCING
+               ACCEPT   F0S-DATA-LIMI
+
+090826*        Codice di estensione: calcolato dall'assistenza sulla
+090826*        base di ditta e nuova scadenza, per evitare che un
+090826*        cliente possa auto-estendersi la licenza.
+090826         COMPUTE WL-SOMMA = L-NUMR-INST + F0S-DATA-LIMI
+090826         DIVIDE  WL-SOMMA        BY 9973
+090826                                 GIVING WL-COD-ATTESO
+090826                                 REMAINDER WL-COD-ATTESO
+090826         DISPLAY "CODICE DI ESTENSIONE ASSISTENZA : " WITH NO
+090826                 ADVANCING
+090826         ACCEPT   WL-COD-FORNITO
+
+               DISPLAY "CONFERMI L'AGGIORNAMENTO ? (S/N) : " WITH NO
+                       ADVANCING
+               ACCEPT   WL-RISP
+
+090826     IF  (WL-RISP EQUAL "S" OR WL-RISP EQUAL "s")
+090826         AND WL-COD-FORNITO EQUAL WL-COD-ATTESO
+               MOVE    SPACE           TO  F0S-LIMI-SCAD
+090826         MOVE    WL-COD-FORNITO  TO  F0S-COD-ESTENSIONE
+090826         MOVE    LDATE-ACTL      TO  F0S-DATA-ULTI-ESTE
+090826         MOVE    L-IDENUTEN      TO  F0S-OPER-ULTI-ESTE
+               MOVE    6               TO  DSTF-IOSR
+             CALL  "URHXTB20"          USING F0S LLCOMAR
+               MOVE    0               TO  LSTAT-CORR
+090826         MOVE    "EXT "          TO  F0SLOG-EVENTO
+090826         MOVE    L-NUMR-INST     TO  F0SLOG-NUMR-INST
+090826         MOVE    L-IDENUTEN      TO  F0SLOG-IDEN-UTEN
+090826         MOVE    WL-DATA-LIMI-VECC TO F0SLOG-DATA-LIMI-OLD
+090826         MOVE    F0S-DATA-LIMI   TO  F0SLOG-DATA-LIMI-NEW
+090826         MOVE    FUNCTION CURRENT-DATE(1:8) TO F0SLOG-DATA
+090826         MOVE    FUNCTION CURRENT-DATE(9:6) TO F0SLOG-ORA
+090826         MOVE    -3              TO  DSTF-IOSR
+090826       CALL  "URLICLOG0"         USING F0SLOG LLCOMAR
+090826         MOVE    6               TO  DSTF-IOSR
+090826       CALL  "URLICLOG0"         USING F0SLOG LLCOMAR
+090826         MOVE    -9              TO  DSTF-IOSR
+090826       CALL  "URLICLOG0"         USING F0SLOG LLCOMAR
+           ELSE
+090826         DISPLAY "CODICE NON VALIDO O AGGIORNAMENTO ANNULLATO"
+               MOVE    1               TO  LSTAT-CORR
+           END-IF
+
+               MOVE    -9              TO  DSTF-IOSR
+             CALL  "URHXTB20"          USING F0S LLCOMAR
+
+           EXIT PROGRAM.
+      *(END)
