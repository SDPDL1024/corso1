@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. URBACKP0.
+      ******************************************************************
+      *****    FUNZIONI DEL PROGRAMMA:                              ****
+      *****                                                         ****
+      *****   - ESITO DELL'ULTIMO BACKUP NOTTURNO: RECORD UNICO,     ****
+      *****     RISCRITTO DAL JOB DI VERIFICA BACKUP  ****
+      *****     E LETTO DALLA DIAGNOSTICA DI GBASE001 ****
+      *****                                                         ****
+      *****   DSTF-IOSR :  -3 = APRI IN LETTURA   3 = LEGGI          ****
+      *****                -6 = APRI IN SCRITTURA 6 = SCRIVI         ****
+      *****                -9 = CHIUDI                               ****
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F0SBCKP-FILE         ASSIGN TO "F0SBCKP"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS  IS WL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F0SBCKP-FILE.
+       COPY "F0SBCKP.REC" REPLACING F0SBCKP BY F0SBCKP-REC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WL-FILE-STATUS              PIC X(02)      VALUE SPACES.
+       LINKAGE SECTION.
+       COPY "F0SBCKP.REC".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING  F0SBCKP LWCOMAR.
+       ENTRYS.
+           EVALUATE DSTF-IOSR
+             WHEN -3
+               OPEN INPUT  F0SBCKP-FILE
+             WHEN 3
+               READ F0SBCKP-FILE
+                 AT END
+                   MOVE "10"             TO  WL-FILE-STATUS
+               END-READ
+               IF  WL-FILE-STATUS EQUAL "00"
+                 MOVE F0SBCKP-REC        TO  F0SBCKP
+               END-IF
+             WHEN -6
+               OPEN OUTPUT F0SBCKP-FILE
+             WHEN 6
+               MOVE    F0SBCKP          TO  F0SBCKP-REC
+               WRITE   F0SBCKP-REC
+             WHEN -9
+               CLOSE   F0SBCKP-FILE
+           END-EVALUATE
+           IF  WL-FILE-STATUS EQUAL "00"
+             MOVE 1                    TO  DSTF-IOSR
+           ELSE
+             MOVE 0                    TO  DSTF-IOSR
+           END-IF
+           EXIT PROGRAM.
+      *(END)
