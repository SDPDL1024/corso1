@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UBACKV10.
+       DATE-WRITTEN.  09/08/2026.
+      ******************************************************************
+      *****       FUNZIONE DEL PROGRAMMA:
+      *****
+      *****   VERIFICA NOTTURNA DELLE COPIE DI BACKUP DEI FILE BASE DEL
+      *****   MENU' (F0S, RMN/FAN) APERTI DA GBASE001/UBASE001 ALL'AVVIO
+      *****   TRAMITE "URHXTB20"/"URMNUC30": APRE OGNI COPIA, NE LEGGE I
+      *****   RECORD PER VERIFICARE CHE SIA EFFETTIVAMENTE RIPRISTINABILE
+      *****   E REGISTRA L'ESITO SU F0SBCKP TRAMITE "URBACKP0" (STESSA
+      *****   AUTODIAGNOSI GIA' MOSTRATA DA GBASE001 SOTTO IL PACCHETTO
+      *****   HELP, MA COME JOB SCHEDULATO SEPARATO DALL'USO ONLINE).
+      *****
+      *****   CHECKPOINT/RESTART: F0SBCKP-CKPT-FASE tiene il punto di
+      *****   ripartenza. Se un run precedente e' stato interrotto prima
+      *****   di completare tutte le fasi, questo run salta le fasi gia'
+      *****   segnate come concluse invece di ripartire da capo; solo un
+      *****   run che arriva fino in fondo azzera il checkpoint per la
+      *****   notte successiva.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-BACKV-READ-FILE          PIC S9(04) COMP  VALUE ZERO.
+       77  WS-BACKV-DSTF-IOSR          PIC S9(04) COMP  VALUE ZERO.
+      *
+       COPY "F0S.REC".
+       COPY "RMN.REC".
+       COPY "FAN.REC".
+       COPY "F0SBCKP.REC".
+      *
+       LINKAGE SECTION.
+       01  LBACKV-CTRL.
+           03  LBACKV-ESITO            PIC X(01).
+               88  LBACKV-ESITO-OK                     VALUE "S".
+               88  LBACKV-ESITO-KO                     VALUE "N".
+       COPY "LWSMCARE.WRK".
+       PROCEDURE DIVISION          USING   LBACKV-CTRL LWCOMAR.
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-LEGGI-CHECKPOINT
+           MOVE    "S"                 TO  LBACKV-ESITO
+           IF  F0SBCKP-CKPT-FASE LESS 1
+             PERFORM 2000-VERIFICA-F0S
+           END-IF
+           IF  LBACKV-ESITO-OK AND F0SBCKP-CKPT-FASE LESS 2
+             PERFORM 3000-VERIFICA-RMNFAN
+           END-IF
+           IF  LBACKV-ESITO-OK
+             MOVE 9                    TO  F0SBCKP-CKPT-FASE
+           END-IF
+           PERFORM 9000-SCRIVI-ESITO
+           EXIT PROGRAM.
+      ******************************************************************
+      *----------  LEGGE L'ESITO/CHECKPOINT DELL'ULTIMO RUN
+       1000-LEGGI-CHECKPOINT.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URBACKP0"             USING F0SBCKP LWCOMAR
+           MOVE    3                   TO  DSTF-IOSR
+           CALL "URBACKP0"             USING F0SBCKP LWCOMAR
+           IF  DSTF-IOSR NOT EQUAL 1
+             MOVE    0                 TO  F0SBCKP-CKPT-FASE
+             MOVE    0                 TO  F0SBCKP-CKPT-NUMR-VERI
+           END-IF
+           IF  F0SBCKP-CKPT-COMPLETO
+      *          L'ultimo run e' arrivato in fondo: stanotte si
+      *          riparte da capo, il checkpoint non serve piu'
+             MOVE    0                 TO  F0SBCKP-CKPT-FASE
+             MOVE    0                 TO  F0SBCKP-CKPT-NUMR-VERI
+           END-IF
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URBACKP0"             USING F0SBCKP LWCOMAR
+           .
+      ******************************************************************
+      *----------  FASE 1: TABELLA F0S (LIMITI/LICENZE), TRAMITE
+      *            "URHXTB20", STESSA APERTURA DI GBASE001/UBASE001
+       2000-VERIFICA-F0S.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URHXTB20"             USING F0S LWCOMAR
+           IF  DSTF-IOSR NOT EQUAL 1
+             MOVE "N"                  TO  LBACKV-ESITO
+           ELSE
+             MOVE    0                 TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL "URHXTB20"           USING F0S LWCOMAR
+             IF  DSTF-IOSR NOT EQUAL 1
+               MOVE "N"                TO  LBACKV-ESITO
+             ELSE
+               MOVE 1                  TO  F0SBCKP-CKPT-FASE
+             END-IF
+           END-IF
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URHXTB20"             USING F0S LWCOMAR
+           .
+      ******************************************************************
+      *----------  FASE 2: TRACCIATO MENU'/ANAGRAFICA DITTA (RMN/FAN),
+      *            TRAMITE "URMNUC30": SCANDISCE TUTTI I RECORD DI
+      *            MENU' RIPRISTINATI, STESSO CICLO 19/9 GIA' USATO DA
+      *            GBASE001 (RF30-READ-MENU)
+       3000-VERIFICA-RMNFAN.
+           MOVE    -3                  TO  DSTF-IOSR
+           CALL "URMNUC30"             USING RMN FAN LWCOMAR
+           MOVE    1                   TO  WS-BACKV-DSTF-IOSR
+           MOVE    19                  TO  WS-BACKV-READ-FILE
+           PERFORM UNTIL WS-BACKV-DSTF-IOSR NOT EQUAL 1
+             MOVE    WS-BACKV-READ-FILE
+                                       TO  LREAD-FILE
+             MOVE    3                 TO  DSTF-IOSR
+             CALL "URMNUC30"           USING RMN FAN LWCOMAR
+             MOVE    DSTF-IOSR         TO  WS-BACKV-DSTF-IOSR
+             IF  WS-BACKV-DSTF-IOSR EQUAL 1
+               ADD 1                   TO  F0SBCKP-CKPT-NUMR-VERI
+             END-IF
+             MOVE    9                 TO  WS-BACKV-READ-FILE
+           END-PERFORM
+           IF  DSTATUS-F NOT EQUAL SPACES AND DSTATUS-F NOT EQUAL "10"
+             MOVE "N"                  TO  LBACKV-ESITO
+           ELSE
+             MOVE 2                    TO  F0SBCKP-CKPT-FASE
+           END-IF
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URMNUC30"             USING RMN FAN LWCOMAR
+           .
+      ******************************************************************
+      *----------  REGISTRA L'ESITO DI QUESTO RUN SU F0SBCKP; SE IL RUN
+      *            NON E' ARRIVATO IN FONDO, IL CHECKPOINT RESTA COME
+      *            PUNTO DI RIPARTENZA PER IL PROSSIMO
+       9000-SCRIVI-ESITO.
+           MOVE    LDATE-ACTL          TO  F0SBCKP-DATA
+           MOVE    LDATEHORA(1:8)      TO  F0SBCKP-ORA
+           MOVE    LBACKV-ESITO        TO  F0SBCKP-ESITO
+           MOVE    -6                  TO  DSTF-IOSR
+           CALL "URBACKP0"             USING F0SBCKP LWCOMAR
+           MOVE    6                   TO  DSTF-IOSR
+           CALL "URBACKP0"             USING F0SBCKP LWCOMAR
+           MOVE    -9                  TO  DSTF-IOSR
+           CALL "URBACKP0"             USING F0SBCKP LWCOMAR
+           .
+      *(END)
